@@ -0,0 +1,193 @@
+        $SET DB2 (DB=INFOSYS,UDB-VERSION=V8)
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.  BOPRGPR.
+        AUTHOR. OAKE.
+
+      * PART-CODE CATALOG - READS BILLM.PART_CODES IN FULL AND PRINTS
+      * A PART CODE/DESCRIPTION/PRICE CATALOG REPORT FOR THE COUNTER
+      * TO HAND TO A CUSTOMER OR A NEW HIRE.  RUN WHENEVER THE PART
+      * TABLE CHANGES, NOT ON A FIXED SCHEDULE - SEE THE BOPRGPR JCL
+      * MEMBER.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. RS-6000.
+        OBJECT-COMPUTER. RS-6000.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CATALOG-OUT ASSIGN TO CATPRT
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CATALOG-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CATALOG-OUT
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 100 CHARACTERS.
+        01  RPT-LINE                       PIC X(100).
+
+        WORKING-STORAGE SECTION.
+
+        EXEC SQL INCLUDE SQLCA END-EXEC.
+
+        01 WS-SQL-CODE                      PIC -9(8).
+
+        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+            01  SQL-PRODUCT-CODE            PIC X(8).
+            01  SQL-PRODUCT-DESC            PIC X(17).
+            01  SQL-PRODUCT-PRICE           PIC S9(5)V99 COMP-3.
+        EXEC SQL END DECLARE SECTION END-EXEC.
+
+        EXEC SQL
+            DECLARE PART-CURSOR CURSOR FOR
+                SELECT PART_CODE, PART_DESC, PART_PRICE
+                FROM BILLM.PART_CODES
+                ORDER BY PART_CODE
+        END-EXEC.
+
+        01 WS-CATALOG-STATUS                PIC XX VALUE ZERO.
+
+        01 WS-EOF-SW                        PIC X VALUE 'N'.
+            88 WS-EOF                        VALUE 'Y'.
+
+        01 WS-REC-COUNT                     PIC 9(7) COMP VALUE ZERO.
+        01 WS-LINE-COUNT                    PIC 99 COMP VALUE 99.
+        01 WS-PAGE-COUNT                    PIC 9(4) COMP VALUE ZERO.
+        01 WS-MAX-LINES                     PIC 99 COMP VALUE 55.
+
+        01 WS-CURRENT-DATE.
+            05 WS-CURR-YYYY                 PIC 9(4).
+            05 WS-CURR-MM                   PIC 9(2).
+            05 WS-CURR-DD                   PIC 9(2).
+
+        01 RPT-TITLE-LINE.
+            05 RPT-TITLE-CC                 PIC X VALUE '1'.
+            05 FILLER                       PIC X(12) VALUE SPACES.
+            05 FILLER                       PIC X(17)
+                VALUE 'PART CODE CATALOG'.
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 FILLER                       PIC X(5) VALUE 'DATE '.
+            05 RPT-TITLE-DATE                PIC 9999/99/99.
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 FILLER                       PIC X(5) VALUE 'PAGE '.
+            05 RPT-TITLE-PAGE                PIC ZZZ9.
+            05 FILLER                       PIC X(24) VALUE SPACES.
+
+        01 RPT-COLUMN-LINE.
+            05 RPT-COL-CC                   PIC X VALUE SPACE.
+            05 FILLER                       PIC X(1) VALUE SPACE.
+            05 FILLER                       PIC X(8) VALUE 'PARTCODE'.
+            05 FILLER                       PIC X(3) VALUE SPACES.
+            05 FILLER                       PIC X(17)
+                VALUE 'DESCRIPTION'.
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 FILLER                       PIC X(5) VALUE 'PRICE'.
+            05 FILLER                       PIC X(56) VALUE SPACES.
+
+        01 RPT-DETAIL-LINE.
+            05 RPT-DET-CC                   PIC X VALUE SPACE.
+            05 FILLER                       PIC X(1) VALUE SPACE.
+            05 RPT-PARTCODE                 PIC X(8).
+            05 FILLER                       PIC X(3) VALUE SPACES.
+            05 RPT-DESC                     PIC X(17).
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 RPT-PRICE                    PIC $$$$9.99.
+            05 FILLER                       PIC X(51) VALUE SPACES.
+
+        01 RPT-TOTAL-LINE.
+            05 FILLER                       PIC X(16)
+                VALUE 'PART CODES ON  '.
+            05 FILLER                       PIC X(5)
+                VALUE 'FILE '.
+            05 RPT-TOT-COUNT                 PIC ZZZ,ZZ9.
+            05 FILLER                       PIC X(70) VALUE SPACES.
+
+        PROCEDURE DIVISION.
+
+        000-START-LOGIC.
+            OPEN OUTPUT CATALOG-OUT.
+
+            EXEC SQL
+                WHENEVER SQLERROR GO TO 99-SQL-ERR
+            END-EXEC.
+
+            EXEC SQL
+                WHENEVER SQLWARNING CONTINUE
+            END-EXEC.
+
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+            MOVE WS-CURRENT-DATE TO RPT-TITLE-DATE.
+
+            EXEC SQL OPEN PART-CURSOR END-EXEC.
+
+            PERFORM 200-FETCH-PART.
+
+            PERFORM 300-PROCESS-RECORD
+                UNTIL WS-EOF.
+
+            EXEC SQL CLOSE PART-CURSOR END-EXEC.
+
+            PERFORM 800-ENDFILE.
+
+            STOP RUN.
+
+        100-PRINT-HEADERS.
+            ADD 1 TO WS-PAGE-COUNT.
+            MOVE WS-PAGE-COUNT TO RPT-TITLE-PAGE.
+
+            MOVE RPT-TITLE-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE SPACES TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE RPT-COLUMN-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE SPACES TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE ZERO TO WS-LINE-COUNT.
+
+        200-FETCH-PART.
+            EXEC SQL FETCH PART-CURSOR
+                INTO :SQL-PRODUCT-CODE, :SQL-PRODUCT-DESC,
+                     :SQL-PRODUCT-PRICE
+            END-EXEC.
+
+            IF SQLCODE = 100
+                SET WS-EOF TO TRUE
+            END-IF.
+
+        300-PROCESS-RECORD.
+            ADD 1 TO WS-REC-COUNT.
+
+            IF WS-LINE-COUNT > WS-MAX-LINES
+                PERFORM 100-PRINT-HEADERS
+            END-IF.
+
+            MOVE SQL-PRODUCT-CODE TO RPT-PARTCODE.
+            MOVE SQL-PRODUCT-DESC TO RPT-DESC.
+            MOVE SQL-PRODUCT-PRICE TO RPT-PRICE.
+
+            MOVE RPT-DETAIL-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            ADD 1 TO WS-LINE-COUNT.
+
+            PERFORM 200-FETCH-PART.
+
+        800-ENDFILE.
+            MOVE WS-REC-COUNT TO RPT-TOT-COUNT.
+            MOVE RPT-TOTAL-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            CLOSE CATALOG-OUT.
+
+        99-SQL-ERR.
+            DISPLAY 'SQL ERROR ON PART CATALOG - SQLCODE ' SQLCODE.
+            PERFORM 800-ENDFILE.
+
+        999-EXIT.
+            STOP RUN.
