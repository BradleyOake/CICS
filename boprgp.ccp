@@ -0,0 +1,127 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.  BOPRGP.
+        AUTHOR. OAKE.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. RS-6000.
+        OBJECT-COMPUTER. RS-6000.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+        COPY 'BOMAP4'.
+        COPY 'DFHBMSCA'.
+
+        01 WS-TRANSFER-FIELD    PIC X(3).
+        01 WS-TRANSFER-LENGTH   PIC S9(4) COMP VALUE 3.
+
+        01 WS-PART-EDIT.
+            05 LK-PART-COUNT            PIC 99 VALUE 1.
+            05 LK-PART-ENTRY OCCURS 1 TIMES.
+                10 LK-PRODUCT           PIC X(8).
+                10 LK-DESC              PIC X(17).
+                10 LK-PRICE             PIC S9(5)V99 COMP-3.
+        01 WS-PART-EDIT-LENGTH    PIC S9(4) COMP VALUE 31.
+
+        01 WS-PRICE-DISPLAY         PIC ZZZZ9.99.
+
+        LINKAGE SECTION.
+            01 DFHCOMMAREA.
+                05 LK-TRANSFER    PIC X(3).
+
+        PROCEDURE DIVISION.
+
+        000-START-LOGIC.
+
+            EXEC CICS HANDLE AID
+                PF4 (999-EXIT)
+            END-EXEC.
+
+            EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+            END-EXEC.
+
+            IF EIBCALEN = 3
+                GO TO 100-FIRST-TIME
+            END-IF.
+
+            EXEC CICS
+                RECEIVE MAP('MAP4') MAPSET('BOMAP4')
+            END-EXEC.
+
+            GO TO 200-MAIN-LOGIC.
+
+        100-FIRST-TIME.
+            MOVE LOW-VALUES TO MAP4O.
+
+            EXEC CICS
+                SEND MAP('MAP4') MAPSET('BOMAP4') ERASE
+            END-EXEC.
+
+            EXEC CICS RETURN TRANSID('BO06') END-EXEC.
+
+        200-MAIN-LOGIC.
+
+            IF PARTL EQUALS ZERO
+                MOVE 'PLEASE ENTER A PART CODE' TO MSGO
+                MOVE -1 TO PARTL
+                MOVE DFHUNIMD TO PARTA
+
+                GO TO 900-SEND-MAP-ERR
+            END-IF.
+
+            MOVE LOW-VALUES TO WS-PART-EDIT.
+            MOVE 1 TO LK-PART-COUNT.
+            MOVE PARTI TO LK-PRODUCT(1).
+
+            EXEC CICS LINK
+                PROGRAM('BOPRGPC')
+                COMMAREA(WS-PART-EDIT)
+                LENGTH(WS-PART-EDIT-LENGTH)
+            END-EXEC.
+
+            IF LK-DESC(1) IS NUMERIC
+                MOVE LOW-VALUES TO MAP4O
+                MOVE PARTI TO PARTO
+                MOVE 'SQL ERROR' TO MSGO
+                MOVE -1 TO PARTL
+                MOVE DFHUNIMD TO PARTA
+
+                GO TO 900-SEND-MAP-ERR
+            ELSE IF LK-DESC(1) EQUALS 'PART NOT FOUND'
+                MOVE LOW-VALUES TO MAP4O
+                MOVE PARTI TO PARTO
+                MOVE 'PART NOT FOUND' TO MSGO
+                MOVE -1 TO PARTL
+                MOVE DFHUNIMD TO PARTA
+
+                GO TO 900-SEND-MAP-ERR
+            END-IF.
+
+            MOVE LOW-VALUES TO MAP4O.
+            MOVE PARTI TO PARTO.
+            MOVE LK-DESC(1) TO DESCO.
+            MOVE LK-PRICE(1) TO WS-PRICE-DISPLAY.
+            MOVE WS-PRICE-DISPLAY TO PRICEO.
+            MOVE 'PART FOUND' TO MSGO.
+
+            EXEC CICS
+                SEND MAP('MAP4') MAPSET('BOMAP4') ERASE
+            END-EXEC.
+
+            EXEC CICS RETURN TRANSID('BO06') END-EXEC.
+
+        900-SEND-MAP-ERR.
+            EXEC CICS
+                SEND MAP('MAP4') MAPSET('BOMAP4')
+            END-EXEC.
+
+            EXEC CICS RETURN TRANSID('BO06') END-EXEC.
+
+        999-EXIT.
+            EXEC CICS XCTL
+                PROGRAM('BOPRGM')
+                COMMAREA(WS-TRANSFER-FIELD)
+                LENGTH(WS-TRANSFER-LENGTH)
+            END-EXEC.
