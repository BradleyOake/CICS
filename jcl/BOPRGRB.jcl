@@ -0,0 +1,27 @@
+//BOPRGRB  JOB  (ACCTNO),'ORDFILE BACKUP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* NIGHTLY IDCAMS REPRO BACKUP OF ORDFILE, ORDHIST AND CUSTFILE
+//* TO DATED GENERATION DATA SETS, SO A BAD UPDATE OR A DAMAGED
+//* KSDS CAN BE RESTORED FROM LAST NIGHT'S COPY INSTEAD OF BEING
+//* REBUILT FROM SCRATCH.  THE .BACKUP GDG BASES ARE ASSUMED TO
+//* ALREADY BE DEFINED WITH A REASONABLE LIMIT, SAME AS EVERY
+//* OTHER DATA SET THIS SYSTEM USES.
+//*
+//STEP1    EXEC PGM=IDCAMS
+//STEPLIB  DD   DSN=PROD.BILLM.LOADLIB,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//ORDFILE  DD   DSN=PROD.BILLM.ORDFILE,DISP=SHR
+//ORDFILEB DD   DSN=PROD.BILLM.ORDFILE.BACKUP(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//ORDHIST  DD   DSN=PROD.BILLM.ORDHIST,DISP=SHR
+//ORDHISTB DD   DSN=PROD.BILLM.ORDHIST.BACKUP(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//CUSTFILE DD   DSN=PROD.BILLM.CUSTFILE,DISP=SHR
+//CUSTFILB DD   DSN=PROD.BILLM.CUSTFILE.BACKUP(+1),
+//             DISP=(NEW,CATLG,DELETE)
+//SYSIN    DD   *
+  REPRO INFILE(ORDFILE) OUTFILE(ORDFILEB)
+  REPRO INFILE(ORDHIST) OUTFILE(ORDHISTB)
+  REPRO INFILE(CUSTFILE) OUTFILE(CUSTFILB)
+/*
