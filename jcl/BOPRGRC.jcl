@@ -0,0 +1,11 @@
+//BOPRGRC  JOB  (ACCTNO),'PART CODE RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* NIGHTLY RECONCILIATION OF ORDFILE PRODUCT CODES AGAINST
+//* BILLM.PART_CODES - SEE BOPRGRC.CBL FOR THE PROGRAM ITSELF.
+//*
+//STEP1    EXEC PGM=BOPRGRC
+//STEPLIB  DD   DSN=PROD.BILLM.LOADLIB,DISP=SHR
+//ORDFILE  DD   DSN=PROD.BILLM.ORDFILE,DISP=SHR
+//EXCPRPT  DD   SYSOUT=(A,,BOPRGRC)
+//SYSOUT   DD   SYSOUT=*
