@@ -0,0 +1,13 @@
+//BOPRGRV  JOB  (ACCTNO),'PART MOVEMENT SUMMARY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* PART MOVEMENT SUMMARY - ACCUMULATES QUANTITY SOLD BY PART CODE
+//* ACROSS EVERY ORDFILE RECORD AND PRINTS A DESCENDING VOLUME
+//* RANKING WITH THE DESCRIPTION FROM BILLM.PART_CODES - SEE
+//* BOPRGRV.CBL FOR THE PROGRAM ITSELF.
+//*
+//STEP1    EXEC PGM=BOPRGRV
+//STEPLIB  DD   DSN=PROD.BILLM.LOADLIB,DISP=SHR
+//ORDFILE  DD   DSN=PROD.BILLM.ORDFILE,DISP=SHR
+//MOVEPRT  DD   SYSOUT=(A,,BOPRGRV)
+//SYSOUT   DD   SYSOUT=*
