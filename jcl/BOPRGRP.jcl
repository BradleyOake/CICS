@@ -0,0 +1,12 @@
+//BOPRGRP  JOB  (ACCTNO),'DELIVERY ROUTE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* PRINTS THE DELIVERY ROUTE EXTRACT FROM ORDFILE, SORTED BY
+//* POSTAL CODE VIA THE ORDPOST ALTERNATE PATH, FOR ROUTE
+//* PLANNING.  RUN NIGHTLY OR ON DEMAND - SEE BOPRGRP.CBL FOR
+//* THE PROGRAM ITSELF.
+//STEP1    EXEC PGM=BOPRGRP
+//STEPLIB  DD   DSN=PROD.BILLM.LOADLIB,DISP=SHR
+//ORDFILE  DD   DSN=PROD.BILLM.ORDFILE,DISP=SHR
+//ROUTEPRT DD   SYSOUT=(A,,BOPRGRP)
+//SYSOUT   DD   SYSOUT=*
