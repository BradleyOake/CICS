@@ -0,0 +1,12 @@
+//BOPRGPR  JOB  (ACCTNO),'PART CODE CATALOG',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* PART CODE CATALOG - READS BILLM.PART_CODES IN FULL AND PRINTS A
+//* PART CODE/DESCRIPTION/PRICE CATALOG REPORT FOR THE COUNTER - RUN
+//* ON DEMAND WHENEVER THE PART TABLE CHANGES, NOT ON A FIXED
+//* SCHEDULE.  SEE BOPRGPR.CBL FOR THE PROGRAM ITSELF.
+//*
+//STEP1    EXEC PGM=BOPRGPR
+//STEPLIB  DD   DSN=PROD.BILLM.LOADLIB,DISP=SHR
+//CATPRT   DD   SYSOUT=(A,,BOPRGPR)
+//SYSOUT   DD   SYSOUT=*
