@@ -0,0 +1,17 @@
+//BOPRGRI  JOB  (ACCTNO),'BULK ORDER IMPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* BULK ORDER IMPORT - LOADS A FIXED-FORMAT EXTRACT OF ORDERS INTO
+//* ORDFILE, CHECKPOINTING AGAINST IMPCTL SO A RERUN AFTER AN
+//* ABEND PICKS UP WHERE THE LAST RUN LEFT OFF INSTEAD OF
+//* RE-IMPORTING RECORDS ALREADY ON FILE - SEE BOPRGRI.CBL FOR THE
+//* PROGRAM ITSELF.
+//*
+//STEP1    EXEC PGM=BOPRGRI
+//STEPLIB  DD   DSN=PROD.BILLM.LOADLIB,DISP=SHR
+//IMPORTIN DD   DSN=PROD.BILLM.ORDERS.EXTRACT,DISP=SHR
+//IMPREJ   DD   SYSOUT=(A,,BOPRGRI)
+//ORDFILE  DD   DSN=PROD.BILLM.ORDFILE,DISP=SHR
+//INVCTL   DD   DSN=PROD.BILLM.INVCTL,DISP=SHR
+//IMPCTL   DD   DSN=PROD.BILLM.IMPCTL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
