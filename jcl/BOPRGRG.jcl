@@ -0,0 +1,39 @@
+//BOPRGRG  JOB  (ACCTNO),'ORDFILE REORG',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* PERIODIC VSAM REORGANIZATION OF ORDFILE, ORDHIST AND CUSTFILE -
+//* REPROS EACH KSDS OUT TO A SEQUENTIAL WORK FILE AND BACK IN
+//* OVER ITSELF, WHICH RECLAIMS THE FREE SPACE LEFT BY CI/CA
+//* SPLITS AND RESTORES SEQUENTIAL PERFORMANCE.  RUN MONTHLY OR
+//* WHEN SPLITS GET HIGH - NOT NIGHTLY LIKE THE BOPRGRB BACKUP.
+//*
+//STEP1    EXEC PGM=IDCAMS
+//STEPLIB  DD   DSN=PROD.BILLM.LOADLIB,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//ORDFILE  DD   DSN=PROD.BILLM.ORDFILE,DISP=SHR
+//ORDFWORK DD   DSN=&&ORDFWORK,UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//             DISP=(NEW,PASS,DELETE)
+//SYSIN    DD   *
+  REPRO INFILE(ORDFILE) OUTFILE(ORDFWORK)
+  REPRO INFILE(ORDFWORK) OUTFILE(ORDFILE) REPLACE
+/*
+//STEP2    EXEC PGM=IDCAMS
+//STEPLIB  DD   DSN=PROD.BILLM.LOADLIB,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//ORDHIST  DD   DSN=PROD.BILLM.ORDHIST,DISP=SHR
+//ORDHWORK DD   DSN=&&ORDHWORK,UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//             DISP=(NEW,PASS,DELETE)
+//SYSIN    DD   *
+  REPRO INFILE(ORDHIST) OUTFILE(ORDHWORK)
+  REPRO INFILE(ORDHWORK) OUTFILE(ORDHIST) REPLACE
+/*
+//STEP3    EXEC PGM=IDCAMS
+//STEPLIB  DD   DSN=PROD.BILLM.LOADLIB,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//CUSTFILE DD   DSN=PROD.BILLM.CUSTFILE,DISP=SHR
+//CUSTWORK DD   DSN=&&CUSTWORK,UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//             DISP=(NEW,PASS,DELETE)
+//SYSIN    DD   *
+  REPRO INFILE(CUSTFILE) OUTFILE(CUSTWORK)
+  REPRO INFILE(CUSTWORK) OUTFILE(CUSTFILE) REPLACE
+/*
