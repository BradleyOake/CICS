@@ -0,0 +1,11 @@
+//BOPRGR   JOB  (ACCTNO),'ORDER REGISTER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* PRINTS THE ORDER REGISTER FROM ORDFILE.  RUN NIGHTLY OR
+//* ON DEMAND - SEE BOPRGR.CBL FOR THE PROGRAM ITSELF.
+//*
+//STEP1    EXEC PGM=BOPRGR
+//STEPLIB  DD   DSN=PROD.BILLM.LOADLIB,DISP=SHR
+//ORDFILE  DD   DSN=PROD.BILLM.ORDFILE,DISP=SHR
+//REGPRT   DD   SYSOUT=(A,,BOPRGR)
+//SYSOUT   DD   SYSOUT=*
