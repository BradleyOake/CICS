@@ -13,6 +13,9 @@
         COPY 'BOMAP2'.
         COPY 'DFHBMSCA'.
         COPY 'ORDFILE-LAYOUT'.
+        COPY 'CUSTFILE-LAYOUT'.
+        COPY 'ORDHIST-LAYOUT'.
+        COPY 'AUDITLOG-LAYOUT'.
         
 		01 WS-PC-ERROR              PIC X VALUE 'N'.
 		01 WS-VALID-PART-COUNT		PIC 9 VALUE 0.
@@ -28,6 +31,17 @@
             05 SAVE-PROD4-2       PIC X(4).
             05 SAVE-PROD5-1       PIC X(4).
             05 SAVE-PROD5-2       PIC X(4).
+            05 SAVE-PROD6-1       PIC X(4).
+            05 SAVE-PROD6-2       PIC X(4).
+            05 SAVE-PROD7-1       PIC X(4).
+            05 SAVE-PROD7-2       PIC X(4).
+            05 SAVE-PROD8-1       PIC X(4).
+            05 SAVE-PROD8-2       PIC X(4).
+            05 SAVE-PROD9-1       PIC X(4).
+            05 SAVE-PROD9-2       PIC X(4).
+            05 SAVE-PROD10-1      PIC X(4).
+            05 SAVE-PROD10-2      PIC X(4).
+            05 SAVE-PAGE          PIC 9 VALUE 1.
             05 SAVE-NAME          PIC X(20).
             05 SAVE-ADDLN1        PIC X(20).
             05 SAVE-ADDLN2        PIC X(20).
@@ -37,7 +51,9 @@
             05 SAVE-ARCODE        PIC X(3).
             05 SAVE-EXCHNO        PIC X(3).
             05 SAVE-PHONNUM       PIC X(4).
-        01 WS-SAVE-LENGTH            PIC S9(4) COMP VALUE 139.
+            05 SAVE-INVNUM        PIC X(7).
+            05 SAVE-SPINST        PIC X(40).
+        01 WS-SAVE-LENGTH            PIC S9(4) COMP VALUE 227.
         
         01 WS-TRANSFER-FIELD    PIC X(3).
         01 WS-TRANSFER-LENGTH   PIC S9(4) COMP VALUE 3.
@@ -59,39 +75,65 @@
 		01 WS-CURSOR-POS            PIC 9999 VALUE 285.
 		
 		01 WS-PART-EDIT.
-           05 WS-CODE             PIC X(8).
-           05 WS-DESCRIPTION      PIC X(17).            
-        01 WS-PART-EDIT-LENGTH    PIC S9(4) COMP VALUE 25.
-		
-        01 WS-PART-TABLE OCCURS 5 TIMES INDEXED BY PART-INDEX.
-            05 WS-PROD-1 PIC X(4).
-            05 WS-PROD-2 PIC X(4).
-        01 PART-INDEX-2 PIC 9 VALUE 0.    
-        
+            05 LK-PART-COUNT            PIC 99 VALUE 10.
+            05 LK-PART-ENTRY OCCURS 10 TIMES INDEXED BY LK-PART-INDEX.
+                10 LK-PRODUCT           PIC X(8).
+                10 LK-DESC              PIC X(17).
+                10 LK-PRICE             PIC S9(5)V99 COMP-3.
+        01 WS-PART-EDIT-LENGTH    PIC S9(4) COMP VALUE 292.
+
+        01 WS-COUNTER-2 PIC 99 VALUE 0.
+
         01 WS-PRODUCT-TABLE.
-            05 WS-PRODUCT-CODE OCCURS 5 TIMES INDEXED BY WS-COUNTER.
+            05 WS-PRODUCT-CODE OCCURS 10 TIMES INDEXED BY WS-COUNTER.
                 10 WS-PRODUCT-CODE-1    PIC X(4).
                 10 WS-PRODUCT-CODE-2    PIC X(4).
-            
-        LINKAGE SECTION.      
+
+        01 WS-TOTAL-PART-COUNT PIC 99 VALUE 0.
+
+        01 WS-QTY-NUM               PIC 9(4).
+        01 WS-EXT-PRICE             PIC S9(7)V99 COMP-3.
+        01 WS-ORDER-TOTAL           PIC S9(7)V99 COMP-3.
+        01 WS-DEL-ABSTIME           PIC S9(15) COMP-3.
+        01 WS-AUDIT-ABSTIME         PIC S9(15) COMP-3.
+
+        01 WS-UPDATE-TOTAL-MSG.
+            05 FILLER                PIC X(19) VALUE
+                'FILE UPDATED. TOTAL'.
+            05 FILLER                PIC X(2)  VALUE ' $'.
+            05 WS-UPDATE-TOTAL-AMT    PIC ZZZZ9.99.
+            05 FILLER                PIC X(11) VALUE SPACES.
+
+        01 WS-INQUIRY-TOTAL-MSG.
+            05 FILLER                PIC X(13) VALUE
+                'ORDER TOTAL $'.
+            05 WS-INQUIRY-TOTAL-AMT   PIC ZZZZ9.99.
+            05 FILLER                PIC X(19) VALUE SPACES.
+
+        LINKAGE SECTION.
             01  DFHCOMMAREA.
-                05  LK-SAVE                 PIC X(139).
+                05  LK-SAVE                 PIC X(227).
 
         PROCEDURE DIVISION.
             
-            EXEC CICS HANDLE AID 
-                PF4 (999-EXIT) 
+            EXEC CICS HANDLE AID
+                PF4 (999-EXIT)
+                PF5 (620-TOGGLE-PRODUCT-PAGE)
+                PF6 (650-NEXT-INVOICE)
+                PF7 (660-PREV-INVOICE)
                 PF8 (800-DELETE)
             END-EXEC.
             
-            EXEC CICS HANDLE CONDITION 
+            EXEC CICS HANDLE CONDITION
                 MAPFAIL(100-FIRST-TIME)
             END-EXEC.
-            
-* WHENEVER NOT FOUND            
-            
-            EXEC CICS 
-                RECEIVE MAP('MAP2') MAPSET('BOMAP2') 
+
+            PERFORM 050-LOG-AUDIT THRU 051-AUDIT-LOGGED.
+
+      * WHENEVER NOT FOUND
+
+            EXEC CICS
+                RECEIVE MAP('MAP2') MAPSET('BOMAP2')
             END-EXEC.
             
             MOVE LK-SAVE TO WS-SAVEAREA.
@@ -103,8 +145,35 @@
             END-IF.            
            
             
+            050-LOG-AUDIT.
+                MOVE EIBTRMID TO AUDITLOG-TERM.
+                MOVE EIBTRNID TO AUDITLOG-TRANS.
+
+                EXEC CICS ASSIGN ABSTIME(WS-AUDIT-ABSTIME) END-EXEC.
+
+                EXEC CICS FORMATTIME ABSTIME(WS-AUDIT-ABSTIME)
+                    YYYYMMDD(AUDITLOG-DATE)
+                    TIME(AUDITLOG-TIME)
+                    DATESEP(0)
+                    TIMESEP(0)
+                END-EXEC.
+
+                EXEC CICS HANDLE CONDITION
+                    DUPKEY(051-AUDIT-LOGGED)
+                    DUPREC(051-AUDIT-LOGGED)
+                END-EXEC.
+
+                EXEC CICS WRITE FILE('AUDITLOG')
+                    FROM(AUDITLOG-RECORD)
+                    RIDFLD(AUDITLOG-KEY)
+                    LENGTH(AUDITLOG-LENGTH)
+                END-EXEC.
+
+            051-AUDIT-LOGGED.
+                EXIT.
+
             100-FIRST-TIME.
-               
+
                PERFORM 700-PROTECT-FOR-INQUIRY.
                
                 EXEC CICS
@@ -137,12 +206,39 @@
                 END-IF.   
                    
                 MOVE INVNUMI TO ORDFILE-INVOICE-NO.
-                
+
                 EXEC CICS READ FILE('ORDFILE')
                     INTO (ORDFILE-RECORD)
                     LENGTH (ORDFILE-LENGTH)
                     RIDFLD (ORDFILE-KEY)
-                END-EXEC. 
+                END-EXEC.
+
+                PERFORM 501-DISPLAY-ORDER.
+
+                EXEC CICS
+                    SEND MAP('MAP2') MAPSET('BOMAP2') ERASE
+                END-EXEC.
+
+                EXEC CICS RETURN TRANSID('BO04')
+                        COMMAREA(WS-SAVEAREA)
+                        LENGTH(WS-SAVE-LENGTH)
+               END-EXEC.
+
+            510-TRIM-SPACES.
+
+                INSPECT FUNCTION REVERSE(WS-TRIM-DATA)                  X
+                  TALLYING WS-TRIM-SPACES FOR LEADING SPACES.
+
+                COMPUTE WS-TRIM-LEN =
+                        LENGTH OF WS-TRIM-DATA - WS-TRIM-SPACES.
+
+                IF WS-TRIM-LEN = 0
+                    MOVE LOW-VALUES TO WS-TRIM-DATA
+                ELSE
+                    MOVE WS-TRIM-DATA(1:WS-TRIM-LEN) TO WS-TRIM-DATA
+                END-IF.
+
+            501-DISPLAY-ORDER.
 
                 MOVE ORDFILE-ADDR-LINE1 TO WS-TRIM-DATA.
                 PERFORM 510-TRIM-SPACES.
@@ -171,7 +267,25 @@
                 MOVE ORDFILE-P4B TO PROD4-2O, SAVE-PROD4-2.
                 MOVE ORDFILE-P5A TO PROD5-1O, SAVE-PROD5-1.
                 MOVE ORDFILE-P5B TO PROD5-2O, SAVE-PROD5-2.
-                
+                MOVE ORDFILE-P6A TO SAVE-PROD6-1.
+                MOVE ORDFILE-P6B TO SAVE-PROD6-2.
+                MOVE ORDFILE-P7A TO SAVE-PROD7-1.
+                MOVE ORDFILE-P7B TO SAVE-PROD7-2.
+                MOVE ORDFILE-P8A TO SAVE-PROD8-1.
+                MOVE ORDFILE-P8B TO SAVE-PROD8-2.
+                MOVE ORDFILE-P9A TO SAVE-PROD9-1.
+                MOVE ORDFILE-P9B TO SAVE-PROD9-2.
+                MOVE ORDFILE-P10A TO SAVE-PROD10-1.
+                MOVE ORDFILE-P10B TO SAVE-PROD10-2.
+                MOVE 1 TO SAVE-PAGE.
+
+                PERFORM 627-BUILD-PRODUCT-TABLE.
+                PERFORM 633-LOOKUP-PART-CODES.
+                PERFORM 637-COMPUTE-ORDER-TOTAL.
+
+                MOVE WS-ORDER-TOTAL TO WS-INQUIRY-TOTAL-AMT.
+                MOVE WS-INQUIRY-TOTAL-MSG TO MSGO.
+
                 MOVE ORDFILE-NAME TO NAMEO, SAVE-NAME.
                 MOVE ORDFILE-ADDR-LINE1 TO ADDLN1O, SAVE-ADDLN1.
                 MOVE ORDFILE-ADDR-LINE2 TO ADDLN2O, SAVE-ADDLN2.
@@ -185,45 +299,38 @@
                     
                 MOVE ORDFILE-INVOICE-NO TO INVNUMO.
                 MOVE DFHBMPRO TO INVNUMA.
-                               
-                PERFORM 800-UNPROTECT-FOR-UPDATE.
-                
-                EXEC CICS
-                    SEND MAP('MAP2') MAPSET('BOMAP2') ERASE
-                END-EXEC.
-                
-                EXEC CICS RETURN TRANSID('BO04') 
-                        COMMAREA(WS-SAVEAREA)
-                        LENGTH(WS-SAVE-LENGTH) 
-               END-EXEC.
-               
-            510-TRIM-SPACES.
+                MOVE ORDFILE-INVOICE-NO TO SAVE-INVNUM.
 
-                INSPECT FUNCTION REVERSE(WS-TRIM-DATA)                  X
-                  TALLYING WS-TRIM-SPACES FOR LEADING SPACES.
+                MOVE ORDFILE-SPECIAL-INSTRUCTIONS
+                    TO SPINSTO, SAVE-SPINST.
 
-                COMPUTE WS-TRIM-LEN =
-                        LENGTH OF WS-TRIM-DATA - WS-TRIM-SPACES.
+                PERFORM 800-UNPROTECT-FOR-UPDATE.
 
-                IF WS-TRIM-LEN = 0
-                    MOVE LOW-VALUES TO WS-TRIM-DATA
-                ELSE
-                    MOVE WS-TRIM-DATA(1:WS-TRIM-LEN) TO WS-TRIM-DATA
-                END-IF.    
-                
             600-UPDATE.
 
                        
-                IF PROD1-1I <> SAVE-PROD1-1 
-                   OR PROD1-2I <> SAVE-PROD1-2
-                   OR PROD2-1I <> SAVE-PROD2-1
-                   OR PROD2-2I <> SAVE-PROD2-2
-                   OR PROD3-1I <> SAVE-PROD3-1
-                   OR PROD3-2I <> SAVE-PROD3-2
-                   OR PROD4-1I <> SAVE-PROD4-1
-                   OR PROD4-2I <> SAVE-PROD4-2
-                   OR PROD5-1I <> SAVE-PROD5-1
-                   OR PROD5-2I <> SAVE-PROD5-2
+                IF (SAVE-PAGE = 1
+                       AND (PROD1-1I <> SAVE-PROD1-1
+                       OR PROD1-2I <> SAVE-PROD1-2
+                       OR PROD2-1I <> SAVE-PROD2-1
+                       OR PROD2-2I <> SAVE-PROD2-2
+                       OR PROD3-1I <> SAVE-PROD3-1
+                       OR PROD3-2I <> SAVE-PROD3-2
+                       OR PROD4-1I <> SAVE-PROD4-1
+                       OR PROD4-2I <> SAVE-PROD4-2
+                       OR PROD5-1I <> SAVE-PROD5-1
+                       OR PROD5-2I <> SAVE-PROD5-2))
+                   OR (SAVE-PAGE = 2
+                       AND (PROD1-1I <> SAVE-PROD6-1
+                       OR PROD1-2I <> SAVE-PROD6-2
+                       OR PROD2-1I <> SAVE-PROD7-1
+                       OR PROD2-2I <> SAVE-PROD7-2
+                       OR PROD3-1I <> SAVE-PROD8-1
+                       OR PROD3-2I <> SAVE-PROD8-2
+                       OR PROD4-1I <> SAVE-PROD9-1
+                       OR PROD4-2I <> SAVE-PROD9-2
+                       OR PROD5-1I <> SAVE-PROD10-1
+                       OR PROD5-2I <> SAVE-PROD10-2))
                    OR NAMEI <> SAVE-NAME
                    OR ADDLN1I <> SAVE-ADDLN1
                    OR ADDLN2I <> SAVE-ADDLN2
@@ -233,7 +340,10 @@
                    OR ARCODEI <> SAVE-ARCODE
                    OR EXCHNOI <> SAVE-EXCHNO
                    OR PHONNUMI <> SAVE-PHONNUM
-        
+                   OR SPINSTI <> SAVE-SPINST
+
+        PERFORM 608-LOOKUP-CUSTOMER THRU 608-LOOKUP-DONE
+
         IF NAMEI(1:6) EQUALS 'DELETE'
             MOVE LOW-VALUES TO MAP2O
             MOVE 'PLEASE PRESS F8 TO DELETE THE FILE' TO MSGO
@@ -353,31 +463,150 @@
 			
 			MOVE 1323 TO WS-CURSOR-POS
 			MOVE DFHUNIMD TO POSTAL2A
-			
-			GO TO 910-SEND-MAP-ERR           
+
+			GO TO 910-SEND-MAP-ERR
 		END-IF
-		
+
+		IF ARCODEL IS NOT EQUAL TO 3
+            MOVE LOW-VALUES TO MAP2O
+			MOVE 'AREA CODE MUST BE 3 DIGITS'
+				TO MSGO
+
+			MOVE 1327 TO WS-CURSOR-POS
+			MOVE DFHUNIMD TO ARCODEA
+
+			GO TO 910-SEND-MAP-ERR
+		END-IF
+
+		IF ARCODEI IS NOT NUMERIC
+            MOVE LOW-VALUES TO MAP2O
+			MOVE 'AREA CODE MUST BE NUMERIC'
+				TO MSGO
+
+			MOVE 1327 TO WS-CURSOR-POS
+			MOVE DFHUNIMD TO ARCODEA
+
+			GO TO 910-SEND-MAP-ERR
+		END-IF
+
+		IF EXCHNOL IS NOT EQUAL TO 3
+            MOVE LOW-VALUES TO MAP2O
+			MOVE 'EXCHANGE MUST BE 3 DIGITS'
+				TO MSGO
+
+			MOVE 1331 TO WS-CURSOR-POS
+			MOVE DFHUNIMD TO EXCHNOA
+
+			GO TO 910-SEND-MAP-ERR
+		END-IF
+
+		IF EXCHNOI IS NOT NUMERIC
+            MOVE LOW-VALUES TO MAP2O
+			MOVE 'EXCHANGE MUST BE NUMERIC'
+				TO MSGO
+
+			MOVE 1331 TO WS-CURSOR-POS
+			MOVE DFHUNIMD TO EXCHNOA
+
+			GO TO 910-SEND-MAP-ERR
+		END-IF
+
+		IF PHONNUML IS NOT EQUAL TO 4
+            MOVE LOW-VALUES TO MAP2O
+			MOVE 'PHONE NUMBER MUST BE 4 DIGITS'
+				TO MSGO
+
+			MOVE 1335 TO WS-CURSOR-POS
+			MOVE DFHUNIMD TO PHONNUMA
+
+			GO TO 910-SEND-MAP-ERR
+		END-IF
+
+		IF PHONNUMI IS NOT NUMERIC
+            MOVE LOW-VALUES TO MAP2O
+			MOVE 'PHONE NUMBER MUST BE NUMERIC'
+				TO MSGO
+
+			MOVE 1335 TO WS-CURSOR-POS
+			MOVE DFHUNIMD TO PHONNUMA
+
+			GO TO 910-SEND-MAP-ERR
+		END-IF
+
 		IF WS-POSTAL-CHAR-5 IS NUMERIC
             MOVE LOW-VALUES TO MAP2O
-			MOVE 'INVALID POSTAL CODE' 
+			MOVE 'INVALID POSTAL CODE'
+				TO MSGO
+
+			MOVE 1323 TO WS-CURSOR-POS
+			MOVE DFHUNIMD TO POSTAL2A
+
+			GO TO 910-SEND-MAP-ERR
+		END-IF
+
+		IF WS-POSTAL-CHAR-6 IS NOT NUMERIC
+            MOVE LOW-VALUES TO MAP2O
+			MOVE 'INVALID POSTAL CODE'
 				TO MSGO
+
+			MOVE 1323 TO WS-CURSOR-POS
+			MOVE DFHUNIMD TO POSTAL2A
+
+			GO TO 910-SEND-MAP-ERR
+		END-IF
+
+		IF WS-POSTAL-CHAR-1 = 'D' OR = 'F' OR = 'I' OR = 'O'
+            OR = 'Q' OR = 'U'
             MOVE LOW-VALUES TO MAP2O
-			MOVE 'PRODUCTS MUST FOLLOW FORMAT (XXXX 9999)' 
+			MOVE 'INVALID POSTAL CODE LETTER'
 				TO MSGO
-			
+
+			MOVE 1319 TO WS-CURSOR-POS
+			MOVE DFHUNIMD TO POSTAL1A
+
+			GO TO 910-SEND-MAP-ERR
+		END-IF
+
+		IF WS-POSTAL-CHAR-3 = 'D' OR = 'F' OR = 'I' OR = 'O'
+            OR = 'Q' OR = 'U'
+            MOVE LOW-VALUES TO MAP2O
+			MOVE 'INVALID POSTAL CODE LETTER'
+				TO MSGO
+
+			MOVE 1319 TO WS-CURSOR-POS
+			MOVE DFHUNIMD TO POSTAL1A
+
+			GO TO 910-SEND-MAP-ERR
+		END-IF
+
+		IF WS-POSTAL-CHAR-5 = 'D' OR = 'F' OR = 'I' OR = 'O'
+            OR = 'Q' OR = 'U'
+            MOVE LOW-VALUES TO MAP2O
+			MOVE 'INVALID POSTAL CODE LETTER'
+				TO MSGO
+
+			MOVE 1323 TO WS-CURSOR-POS
+			MOVE DFHUNIMD TO POSTAL2A
+
+			GO TO 910-SEND-MAP-ERR
+		END-IF
+
+		IF PROD1-1L EQUALS ZERO
+            MOVE LOW-VALUES TO MAP2O
+			MOVE 'A PRODUCT MUST BE ENTERED' TO MSGO
+
 			MOVE 439 TO WS-CURSOR-POS
 			MOVE DFHUNIMD TO PROD1-1A
-			
+
             GO TO 910-SEND-MAP-ERR
-			
 		ELSE IF PROD1-2I IS NOT NUMERIC
             MOVE LOW-VALUES TO MAP2O
-			MOVE 'PRODUCTS MUST FOLLOW FORMAT (XXXX 9999)' 
+			MOVE 'PRODUCTS MUST FOLLOW FORMAT (XXXX 9999)'
 				TO MSGO
-			
+
 			MOVE 444 TO WS-CURSOR-POS
 			MOVE DFHUNIMD TO PROD1-2A
-			
+
             GO TO 910-SEND-MAP-ERR
 		ELSE
 			ADD 1 TO WS-VALID-PART-COUNT
@@ -488,179 +717,71 @@
 			ADD 1 TO WS-VALID-PART-COUNT
 		END-IF
         
-	    IF WS-VALID-PART-COUNT < 1
-            MOVE LOW-VALUES TO MAP2O
-			MOVE 'AT LEAST 1 PART REQUIRED' TO MSGO
-			MOVE 439 TO WS-CURSOR-POS
-			
-			GO TO 910-SEND-MAP-ERR           
-		END-IF
-	
-        IF PROD1-1L = 0 AND PROD1-2L = 0
-            MOVE LOW-VALUES TO WS-PROD-1(1)
-            MOVE LOW-VALUES TO WS-PROD-2(1)
-        ELSE
-            MOVE PROD1-1I TO WS-PROD-1(1)
-            MOVE PROD1-2I TO WS-PROD-2(1)
-        END-IF
-        
-        IF PROD2-1L = 0 AND PROD2-2L = 0
-            MOVE LOW-VALUES TO WS-PROD-1(2)
-            MOVE LOW-VALUES TO WS-PROD-2(2)
-        ELSE
-            MOVE PROD2-1I TO WS-PROD-1(2)
-            MOVE PROD2-2I TO WS-PROD-2(2)
-        END-IF
-        
-        IF PROD3-1L = 0 AND PROD3-2L = 0
-            MOVE LOW-VALUES TO WS-PROD-1(3)
-            MOVE LOW-VALUES TO WS-PROD-2(3)
-        ELSE
-            MOVE PROD3-1I TO WS-PROD-1(3)
-            MOVE PROD3-2I TO WS-PROD-2(3)
-        END-IF
-        
-        IF PROD4-1L = 0 AND PROD4-2L = 0
-            MOVE LOW-VALUES TO WS-PROD-1(4)
-            MOVE LOW-VALUES TO WS-PROD-2(4)
-        ELSE
-            MOVE PROD4-1I TO WS-PROD-1(4)
-            MOVE PROD4-2I TO WS-PROD-2(4)
-        END-IF
-        
-        IF PROD5-1L = 0 AND PROD5-2L = 0
-            MOVE LOW-VALUES TO WS-PROD-1(5)
-            MOVE LOW-VALUES TO WS-PROD-2(5)
-        ELSE
-            MOVE PROD5-1I TO WS-PROD-1(5)
-            MOVE PROD5-2I TO WS-PROD-2(5)
-        END-IF
-        
-        MOVE PROD1-1I TO WS-PRODUCT-CODE-1(1)
-        MOVE PROD1-2I TO WS-PRODUCT-CODE-2(1)
-        MOVE PROD2-1I TO WS-PRODUCT-CODE-1(2)
-        MOVE PROD2-2I TO WS-PRODUCT-CODE-2(2)
-        MOVE PROD3-1I TO WS-PRODUCT-CODE-1(3)
-        MOVE PROD3-2I TO WS-PRODUCT-CODE-2(3)
-        MOVE PROD4-1I TO WS-PRODUCT-CODE-1(4)
-        MOVE PROD4-2I TO WS-PRODUCT-CODE-2(4)
-        MOVE PROD5-1I TO WS-PRODUCT-CODE-1(5)
-        MOVE PROD5-2I TO WS-PRODUCT-CODE-2(5)
-        
-        PERFORM VARYING WS-COUNTER FROM 1 BY 1 
-            UNTIL WS-COUNTER > 4
-                SET PART-INDEX UP BY 1
-                
-                PERFORM VARYING PART-INDEX-2 FROM 2 BY 1
-                    UNTIL PART-INDEX-2 > 5
-                    
-            EVALUATE TRUE
-            WHEN WS-PART-TABLE(PART-INDEX) = LOW-VALUES
-            CONTINUE
-            WHEN WS-PART-TABLE(PART-INDEX) = WS-PART-TABLE(PART-INDEX-2)
-                    
-                    IF PART-INDEX-2 = 2
-                        MOVE DFHUNIMD TO PROD2-1A
-                        MOVE DFHUNIMD TO PROD2-2A
-                        MOVE DFHRED TO PROD1-1A
-                        MOVE DFHRED TO PROD2-2A
-                        
-                        MOVE 'DUPLICATE ERROR - PRODUCT 2' TO MSGO
-                        GO TO 910-SEND-MAP-ERR
-                    
-                    IF PART-INDEX-2 = 3
-                        MOVE DFHUNIMD TO PROD3-1A
-                        MOVE DFHUNIMD TO PROD3-2A
-                        MOVE DFHRED TO PROD3-1A
-                        MOVE DFHRED TO PROD3-2A
-                        
-                        MOVE 'DUPLICATE ERROR - PRODUCT 3' TO MSGO
-                        GO TO 910-SEND-MAP-ERR
-                    
-                    IF PART-INDEX-2 = 4
-                        MOVE DFHUNIMD TO PROD4-1A
-                        MOVE DFHUNIMD TO PROD4-2A
-                        MOVE DFHRED TO PROD4-1A
-                        MOVE DFHRED TO PROD4-2A
-                        
-                        MOVE 'DUPLICATE ERROR - PRODUCT 4' TO MSGO
-                        GO TO 910-SEND-MAP-ERR
-                    IF PART-INDEX-2 = 5
-                        MOVE DFHUNIMD TO PROD5-1A
-                        MOVE DFHUNIMD TO PROD5-2A
-                        MOVE DFHRED TO PROD5-1A
-                        MOVE DFHRED TO PROD5-2A
-                        
-                        MOVE 'DUPLICATE ERROR - PRODUCT 5' TO MSGO
-                        GO TO 910-SEND-MAP-ERR                        
-                    END-EVALUATE
-                    
-                SET PART-INDEX UP BY 1
-                
-                END-PERFORM
-        END-PERFORM
-        
-            MOVE WS-PRODUCT-CODE(WS-COUNTER) TO WS-CODE
-            
-            EXEC CICS LINK
-                PROGRAM('BOPRGPC')
-                COMMAREA(WS-PART-EDIT)
-                LENGTH(WS-PART-EDIT-LENGTH)
-            END-EXEC
-            IF WS-DESCRIPTION IS NUMERIC
-                MOVE 'SQL ERROR' TO MSGO
-                MOVE 'Y' TO WS-PC-ERROR
-                SET WS-COUNTER TO 6
-            ELSE IF WS-DESCRIPTION EQUALS 'PART NOT FOUND'
-                MOVE WS-DESCRIPTION TO MSGO
-                MOVE 'Y' TO WS-PC-ERROR
-                IF WS-COUNTER EQUALS 1
-                    MOVE DFHUNIMD TO PROD1-1A
-                    MOVE DFHUNIMD TO PROD1-2A
-                    SET WS-COUNTER TO 6
-                ELSE IF WS-COUNTER EQUALS 2
-                    MOVE DFHUNIMD TO PROD2-1A
-                    MOVE DFHUNIMD TO PROD2-2A
-                    SET WS-COUNTER TO 6
-                ELSE IF WS-COUNTER EQUALS 3
-                    MOVE DFHUNIMD TO PROD3-1A
-                    MOVE DFHUNIMD TO PROD3-2A
-                    SET WS-COUNTER TO 6
-                ELSE IF WS-COUNTER EQUALS 4
-                    MOVE DFHUNIMD TO PROD4-1A
-                    MOVE DFHUNIMD TO PROD4-2A
-                    SET WS-COUNTER TO 6
-                ELSE IF WS-COUNTER EQUALS 5
-                    MOVE DFHUNIMD TO PROD5-1A
-                    MOVE DFHUNIMD TO PROD5-2A
-                    SET WS-COUNTER TO 6
-                END-IF
-            END-IF              
-
-        IF WS-PC-ERROR EQUALS 'Y' 
-            MOVE LOW-VALUES TO MAP2O
-            MOVE WS-DESCRIPTION TO MSGO
+            PERFORM 625-SAVE-DISPLAYED-PAGE.
+
+            PERFORM 627-BUILD-PRODUCT-TABLE
+
+            PERFORM 642-VALIDATE-PRODUCT-FORMAT
+                VARYING WS-COUNTER FROM 1 BY 1
+                UNTIL WS-COUNTER > 10
+
+            MOVE ZERO TO WS-TOTAL-PART-COUNT
+
+            PERFORM 626-COUNT-PRODUCT
+                VARYING WS-COUNTER FROM 1 BY 1
+                UNTIL WS-COUNTER > 10
+
+            IF WS-TOTAL-PART-COUNT < 1
+                MOVE LOW-VALUES TO MAP2O
+                MOVE 'AT LEAST 1 PART REQUIRED' TO MSGO
+                MOVE 439 TO WS-CURSOR-POS
+
+                GO TO 910-SEND-MAP-ERR
+            END-IF
+
+            PERFORM 630-CHECK-DUPLICATE
+                VARYING WS-COUNTER FROM 1 BY 1
+                UNTIL WS-COUNTER > 10
+
+            PERFORM 635-VALIDATE-PART-CODES
+
+        IF WS-PC-ERROR EQUALS 'Y'
             GO TO 910-SEND-MAP-ERR
-		END-IF				
-				
+		END-IF
+
                 MOVE INVNUMI TO ORDFILE-INVOICE-NO
+
+                EXEC CICS HANDLE CONDITION
+                    NOTFND(640-ORDER-NOT-FOUND)
+                END-EXEC
+
                 EXEC CICS READ FILE('ORDFILE')
                     RIDFLD(ORDFILE-KEY)
                     LENGTH(ORDFILE-LENGTH)
                     INTO(ORDFILE-RECORD)
                     UPDATE
                 END-EXEC
-                
-                MOVE PROD1-1I TO ORDFILE-P1A
-				MOVE PROD1-2I TO ORDFILE-P1B
-                MOVE PROD2-1I TO ORDFILE-P2A
-				MOVE PROD2-2I TO ORDFILE-P2B
-                MOVE PROD3-1I TO ORDFILE-P3A
-				MOVE PROD3-2I TO ORDFILE-P3B
-                MOVE PROD4-1I TO ORDFILE-P4A
-				MOVE PROD4-2I TO ORDFILE-P4B
-                MOVE PROD5-1I TO ORDFILE-P5A
-				MOVE PROD5-2I TO ORDFILE-P5B	
+
+                MOVE SAVE-PROD1-1  TO ORDFILE-P1A
+				MOVE SAVE-PROD1-2  TO ORDFILE-P1B
+                MOVE SAVE-PROD2-1  TO ORDFILE-P2A
+				MOVE SAVE-PROD2-2  TO ORDFILE-P2B
+                MOVE SAVE-PROD3-1  TO ORDFILE-P3A
+				MOVE SAVE-PROD3-2  TO ORDFILE-P3B
+                MOVE SAVE-PROD4-1  TO ORDFILE-P4A
+				MOVE SAVE-PROD4-2  TO ORDFILE-P4B
+                MOVE SAVE-PROD5-1  TO ORDFILE-P5A
+				MOVE SAVE-PROD5-2  TO ORDFILE-P5B
+                MOVE SAVE-PROD6-1  TO ORDFILE-P6A
+				MOVE SAVE-PROD6-2  TO ORDFILE-P6B
+                MOVE SAVE-PROD7-1  TO ORDFILE-P7A
+				MOVE SAVE-PROD7-2  TO ORDFILE-P7B
+                MOVE SAVE-PROD8-1  TO ORDFILE-P8A
+				MOVE SAVE-PROD8-2  TO ORDFILE-P8B
+                MOVE SAVE-PROD9-1  TO ORDFILE-P9A
+				MOVE SAVE-PROD9-2  TO ORDFILE-P9B
+                MOVE SAVE-PROD10-1 TO ORDFILE-P10A
+				MOVE SAVE-PROD10-2 TO ORDFILE-P10B
 				MOVE NAMEI TO ORDFILE-NAME
 				MOVE ADDLN1I TO ORDFILE-ADDR-LINE1
 				MOVE ADDLN2I TO ORDFILE-ADDR-LINE2
@@ -670,13 +791,18 @@
 				MOVE ARCODEI TO ORDFILE-AREA-CODE
 				MOVE EXCHNOI TO ORDFILE-EXCHANGE
 				MOVE PHONNUMI TO ORDFILE-PHONE-NUM
+				MOVE SPINSTI TO ORDFILE-SPECIAL-INSTRUCTIONS
+
+                PERFORM 637-COMPUTE-ORDER-TOTAL
 
                 EXEC CICS REWRITE FILE('ORDFILE')
                 LENGTH(ORDFILE-LENGTH)
                 FROM(ORDFILE-RECORD)
                 END-EXEC
-                
-                MOVE 'FILE UPDATED.' TO MSGO
+
+                PERFORM 609-SYNC-CUSTOMER THRU 610-CUST-ALREADY-ON-FILE
+                MOVE WS-ORDER-TOTAL TO WS-UPDATE-TOTAL-AMT
+                MOVE WS-UPDATE-TOTAL-MSG TO MSGO
                 PERFORM 700-PROTECT-FOR-INQUIRY
                 
                 EXEC CICS
@@ -698,8 +824,401 @@
                             COMMAREA(WS-SAVEAREA)
                             LENGTH(WS-SAVE-LENGTH)
                     END-EXEC
-                END-IF.  
-            
+                END-IF.
+
+            640-ORDER-NOT-FOUND.
+                MOVE LOW-VALUES TO MAP2O
+                MOVE 'INVOICE NOT FOUND' TO MSGO
+                MOVE 439 TO WS-CURSOR-POS
+
+                GO TO 910-SEND-MAP-ERR.
+
+            620-TOGGLE-PRODUCT-PAGE.
+                MOVE LK-SAVE TO WS-SAVEAREA.
+                PERFORM 625-SAVE-DISPLAYED-PAGE.
+
+                IF SAVE-PAGE = 1
+                    MOVE 2 TO SAVE-PAGE
+                    MOVE SAVE-PROD6-1 TO PROD1-1O
+                    MOVE SAVE-PROD6-2 TO PROD1-2O
+                    MOVE SAVE-PROD7-1 TO PROD2-1O
+                    MOVE SAVE-PROD7-2 TO PROD2-2O
+                    MOVE SAVE-PROD8-1 TO PROD3-1O
+                    MOVE SAVE-PROD8-2 TO PROD3-2O
+                    MOVE SAVE-PROD9-1 TO PROD4-1O
+                    MOVE SAVE-PROD9-2 TO PROD4-2O
+                    MOVE SAVE-PROD10-1 TO PROD5-1O
+                    MOVE SAVE-PROD10-2 TO PROD5-2O
+                    MOVE 'PRODUCTS 6-10 (PF5 FOR PRODUCTS 1-5)' TO MSGO
+                ELSE
+                    MOVE 1 TO SAVE-PAGE
+                    MOVE SAVE-PROD1-1 TO PROD1-1O
+                    MOVE SAVE-PROD1-2 TO PROD1-2O
+                    MOVE SAVE-PROD2-1 TO PROD2-1O
+                    MOVE SAVE-PROD2-2 TO PROD2-2O
+                    MOVE SAVE-PROD3-1 TO PROD3-1O
+                    MOVE SAVE-PROD3-2 TO PROD3-2O
+                    MOVE SAVE-PROD4-1 TO PROD4-1O
+                    MOVE SAVE-PROD4-2 TO PROD4-2O
+                    MOVE SAVE-PROD5-1 TO PROD5-1O
+                    MOVE SAVE-PROD5-2 TO PROD5-2O
+                    MOVE 'PRODUCTS 1-5 (PF5 FOR PRODUCTS 6-10)' TO MSGO
+                END-IF.
+
+                EXEC CICS
+                    SEND MAP('MAP2') MAPSET('BOMAP2') DATAONLY
+                END-EXEC.
+
+                EXEC CICS RETURN TRANSID('BO04')
+                    COMMAREA(WS-SAVEAREA)
+                    LENGTH(WS-SAVE-LENGTH)
+                END-EXEC.
+
+            625-SAVE-DISPLAYED-PAGE.
+                IF SAVE-PAGE = 1
+                    MOVE PROD1-1I TO SAVE-PROD1-1
+                    MOVE PROD1-2I TO SAVE-PROD1-2
+                    MOVE PROD2-1I TO SAVE-PROD2-1
+                    MOVE PROD2-2I TO SAVE-PROD2-2
+                    MOVE PROD3-1I TO SAVE-PROD3-1
+                    MOVE PROD3-2I TO SAVE-PROD3-2
+                    MOVE PROD4-1I TO SAVE-PROD4-1
+                    MOVE PROD4-2I TO SAVE-PROD4-2
+                    MOVE PROD5-1I TO SAVE-PROD5-1
+                    MOVE PROD5-2I TO SAVE-PROD5-2
+                ELSE
+                    MOVE PROD1-1I TO SAVE-PROD6-1
+                    MOVE PROD1-2I TO SAVE-PROD6-2
+                    MOVE PROD2-1I TO SAVE-PROD7-1
+                    MOVE PROD2-2I TO SAVE-PROD7-2
+                    MOVE PROD3-1I TO SAVE-PROD8-1
+                    MOVE PROD3-2I TO SAVE-PROD8-2
+                    MOVE PROD4-1I TO SAVE-PROD9-1
+                    MOVE PROD4-2I TO SAVE-PROD9-2
+                    MOVE PROD5-1I TO SAVE-PROD10-1
+                    MOVE PROD5-2I TO SAVE-PROD10-2
+                END-IF.
+
+            608-LOOKUP-CUSTOMER.
+                MOVE ARCODEI  TO CUST-AREA-CODE.
+                MOVE EXCHNOI  TO CUST-EXCHANGE.
+                MOVE PHONNUMI TO CUST-PHONE-NUM.
+
+                EXEC CICS HANDLE CONDITION
+                    NOTFND(608-LOOKUP-DONE)
+                END-EXEC.
+
+                EXEC CICS READ FILE('CUSTFILE')
+                    INTO(CUST-RECORD)
+                    RIDFLD(CUST-KEY)
+                    LENGTH(CUST-LENGTH)
+                END-EXEC.
+
+                IF NAMEI EQUALS SPACES
+                    MOVE CUST-NAME TO NAMEI
+                    MOVE 20 TO NAMEL
+                END-IF.
+
+                IF ADDLN1I EQUALS SPACES
+                    MOVE CUST-ADDR-LINE1 TO ADDLN1I
+                    MOVE 20 TO ADDLN1L
+                END-IF.
+
+                IF ADDLN2I EQUALS SPACES
+                    MOVE CUST-ADDR-LINE2 TO ADDLN2I
+                    MOVE 20 TO ADDLN2L
+                END-IF.
+
+                IF ADDLN3I EQUALS SPACES
+                    MOVE CUST-ADDR-LINE3 TO ADDLN3I
+                END-IF.
+
+                IF POSTAL1I EQUALS SPACES
+                    MOVE CUST-POSTAL-1 TO POSTAL1I
+                END-IF.
+
+                IF POSTAL2I EQUALS SPACES
+                    MOVE CUST-POSTAL-2 TO POSTAL2I
+                END-IF.
+
+            608-LOOKUP-DONE.
+                CONTINUE.
+
+            609-SYNC-CUSTOMER.
+                MOVE ORDFILE-AREA-CODE  TO CUST-AREA-CODE.
+                MOVE ORDFILE-EXCHANGE   TO CUST-EXCHANGE.
+                MOVE ORDFILE-PHONE-NUM  TO CUST-PHONE-NUM.
+                MOVE ORDFILE-NAME       TO CUST-NAME.
+                MOVE ORDFILE-ADDR-LINE1 TO CUST-ADDR-LINE1.
+                MOVE ORDFILE-ADDR-LINE2 TO CUST-ADDR-LINE2.
+                MOVE ORDFILE-ADDR-LINE3 TO CUST-ADDR-LINE3.
+                MOVE ORDFILE-POSTAL-1   TO CUST-POSTAL-1.
+                MOVE ORDFILE-POSTAL-2   TO CUST-POSTAL-2.
+
+                EXEC CICS HANDLE CONDITION
+                    DUPREC(610-CUST-ALREADY-ON-FILE)
+                END-EXEC.
+
+                EXEC CICS WRITE FILE('CUSTFILE')
+                    FROM(CUST-RECORD)
+                    RIDFLD(CUST-KEY)
+                    LENGTH(CUST-LENGTH)
+                END-EXEC.
+
+            610-CUST-ALREADY-ON-FILE.
+                CONTINUE.
+
+            626-COUNT-PRODUCT.
+                IF WS-PRODUCT-CODE(WS-COUNTER) NOT EQUAL TO LOW-VALUES
+                   AND WS-PRODUCT-CODE(WS-COUNTER) NOT EQUAL TO SPACES
+                    ADD 1 TO WS-TOTAL-PART-COUNT
+                END-IF.
+
+            627-BUILD-PRODUCT-TABLE.
+                MOVE SAVE-PROD1-1  TO WS-PRODUCT-CODE-1(1)
+                MOVE SAVE-PROD1-2  TO WS-PRODUCT-CODE-2(1)
+                MOVE SAVE-PROD2-1  TO WS-PRODUCT-CODE-1(2)
+                MOVE SAVE-PROD2-2  TO WS-PRODUCT-CODE-2(2)
+                MOVE SAVE-PROD3-1  TO WS-PRODUCT-CODE-1(3)
+                MOVE SAVE-PROD3-2  TO WS-PRODUCT-CODE-2(3)
+                MOVE SAVE-PROD4-1  TO WS-PRODUCT-CODE-1(4)
+                MOVE SAVE-PROD4-2  TO WS-PRODUCT-CODE-2(4)
+                MOVE SAVE-PROD5-1  TO WS-PRODUCT-CODE-1(5)
+                MOVE SAVE-PROD5-2  TO WS-PRODUCT-CODE-2(5)
+                MOVE SAVE-PROD6-1  TO WS-PRODUCT-CODE-1(6)
+                MOVE SAVE-PROD6-2  TO WS-PRODUCT-CODE-2(6)
+                MOVE SAVE-PROD7-1  TO WS-PRODUCT-CODE-1(7)
+                MOVE SAVE-PROD7-2  TO WS-PRODUCT-CODE-2(7)
+                MOVE SAVE-PROD8-1  TO WS-PRODUCT-CODE-1(8)
+                MOVE SAVE-PROD8-2  TO WS-PRODUCT-CODE-2(8)
+                MOVE SAVE-PROD9-1  TO WS-PRODUCT-CODE-1(9)
+                MOVE SAVE-PROD9-2  TO WS-PRODUCT-CODE-2(9)
+                MOVE SAVE-PROD10-1 TO WS-PRODUCT-CODE-1(10)
+                MOVE SAVE-PROD10-2 TO WS-PRODUCT-CODE-2(10).
+
+            630-CHECK-DUPLICATE.
+                IF WS-PRODUCT-CODE-1(WS-COUNTER) NOT EQUAL TO LOW-VALUES
+                   AND WS-PRODUCT-CODE-1(WS-COUNTER) NOT EQUAL TO SPACES
+                    COMPUTE WS-COUNTER-2 = WS-COUNTER + 1
+                    PERFORM 631-CHECK-DUPLICATE-INNER
+                        UNTIL WS-COUNTER-2 > 10
+                END-IF.
+
+            631-CHECK-DUPLICATE-INNER.
+                IF WS-PRODUCT-CODE-1(WS-COUNTER-2)
+                        EQUALS WS-PRODUCT-CODE-1(WS-COUNTER)
+                    MOVE LOW-VALUES TO MAP2O
+                    MOVE 'DUPLICATE PRODUCT CODE ENTERED TWICE' TO MSGO
+                    GO TO 910-SEND-MAP-ERR
+                END-IF.
+                ADD 1 TO WS-COUNTER-2.
+
+      * SLOTS 1-5 AND 6-10 CAN EACH BE OFF-SCREEN DEPENDING ON
+      * SAVE-PAGE, SO THIS CHECKS THE QUANTITY FORMAT FOR ALL TEN
+      * SLOTS REGARDLESS OF WHICH PAGE IS CURRENTLY DISPLAYED - NOT
+      * JUST THE FIVE THE OPERATOR CAN SEE RIGHT NOW.
+            642-VALIDATE-PRODUCT-FORMAT.
+                IF WS-PRODUCT-CODE-1(WS-COUNTER) NOT EQUAL TO LOW-VALUES
+                   AND WS-PRODUCT-CODE-1(WS-COUNTER) NOT EQUAL TO SPACES
+                   AND WS-PRODUCT-CODE-2(WS-COUNTER) IS NOT NUMERIC
+                    MOVE LOW-VALUES TO MAP2O
+                    MOVE 'PRODUCTS MUST FOLLOW FORMAT (XXXX 9999)'
+                        TO MSGO
+                    MOVE 439 TO WS-CURSOR-POS
+
+                    GO TO 910-SEND-MAP-ERR
+                END-IF.
+
+            633-LOOKUP-PART-CODES.
+                MOVE 10 TO LK-PART-COUNT.
+
+                MOVE WS-PRODUCT-CODE-1(1)  TO LK-PRODUCT(1)
+                MOVE WS-PRODUCT-CODE-1(2)  TO LK-PRODUCT(2)
+                MOVE WS-PRODUCT-CODE-1(3)  TO LK-PRODUCT(3)
+                MOVE WS-PRODUCT-CODE-1(4)  TO LK-PRODUCT(4)
+                MOVE WS-PRODUCT-CODE-1(5)  TO LK-PRODUCT(5)
+                MOVE WS-PRODUCT-CODE-1(6)  TO LK-PRODUCT(6)
+                MOVE WS-PRODUCT-CODE-1(7)  TO LK-PRODUCT(7)
+                MOVE WS-PRODUCT-CODE-1(8)  TO LK-PRODUCT(8)
+                MOVE WS-PRODUCT-CODE-1(9)  TO LK-PRODUCT(9)
+                MOVE WS-PRODUCT-CODE-1(10) TO LK-PRODUCT(10)
+
+                EXEC CICS LINK
+                    PROGRAM('BOPRGPC')
+                    COMMAREA(WS-PART-EDIT)
+                    LENGTH(WS-PART-EDIT-LENGTH)
+                END-EXEC.
+
+            635-VALIDATE-PART-CODES.
+                PERFORM 633-LOOKUP-PART-CODES.
+
+                PERFORM 636-CHECK-PART-RESULT
+                    VARYING WS-COUNTER FROM 1 BY 1
+                    UNTIL WS-COUNTER > 10.
+
+            636-CHECK-PART-RESULT.
+                IF WS-PC-ERROR EQUALS 'Y'
+                    CONTINUE
+                ELSE IF LK-PRODUCT(WS-COUNTER) EQUALS LOW-VALUES
+                    OR LK-PRODUCT(WS-COUNTER) EQUALS SPACES
+                    CONTINUE
+                ELSE
+                    IF LK-DESC(WS-COUNTER) IS NUMERIC
+                        MOVE LOW-VALUES TO MAP2O
+                        MOVE 'SQL ERROR' TO MSGO
+                        MOVE 'Y' TO WS-PC-ERROR
+                        PERFORM 639-HIGHLIGHT-PART-ERROR
+                    ELSE IF LK-DESC(WS-COUNTER) EQUALS 'PART NOT FOUND'
+                        MOVE LOW-VALUES TO MAP2O
+                        MOVE LK-DESC(WS-COUNTER) TO MSGO
+                        MOVE 'Y' TO WS-PC-ERROR
+                        PERFORM 639-HIGHLIGHT-PART-ERROR
+                    END-IF
+                END-IF.
+
+            639-HIGHLIGHT-PART-ERROR.
+                EVALUATE TRUE
+                    WHEN WS-COUNTER = 1 AND SAVE-PAGE = 1
+                        MOVE DFHUNIMD TO PROD1-1A
+                        MOVE DFHUNIMD TO PROD1-2A
+                    WHEN WS-COUNTER = 2 AND SAVE-PAGE = 1
+                        MOVE DFHUNIMD TO PROD2-1A
+                        MOVE DFHUNIMD TO PROD2-2A
+                    WHEN WS-COUNTER = 3 AND SAVE-PAGE = 1
+                        MOVE DFHUNIMD TO PROD3-1A
+                        MOVE DFHUNIMD TO PROD3-2A
+                    WHEN WS-COUNTER = 4 AND SAVE-PAGE = 1
+                        MOVE DFHUNIMD TO PROD4-1A
+                        MOVE DFHUNIMD TO PROD4-2A
+                    WHEN WS-COUNTER = 5 AND SAVE-PAGE = 1
+                        MOVE DFHUNIMD TO PROD5-1A
+                        MOVE DFHUNIMD TO PROD5-2A
+                    WHEN WS-COUNTER = 6 AND SAVE-PAGE = 2
+                        MOVE DFHUNIMD TO PROD1-1A
+                        MOVE DFHUNIMD TO PROD1-2A
+                    WHEN WS-COUNTER = 7 AND SAVE-PAGE = 2
+                        MOVE DFHUNIMD TO PROD2-1A
+                        MOVE DFHUNIMD TO PROD2-2A
+                    WHEN WS-COUNTER = 8 AND SAVE-PAGE = 2
+                        MOVE DFHUNIMD TO PROD3-1A
+                        MOVE DFHUNIMD TO PROD3-2A
+                    WHEN WS-COUNTER = 9 AND SAVE-PAGE = 2
+                        MOVE DFHUNIMD TO PROD4-1A
+                        MOVE DFHUNIMD TO PROD4-2A
+                    WHEN WS-COUNTER = 10 AND SAVE-PAGE = 2
+                        MOVE DFHUNIMD TO PROD5-1A
+                        MOVE DFHUNIMD TO PROD5-2A
+                    WHEN OTHER
+                        CONTINUE
+                END-EVALUATE.
+
+            637-COMPUTE-ORDER-TOTAL.
+                MOVE ZERO TO WS-ORDER-TOTAL.
+
+                PERFORM 638-ADD-EXTENDED-PRICE
+                    VARYING WS-COUNTER FROM 1 BY 1
+                    UNTIL WS-COUNTER > 10.
+
+                MOVE WS-ORDER-TOTAL TO ORDFILE-ORDER-TOTAL.
+
+            638-ADD-EXTENDED-PRICE.
+                IF WS-PRODUCT-CODE-1(WS-COUNTER) EQUALS LOW-VALUES
+                    OR WS-PRODUCT-CODE-1(WS-COUNTER) EQUALS SPACES
+                    MOVE ZERO TO ORDFILE-EXT-AMT(WS-COUNTER)
+                ELSE
+                    MOVE WS-PRODUCT-CODE-2(WS-COUNTER) TO WS-QTY-NUM
+                    COMPUTE WS-EXT-PRICE =
+                        LK-PRICE(WS-COUNTER) * WS-QTY-NUM
+                    MOVE WS-EXT-PRICE TO ORDFILE-EXT-AMT(WS-COUNTER)
+                    ADD WS-EXT-PRICE TO WS-ORDER-TOTAL
+                END-IF.
+
+            650-NEXT-INVOICE.
+                MOVE LK-SAVE TO WS-SAVEAREA.
+                MOVE SAVE-INVNUM TO ORDFILE-INVOICE-NO.
+
+                EXEC CICS HANDLE CONDITION
+                    ENDFILE(655-NO-NEXT-INVOICE)
+                END-EXEC.
+
+                EXEC CICS STARTBR FILE('ORDFILE')
+                    RIDFLD(ORDFILE-KEY)
+                END-EXEC.
+
+      * STARTBR POSITIONS READNEXT TO RETURN THE RECORD AT THE
+      * STARTING KEY ITSELF, SO THE FIRST READNEXT JUST RE-READS THE
+      * INVOICE ALREADY ON SCREEN AND THE SECOND GETS THE NEXT ONE.
+                EXEC CICS READNEXT FILE('ORDFILE')
+                    INTO(ORDFILE-RECORD)
+                    LENGTH(ORDFILE-LENGTH)
+                    RIDFLD(ORDFILE-KEY)
+                END-EXEC.
+
+                EXEC CICS READNEXT FILE('ORDFILE')
+                    INTO(ORDFILE-RECORD)
+                    LENGTH(ORDFILE-LENGTH)
+                    RIDFLD(ORDFILE-KEY)
+                END-EXEC.
+
+                EXEC CICS ENDBR FILE('ORDFILE') END-EXEC.
+
+                PERFORM 501-DISPLAY-ORDER.
+                MOVE 'NEXT INVOICE' TO MSGO.
+
+                EXEC CICS
+                    SEND MAP('MAP2') MAPSET('BOMAP2') ERASE
+                END-EXEC.
+
+                EXEC CICS RETURN TRANSID('BO04')
+                        COMMAREA(WS-SAVEAREA)
+                        LENGTH(WS-SAVE-LENGTH)
+                END-EXEC.
+
+            655-NO-NEXT-INVOICE.
+                EXEC CICS ENDBR FILE('ORDFILE') END-EXEC.
+                MOVE 'NO NEXT INVOICE ON FILE' TO MSGO.
+                GO TO 910-SEND-MAP-ERR.
+
+            660-PREV-INVOICE.
+                MOVE LK-SAVE TO WS-SAVEAREA.
+                MOVE SAVE-INVNUM TO ORDFILE-INVOICE-NO.
+
+                EXEC CICS HANDLE CONDITION
+                    ENDFILE(665-NO-PREV-INVOICE)
+                END-EXEC.
+
+                EXEC CICS STARTBR FILE('ORDFILE')
+                    RIDFLD(ORDFILE-KEY)
+                END-EXEC.
+
+      * UNLIKE READNEXT, READPREV FROM THE STARTBR POSITION ABOVE
+      * ALREADY LANDS ON THE RECORD BEFORE THE STARTING KEY, SO ONE
+      * READPREV IS ALL THAT'S NEEDED HERE.
+                EXEC CICS READPREV FILE('ORDFILE')
+                    INTO(ORDFILE-RECORD)
+                    LENGTH(ORDFILE-LENGTH)
+                    RIDFLD(ORDFILE-KEY)
+                END-EXEC.
+
+                EXEC CICS ENDBR FILE('ORDFILE') END-EXEC.
+
+                PERFORM 501-DISPLAY-ORDER.
+                MOVE 'PREVIOUS INVOICE' TO MSGO.
+
+                EXEC CICS
+                    SEND MAP('MAP2') MAPSET('BOMAP2') ERASE
+                END-EXEC.
+
+                EXEC CICS RETURN TRANSID('BO04')
+                        COMMAREA(WS-SAVEAREA)
+                        LENGTH(WS-SAVE-LENGTH)
+                END-EXEC.
+
+            665-NO-PREV-INVOICE.
+                EXEC CICS ENDBR FILE('ORDFILE') END-EXEC.
+                MOVE 'NO PREVIOUS INVOICE ON FILE' TO MSGO.
+                GO TO 910-SEND-MAP-ERR.
+
             700-PROTECT-FOR-INQUIRY.
                 MOVE 'I N Q U I R Y' TO TITLEO.
                 
@@ -754,18 +1273,90 @@
                 MOVE 'UPD' TO WS-UPD-SW.
                 MOVE '  U P D A T E' TO TITLEO.
 			
+            805-BUILD-HIST-RECORD.
+                MOVE INVNUMI       TO ORDHIST-INVOICE-NO.
+                MOVE ORDFILE-NAME       TO ORDHIST-NAME.
+                MOVE ORDFILE-ADDR-LINE1 TO ORDHIST-ADDR-LINE1.
+                MOVE ORDFILE-ADDR-LINE2 TO ORDHIST-ADDR-LINE2.
+                MOVE ORDFILE-ADDR-LINE3 TO ORDHIST-ADDR-LINE3.
+                MOVE ORDFILE-POSTAL-1   TO ORDHIST-POSTAL-1.
+                MOVE ORDFILE-POSTAL-2   TO ORDHIST-POSTAL-2.
+                MOVE ORDFILE-AREA-CODE  TO ORDHIST-AREA-CODE.
+                MOVE ORDFILE-EXCHANGE   TO ORDHIST-EXCHANGE.
+                MOVE ORDFILE-PHONE-NUM  TO ORDHIST-PHONE-NUM.
+                MOVE ORDFILE-P1A   TO ORDHIST-P1A.
+                MOVE ORDFILE-P1B   TO ORDHIST-P1B.
+                MOVE ORDFILE-P2A   TO ORDHIST-P2A.
+                MOVE ORDFILE-P2B   TO ORDHIST-P2B.
+                MOVE ORDFILE-P3A   TO ORDHIST-P3A.
+                MOVE ORDFILE-P3B   TO ORDHIST-P3B.
+                MOVE ORDFILE-P4A   TO ORDHIST-P4A.
+                MOVE ORDFILE-P4B   TO ORDHIST-P4B.
+                MOVE ORDFILE-P5A   TO ORDHIST-P5A.
+                MOVE ORDFILE-P5B   TO ORDHIST-P5B.
+                MOVE ORDFILE-P6A   TO ORDHIST-P6A.
+                MOVE ORDFILE-P6B   TO ORDHIST-P6B.
+                MOVE ORDFILE-P7A   TO ORDHIST-P7A.
+                MOVE ORDFILE-P7B   TO ORDHIST-P7B.
+                MOVE ORDFILE-P8A   TO ORDHIST-P8A.
+                MOVE ORDFILE-P8B   TO ORDHIST-P8B.
+                MOVE ORDFILE-P9A   TO ORDHIST-P9A.
+                MOVE ORDFILE-P9B   TO ORDHIST-P9B.
+                MOVE ORDFILE-P10A  TO ORDHIST-P10A.
+                MOVE ORDFILE-P10B  TO ORDHIST-P10B.
+                MOVE ORDFILE-ORDER-DATE TO ORDHIST-ORDER-DATE.
+                MOVE ORDFILE-ORDER-TOTAL TO ORDHIST-ORDER-TOTAL.
+                MOVE ORDFILE-EXT-PRICE(1) TO ORDHIST-EXT-PRICE(1).
+                MOVE ORDFILE-EXT-PRICE(2) TO ORDHIST-EXT-PRICE(2).
+                MOVE ORDFILE-EXT-PRICE(3) TO ORDHIST-EXT-PRICE(3).
+                MOVE ORDFILE-EXT-PRICE(4) TO ORDHIST-EXT-PRICE(4).
+                MOVE ORDFILE-EXT-PRICE(5) TO ORDHIST-EXT-PRICE(5).
+                MOVE ORDFILE-EXT-PRICE(6) TO ORDHIST-EXT-PRICE(6).
+                MOVE ORDFILE-EXT-PRICE(7) TO ORDHIST-EXT-PRICE(7).
+                MOVE ORDFILE-EXT-PRICE(8) TO ORDHIST-EXT-PRICE(8).
+                MOVE ORDFILE-EXT-PRICE(9) TO ORDHIST-EXT-PRICE(9).
+                MOVE ORDFILE-EXT-PRICE(10) TO ORDHIST-EXT-PRICE(10).
+                MOVE ORDFILE-SPECIAL-INSTRUCTIONS TO
+                    ORDHIST-SPECIAL-INSTRUCTIONS.
+
+                MOVE EIBTRMID TO ORDHIST-DEL-TERM.
+
+                EXEC CICS ASSIGN ABSTIME(WS-DEL-ABSTIME) END-EXEC.
+                EXEC CICS FORMATTIME ABSTIME(WS-DEL-ABSTIME)
+                    YYYYMMDD(ORDHIST-DEL-DATE)
+                    TIME(ORDHIST-DEL-TIME)
+                    DATESEP(0)
+                    TIMESEP(0)
+                END-EXEC.
+
             800-DELETE.
+                MOVE LK-SAVE TO WS-SAVEAREA.
                 IF WS-UPD-SW EQUALS 'INQ'
-                    MOVE 'PLEASE ENTER AN INVOICE NUMBER TO DELETE' 
+                    MOVE 'PLEASE ENTER AN INVOICE NUMBER TO DELETE'
                         TO MSGO
                     GO TO 910-SEND-MAP-ERR
                 ELSE IF WS-UPD-SW EQUALS 'UPD'
                     IF NAMEI(1:6) <> 'DELETE' AND NAMEI(1:6) <> 'delete'
-                        MOVE 'PLEASE ENTER DELETE INTO THE NAME FIELD' 
+                        MOVE 'PLEASE ENTER DELETE INTO THE NAME FIELD'
                             TO MSGO
                         GO TO 910-SEND-MAP-ERR
                     ELSE
                         MOVE INVNUMI TO ORDFILE-INVOICE-NO
+
+                        EXEC CICS READ FILE('ORDFILE')
+                            INTO(ORDFILE-RECORD)
+                            LENGTH(ORDFILE-LENGTH)
+                            RIDFLD(ORDFILE-KEY)
+                        END-EXEC
+
+                        PERFORM 805-BUILD-HIST-RECORD
+
+                        EXEC CICS WRITE FILE('ORDHIST')
+                            FROM(ORDHIST-RECORD)
+                            RIDFLD(ORDHIST-KEY)
+                            LENGTH(ORDHIST-LENGTH)
+                        END-EXEC
+
                         EXEC CICS DELETE FILE('ORDFILE')
                             RIDFLD(ORDFILE-KEY)
                         END-EXEC
