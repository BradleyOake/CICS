@@ -13,29 +13,50 @@
         COPY 'BOMAP2'.
         COPY 'DFHBMSCA'.
         COPY 'ORDFILE-LAYOUT'.
-        
+        COPY 'AUDITLOG-LAYOUT'.
+
         01 WS-TRANSFER-FIELD    PIC X(3).
         01 WS-TRANSFER-LENGTH   PIC S9(4) COMP VALUE 3.
-        
+        01 WS-AUDIT-ABSTIME     PIC S9(15) COMP-3.
+
+        01 WS-PRINT-SAVE.
+            05 WS-PRINT-FILLER      PIC X(3) VALUE SPACES.
+            05 WS-PRINT-INVOICE     PIC X(7).
+        01 WS-PRINT-SAVE-LENGTH PIC S9(4) COMP VALUE 10.
+        01 WS-SPOOL-TOKEN       PIC X(8).
+        01 WS-PRINT-LINE        PIC X(64).
+        01 WS-PRINT-LINE-LEN    PIC S9(4) COMP VALUE 64.
+        01 WS-PRINT-SLOT        PIC 9(02).
+        01 WS-PRINT-PART        PIC X(04).
+        01 WS-PRINT-QTY         PIC X(04).
+
+        01 WS-BROWSE-FILE       PIC X(8).
+        01 WS-BROWSE-KEY        PIC X(20).
+        01 WS-BROWSE-KEY-SAVE   PIC X(20).
+
         LINKAGE SECTION.
             01 DFHCOMMAREA.
                 05 LK-TRANSFER    PIC X(3).
+                05 LK-INVOICE     PIC X(7).
 
         PROCEDURE DIVISION.
         
         000-START-LOGIC.
         
-            EXEC CICS HANDLE AID 
-                PF4 (999-EXIT) 
+            EXEC CICS HANDLE AID
+                PF4 (999-EXIT)
+                PF6 (600-PRINT-INVOICE)
             END-EXEC.
         
 * DECLARE PARAGRAPH TO BE USED FOR HANDLING SITUATIONS WHERE
 * WE ATTEMPT TO RECIEVE A MAP THAT HAS NOT BEEN SENT
-            EXEC CICS HANDLE CONDITION 
-                MAPFAIL(100-FIRST-TIME) 
+            EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
                 NOTFND(400-RECORD-NOT-FOUND)
             END-EXEC.
-            
+
+            PERFORM 050-LOG-AUDIT THRU 051-AUDIT-LOGGED.
+
             IF EIBCALEN = 3
                 GO TO 100-FIRST-TIME
             END-IF.
@@ -45,7 +66,34 @@
             END-EXEC.
 
             GO TO 200-MAIN-LOGIC.
-            
+
+        050-LOG-AUDIT.
+            MOVE EIBTRMID TO AUDITLOG-TERM.
+            MOVE EIBTRNID TO AUDITLOG-TRANS.
+
+            EXEC CICS ASSIGN ABSTIME(WS-AUDIT-ABSTIME) END-EXEC.
+
+            EXEC CICS FORMATTIME ABSTIME(WS-AUDIT-ABSTIME)
+                YYYYMMDD(AUDITLOG-DATE)
+                TIME(AUDITLOG-TIME)
+                DATESEP(0)
+                TIMESEP(0)
+            END-EXEC.
+
+            EXEC CICS HANDLE CONDITION
+                DUPKEY(051-AUDIT-LOGGED)
+                DUPREC(051-AUDIT-LOGGED)
+            END-EXEC.
+
+            EXEC CICS WRITE FILE('AUDITLOG')
+                FROM(AUDITLOG-RECORD)
+                RIDFLD(AUDITLOG-KEY)
+                LENGTH(AUDITLOG-LENGTH)
+            END-EXEC.
+
+        051-AUDIT-LOGGED.
+            EXIT.
+
         100-FIRST-TIME.
             MOVE LOW-VALUES TO MAP2O.
             
@@ -54,39 +102,62 @@
 * IF YOU DID NOT PUT AN INITIAL IN YOUR BMS AND WANT A STARTING VALUE IN MSG IT
 * WOULD GO HERE
         200-MAIN-LOGIC.
-        
+
 *        PERFORM 500-UNPROTECT-MAP.
-        
+
+            IF INVNUML EQUALS ZERO
+                IF NAMEI IS NOT EQUAL TO SPACES
+                    AND NAMEL > 0
+                    GO TO 220-FIND-BY-NAME
+                ELSE IF ARCODEI IS NOT EQUAL TO SPACES
+                    AND ARCODEL > 0
+                    GO TO 230-FIND-BY-PHONE
+                ELSE
+                    MOVE 'ENTER AN INVOICE NUMBER, NAME OR PHONE NUMBER'
+                        TO MSGO
+                    GO TO 900-SEND-MAP
+                END-IF
+            END-IF.
+
         MOVE INVNUMI TO ORDFILE-INVOICE-NO.
-        
+
             IF INVNUML IS NOT EQUAL TO 7
                 MOVE 'INVOICE NUMBER MUST BE 7 DIGITS' TO MSGO
                 MOVE -1 TO INVNUML
-                
+
                 MOVE DFHUNIMD TO INVNUMA
-                
-                GO TO 900-SEND-MAP           
+
+                GO TO 900-SEND-MAP
             END-IF.
-            
+
             IF INVNUMI IS NOT NUMERIC
                 MOVE 'INVOICE NUMBER MUST BE NUMERIC' TO MSGO
-                
+
                 MOVE -1 TO INVNUML
                 MOVE DFHUNIMD TO INVNUMA
-                
-                GO TO 900-SEND-MAP              
+
+                GO TO 900-SEND-MAP
             END-IF.
-            
+
             MOVE 'RECORD FOUND!' TO MSGO.
-           
-            MOVE INVNUMI TO ORDFILE-INVOICE-NO. 
+
+            MOVE INVNUMI TO ORDFILE-INVOICE-NO.
 
             EXEC CICS READ FILE('ORDFILE')
                 INTO (ORDFILE-RECORD)
                 LENGTH (ORDFILE-LENGTH)
                 RIDFLD (ORDFILE-KEY)
-            END-EXEC.            
-            
+            END-EXEC.
+
+            PERFORM 210-DISPLAY-ORDER.
+
+            EXEC CICS SEND MAP('MAP2') MAPSET('BOMAP2') END-EXEC.
+            EXEC CICS RETURN TRANSID('BO02')
+                COMMAREA(WS-PRINT-SAVE)
+                LENGTH(WS-PRINT-SAVE-LENGTH)
+            END-EXEC.
+
+        210-DISPLAY-ORDER.
             MOVE ORDFILE-P1A TO PROD1-1O.
             MOVE ORDFILE-P1B TO PROD1-2O.
             MOVE ORDFILE-P2A TO PROD2-1O.
@@ -108,23 +179,247 @@
             MOVE ORDFILE-AREA-CODE TO ARCODEO.
             MOVE ORDFILE-EXCHANGE TO EXCHNOO.
             MOVE ORDFILE-PHONE-NUM TO PHONNUMO.
-            
-            EXEC CICS SEND MAP('MAP2') MAPSET('BOMAP2') END-EXEC.
-            EXEC CICS RETURN TRANSID('BO02') END-EXEC.
-            
+
+            MOVE ORDFILE-INVOICE-NO TO WS-PRINT-INVOICE.
+
         400-RECORD-NOT-FOUND.
             MOVE LOW-VALUES TO MAP2O.
             MOVE 'INVOICE NOT FOUND' TO MSGO.
-            
+
             GO TO 900-SEND-MAP.
-        
+
+        220-FIND-BY-NAME.
+            MOVE 'ORDNAME' TO WS-BROWSE-FILE.
+            MOVE NAMEI TO ORDFILE-NAME.
+            MOVE ORDFILE-NAME TO WS-BROWSE-KEY.
+
+            EXEC CICS HANDLE CONDITION
+                ENDFILE(400-RECORD-NOT-FOUND)
+            END-EXEC.
+
+            EXEC CICS STARTBR FILE(WS-BROWSE-FILE)
+                RIDFLD(WS-BROWSE-KEY)
+            END-EXEC.
+
+            EXEC CICS READNEXT FILE(WS-BROWSE-FILE)
+                INTO(ORDFILE-RECORD)
+                LENGTH(ORDFILE-LENGTH)
+                RIDFLD(WS-BROWSE-KEY)
+            END-EXEC.
+
+            EXEC CICS ENDBR FILE(WS-BROWSE-FILE) END-EXEC.
+
+            IF ORDFILE-NAME(1:NAMEL) IS NOT EQUAL TO NAMEI(1:NAMEL)
+                GO TO 400-RECORD-NOT-FOUND
+            END-IF.
+
+            MOVE 'RECORD FOUND!' TO MSGO.
+            PERFORM 210-DISPLAY-ORDER.
+
+            EXEC CICS SEND MAP('MAP2') MAPSET('BOMAP2') END-EXEC.
+            EXEC CICS RETURN TRANSID('BO02')
+                COMMAREA(WS-PRINT-SAVE)
+                LENGTH(WS-PRINT-SAVE-LENGTH)
+            END-EXEC.
+
+        230-FIND-BY-PHONE.
+            IF ARCODEL IS NOT EQUAL TO 3
+                OR EXCHNOL IS NOT EQUAL TO 3
+                OR PHONNUML IS NOT EQUAL TO 4
+                MOVE 'ENTER A COMPLETE AREA CODE, EXCHANGE AND NUMBER'
+                    TO MSGO
+                GO TO 900-SEND-MAP
+            END-IF.
+
+            IF ARCODEI IS NOT NUMERIC
+                OR EXCHNOI IS NOT NUMERIC
+                OR PHONNUMI IS NOT NUMERIC
+                MOVE 'PHONE NUMBER MUST BE NUMERIC' TO MSGO
+                GO TO 900-SEND-MAP
+            END-IF.
+
+            MOVE 'ORDPHON' TO WS-BROWSE-FILE.
+            MOVE ARCODEI TO ORDFILE-AREA-CODE.
+            MOVE EXCHNOI TO ORDFILE-EXCHANGE.
+            MOVE PHONNUMI TO ORDFILE-PHONE-NUM.
+            MOVE ORDFILE-PHONE-KEY TO WS-BROWSE-KEY.
+            MOVE WS-BROWSE-KEY TO WS-BROWSE-KEY-SAVE.
+
+            EXEC CICS HANDLE CONDITION
+                ENDFILE(400-RECORD-NOT-FOUND)
+            END-EXEC.
+
+            EXEC CICS STARTBR FILE(WS-BROWSE-FILE)
+                RIDFLD(WS-BROWSE-KEY)
+            END-EXEC.
+
+            EXEC CICS READNEXT FILE(WS-BROWSE-FILE)
+                INTO(ORDFILE-RECORD)
+                LENGTH(ORDFILE-LENGTH)
+                RIDFLD(WS-BROWSE-KEY)
+            END-EXEC.
+
+            EXEC CICS ENDBR FILE(WS-BROWSE-FILE) END-EXEC.
+
+            IF ORDFILE-PHONE-KEY IS NOT EQUAL TO WS-BROWSE-KEY-SAVE(1:10)
+                GO TO 400-RECORD-NOT-FOUND
+            END-IF.
+
+            MOVE 'RECORD FOUND!' TO MSGO.
+            PERFORM 210-DISPLAY-ORDER.
+
+            EXEC CICS SEND MAP('MAP2') MAPSET('BOMAP2') END-EXEC.
+            EXEC CICS RETURN TRANSID('BO02')
+                COMMAREA(WS-PRINT-SAVE)
+                LENGTH(WS-PRINT-SAVE-LENGTH)
+            END-EXEC.
+
+        600-PRINT-INVOICE.
+            MOVE LK-INVOICE TO ORDFILE-INVOICE-NO.
+
+            EXEC CICS HANDLE CONDITION
+                NOTFND(400-RECORD-NOT-FOUND)
+            END-EXEC.
+
+            EXEC CICS READ FILE('ORDFILE')
+                INTO (ORDFILE-RECORD)
+                LENGTH (ORDFILE-LENGTH)
+                RIDFLD (ORDFILE-KEY)
+            END-EXEC.
+
+            EXEC CICS SPOOLOPEN OUTPUT
+                NODE(' ')
+                CLASS('A')
+                TOKEN(WS-SPOOL-TOKEN)
+            END-EXEC.
+
+            MOVE SPACES TO WS-PRINT-LINE.
+            STRING 'INVOICE ' DELIMITED BY SIZE
+                ORDFILE-INVOICE-NO DELIMITED BY SIZE
+                INTO WS-PRINT-LINE
+            END-STRING.
+            EXEC CICS SPOOLWRITE
+                TOKEN(WS-SPOOL-TOKEN)
+                FROM(WS-PRINT-LINE)
+                LENGTH(WS-PRINT-LINE-LEN)
+            END-EXEC.
+
+            MOVE SPACES TO WS-PRINT-LINE.
+            MOVE ORDFILE-NAME TO WS-PRINT-LINE.
+            EXEC CICS SPOOLWRITE
+                TOKEN(WS-SPOOL-TOKEN)
+                FROM(WS-PRINT-LINE)
+                LENGTH(WS-PRINT-LINE-LEN)
+            END-EXEC.
+
+            MOVE SPACES TO WS-PRINT-LINE.
+            MOVE ORDFILE-ADDR-LINE1 TO WS-PRINT-LINE.
+            EXEC CICS SPOOLWRITE
+                TOKEN(WS-SPOOL-TOKEN)
+                FROM(WS-PRINT-LINE)
+                LENGTH(WS-PRINT-LINE-LEN)
+            END-EXEC.
+
+            MOVE SPACES TO WS-PRINT-LINE.
+            MOVE ORDFILE-ADDR-LINE2 TO WS-PRINT-LINE.
+            EXEC CICS SPOOLWRITE
+                TOKEN(WS-SPOOL-TOKEN)
+                FROM(WS-PRINT-LINE)
+                LENGTH(WS-PRINT-LINE-LEN)
+            END-EXEC.
+
+            MOVE SPACES TO WS-PRINT-LINE.
+            MOVE ORDFILE-ADDR-LINE3 TO WS-PRINT-LINE.
+            EXEC CICS SPOOLWRITE
+                TOKEN(WS-SPOOL-TOKEN)
+                FROM(WS-PRINT-LINE)
+                LENGTH(WS-PRINT-LINE-LEN)
+            END-EXEC.
+
+            MOVE SPACES TO WS-PRINT-LINE.
+            STRING '(' DELIMITED BY SIZE
+                ORDFILE-AREA-CODE DELIMITED BY SIZE
+                ') ' DELIMITED BY SIZE
+                ORDFILE-EXCHANGE DELIMITED BY SIZE
+                '-' DELIMITED BY SIZE
+                ORDFILE-PHONE-NUM DELIMITED BY SIZE
+                INTO WS-PRINT-LINE
+            END-STRING.
+            EXEC CICS SPOOLWRITE
+                TOKEN(WS-SPOOL-TOKEN)
+                FROM(WS-PRINT-LINE)
+                LENGTH(WS-PRINT-LINE-LEN)
+            END-EXEC.
+
+            PERFORM 610-PRINT-PRODUCT
+                VARYING WS-PRINT-SLOT FROM 1 BY 1
+                UNTIL WS-PRINT-SLOT > 10.
+
+            EXEC CICS SPOOLCLOSE TOKEN(WS-SPOOL-TOKEN) END-EXEC.
+
+            MOVE 'INVOICE PRINTED' TO MSGO.
+
+            GO TO 900-SEND-MAP.
+
+        610-PRINT-PRODUCT.
+            EVALUATE WS-PRINT-SLOT
+                WHEN 1
+                    MOVE ORDFILE-P1A TO WS-PRINT-PART
+                    MOVE ORDFILE-P1B TO WS-PRINT-QTY
+                WHEN 2
+                    MOVE ORDFILE-P2A TO WS-PRINT-PART
+                    MOVE ORDFILE-P2B TO WS-PRINT-QTY
+                WHEN 3
+                    MOVE ORDFILE-P3A TO WS-PRINT-PART
+                    MOVE ORDFILE-P3B TO WS-PRINT-QTY
+                WHEN 4
+                    MOVE ORDFILE-P4A TO WS-PRINT-PART
+                    MOVE ORDFILE-P4B TO WS-PRINT-QTY
+                WHEN 5
+                    MOVE ORDFILE-P5A TO WS-PRINT-PART
+                    MOVE ORDFILE-P5B TO WS-PRINT-QTY
+                WHEN 6
+                    MOVE ORDFILE-P6A TO WS-PRINT-PART
+                    MOVE ORDFILE-P6B TO WS-PRINT-QTY
+                WHEN 7
+                    MOVE ORDFILE-P7A TO WS-PRINT-PART
+                    MOVE ORDFILE-P7B TO WS-PRINT-QTY
+                WHEN 8
+                    MOVE ORDFILE-P8A TO WS-PRINT-PART
+                    MOVE ORDFILE-P8B TO WS-PRINT-QTY
+                WHEN 9
+                    MOVE ORDFILE-P9A TO WS-PRINT-PART
+                    MOVE ORDFILE-P9B TO WS-PRINT-QTY
+                WHEN 10
+                    MOVE ORDFILE-P10A TO WS-PRINT-PART
+                    MOVE ORDFILE-P10B TO WS-PRINT-QTY
+            END-EVALUATE.
+
+            IF WS-PRINT-PART = SPACES OR WS-PRINT-PART = LOW-VALUES
+                CONTINUE
+            ELSE
+                MOVE SPACES TO WS-PRINT-LINE
+                STRING WS-PRINT-PART DELIMITED BY SIZE
+                    ' QTY ' DELIMITED BY SIZE
+                    WS-PRINT-QTY DELIMITED BY SIZE
+                    INTO WS-PRINT-LINE
+                END-STRING
+                EXEC CICS SPOOLWRITE
+                    TOKEN(WS-SPOOL-TOKEN)
+                    FROM(WS-PRINT-LINE)
+                    LENGTH(WS-PRINT-LINE-LEN)
+                END-EXEC
+            END-IF.
+
         900-SEND-MAP.
-            EXEC CICS 
+            EXEC CICS
                 SEND MAP('MAP2') MAPSET('BOMAP2') ERASE
             END-EXEC.
 
-            EXEC CICS 
-                RETURN TRANSID('BO02') 
+            EXEC CICS
+                RETURN TRANSID('BO02')
+                COMMAREA(WS-PRINT-SAVE)
+                LENGTH(WS-PRINT-SAVE-LENGTH)
             END-EXEC.
 
         999-EXIT.
