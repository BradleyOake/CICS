@@ -0,0 +1,193 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.  BOPRGRP.
+        AUTHOR. OAKE.
+
+      * DELIVERY ROUTE EXTRACT - READS ORDFILE IN POSTAL CODE ORDER
+      * (VIA THE ORDPOST ALTERNATE PATH) AND LISTS EVERY OPEN ORDER
+      * GROUPED BY REGION, SO ROUTE PLANNING CAN WORK FROM A SORTED
+      * LIST INSTEAD OF MANUALLY SORTING INVOICE SLIPS.  RUN NIGHTLY
+      * OR ON DEMAND - SEE THE BOPRGRP JCL MEMBER.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. RS-6000.
+        OBJECT-COMPUTER. RS-6000.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ORDFILE-IN ASSIGN TO ORDFILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS ORDFILE-KEY
+                ALTERNATE RECORD KEY IS ORDFILE-POSTAL-KEY
+                    WITH DUPLICATES
+                FILE STATUS IS WS-ORDFILE-STATUS.
+
+            SELECT ROUTE-OUT ASSIGN TO ROUTEPRT
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ROUTE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  ORDFILE-IN
+            LABEL RECORDS ARE STANDARD.
+        COPY 'ORDFILE-LAYOUT'.
+
+        FD  ROUTE-OUT
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 150 CHARACTERS.
+        01  RPT-LINE                       PIC X(150).
+
+        WORKING-STORAGE SECTION.
+
+        01 WS-ORDFILE-STATUS                PIC XX VALUE ZERO.
+            88 WS-ORDFILE-OK                 VALUE '00'.
+            88 WS-ORDFILE-EOF                 VALUE '10'.
+
+        01 WS-ROUTE-STATUS                  PIC XX VALUE ZERO.
+
+        01 WS-EOF-SW                        PIC X VALUE 'N'.
+            88 WS-EOF                        VALUE 'Y'.
+
+        01 WS-REC-COUNT                     PIC 9(7) COMP VALUE ZERO.
+        01 WS-LINE-COUNT                    PIC 99 COMP VALUE 99.
+        01 WS-PAGE-COUNT                    PIC 9(4) COMP VALUE ZERO.
+        01 WS-MAX-LINES                     PIC 99 COMP VALUE 55.
+
+        01 WS-CURRENT-DATE.
+            05 WS-CURR-YYYY                 PIC 9(4).
+            05 WS-CURR-MM                   PIC 9(2).
+            05 WS-CURR-DD                   PIC 9(2).
+
+        01 RPT-TITLE-LINE.
+            05 RPT-TITLE-CC                 PIC X VALUE '1'.
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 FILLER                       PIC X(22)
+                VALUE 'DELIVERY ROUTE EXTRACT'.
+            05 FILLER                       PIC X(14) VALUE SPACES.
+            05 FILLER                       PIC X(5) VALUE 'DATE '.
+            05 RPT-TITLE-DATE                PIC 9999/99/99.
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 FILLER                       PIC X(5) VALUE 'PAGE '.
+            05 RPT-TITLE-PAGE                PIC ZZZ9.
+            05 FILLER                       PIC X(75) VALUE SPACES.
+
+        01 RPT-COLUMN-LINE.
+            05 RPT-COL-CC                   PIC X VALUE SPACE.
+            05 FILLER                       PIC X(1) VALUE SPACE.
+            05 FILLER                       PIC X(8) VALUE 'POSTAL'.
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 FILLER                       PIC X(7) VALUE 'INVOICE'.
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 FILLER                       PIC X(20) VALUE 'NAME'.
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 FILLER                       PIC X(20) VALUE 'ADDRESS'.
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 FILLER                       PIC X(14) VALUE 'PHONE'.
+            05 FILLER                       PIC X(43) VALUE SPACES.
+
+        01 RPT-DETAIL-LINE.
+            05 RPT-DET-CC                   PIC X VALUE SPACE.
+            05 FILLER                       PIC X(1) VALUE SPACE.
+            05 RPT-POSTAL                   PIC X(7).
+            05 FILLER                       PIC X(1) VALUE SPACE.
+            05 RPT-INVOICE                  PIC X(7).
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 RPT-NAME                     PIC X(20).
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 RPT-ADDRESS                  PIC X(20).
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 RPT-PHONE                    PIC X(14).
+            05 FILLER                       PIC X(56) VALUE SPACES.
+
+        01 RPT-TOTAL-LINE.
+            05 RPT-TOT-CC                   PIC X VALUE SPACE.
+            05 FILLER                       PIC X(1) VALUE SPACES.
+            05 FILLER                       PIC X(18)
+                VALUE 'ORDERS ON FILE -  '.
+            05 RPT-TOT-COUNT                PIC ZZZ,ZZ9.
+            05 FILLER                       PIC X(113) VALUE SPACES.
+
+        PROCEDURE DIVISION.
+
+        000-START-LOGIC.
+            OPEN INPUT ORDFILE-IN.
+            OPEN OUTPUT ROUTE-OUT.
+
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+            MOVE WS-CURRENT-DATE TO RPT-TITLE-DATE.
+
+            MOVE LOW-VALUES TO ORDFILE-POSTAL-KEY.
+
+            START ORDFILE-IN KEY IS NOT LESS THAN ORDFILE-POSTAL-KEY
+                INVALID KEY
+                    MOVE 'Y' TO WS-EOF-SW
+            END-START.
+
+            PERFORM 200-READ-ORDFILE.
+
+            PERFORM 300-PROCESS-RECORD
+                UNTIL WS-EOF.
+
+            PERFORM 800-ENDFILE.
+
+            GO TO 999-EXIT.
+
+        100-PRINT-HEADERS.
+            ADD 1 TO WS-PAGE-COUNT.
+            MOVE WS-PAGE-COUNT TO RPT-TITLE-PAGE.
+
+            MOVE RPT-TITLE-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE RPT-COLUMN-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE ZERO TO WS-LINE-COUNT.
+
+        200-READ-ORDFILE.
+            READ ORDFILE-IN NEXT RECORD
+                AT END
+                    MOVE 'Y' TO WS-EOF-SW
+            END-READ.
+
+        300-PROCESS-RECORD.
+            IF WS-LINE-COUNT >= WS-MAX-LINES
+                PERFORM 100-PRINT-HEADERS
+            END-IF.
+
+            ADD 1 TO WS-REC-COUNT.
+            ADD 1 TO WS-LINE-COUNT.
+
+            STRING ORDFILE-POSTAL-1 DELIMITED BY SIZE
+                ' ' DELIMITED BY SIZE
+                ORDFILE-POSTAL-2 DELIMITED BY SIZE
+                INTO RPT-POSTAL
+            END-STRING.
+            MOVE ORDFILE-INVOICE-NO TO RPT-INVOICE.
+            MOVE ORDFILE-NAME TO RPT-NAME.
+            MOVE ORDFILE-ADDR-LINE1 TO RPT-ADDRESS.
+            STRING ORDFILE-AREA-CODE DELIMITED BY SIZE
+                '-' DELIMITED BY SIZE
+                ORDFILE-EXCHANGE DELIMITED BY SIZE
+                '-' DELIMITED BY SIZE
+                ORDFILE-PHONE-NUM DELIMITED BY SIZE
+                INTO RPT-PHONE
+            END-STRING.
+
+            MOVE RPT-DETAIL-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            PERFORM 200-READ-ORDFILE.
+
+        800-ENDFILE.
+            MOVE WS-REC-COUNT TO RPT-TOT-COUNT.
+
+            MOVE RPT-TOTAL-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            CLOSE ORDFILE-IN.
+            CLOSE ROUTE-OUT.
+
+        999-EXIT.
+            STOP RUN.
