@@ -0,0 +1,457 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.  BOPRGE.
+        AUTHOR. OAKE.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. RS-6000.
+        OBJECT-COMPUTER. RS-6000.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+        COPY 'BOMAP2'.
+        COPY 'DFHBMSCA'.
+        COPY 'ORDFILE-LAYOUT'.
+        COPY 'CUSTFILE-LAYOUT'.
+        COPY 'INVCTL-LAYOUT'.
+
+        01 WS-PC-ERROR              PIC X VALUE 'N'.
+        01 WS-VALID-PART-COUNT      PIC 9 VALUE 0.
+
+        01 WS-TRANSFER-FIELD    PIC X(3).
+        01 WS-TRANSFER-LENGTH   PIC S9(4) COMP VALUE 3.
+
+        01 WS-POSTAL-CODE.
+            05 WS-POSTAL-1.
+                10 WS-POSTAL-CHAR-1        PIC X.
+                10 WS-POSTAL-CHAR-2        PIC X.
+                10 WS-POSTAL-CHAR-3        PIC X.
+            05 WS-POSTAL-2.
+                10 WS-POSTAL-CHAR-4        PIC X.
+                10 WS-POSTAL-CHAR-5        PIC X.
+                10 WS-POSTAL-CHAR-6        PIC X.
+
+        01 WS-CURSOR-POS            PIC 9999 VALUE 285.
+
+        01 WS-ABSTIME                PIC S9(15) COMP-3.
+
+        01 WS-PART-EDIT.
+            05 LK-PART-COUNT            PIC 99 VALUE 5.
+            05 LK-PART-ENTRY OCCURS 5 TIMES INDEXED BY LK-PART-INDEX.
+                10 LK-PRODUCT           PIC X(8).
+                10 LK-DESC              PIC X(17).
+                10 LK-PRICE             PIC S9(5)V99 COMP-3.
+        01 WS-PART-EDIT-LENGTH    PIC S9(4) COMP VALUE 147.
+
+        01 WS-PRODUCT-TABLE.
+            05 WS-PRODUCT-CODE OCCURS 5 TIMES INDEXED BY WS-COUNTER.
+                10 WS-PRODUCT-CODE-1    PIC X(4).
+                10 WS-PRODUCT-CODE-2    PIC X(4).
+
+        01 WS-QTY-NUM               PIC 9(4).
+        01 WS-EXT-PRICE             PIC S9(7)V99 COMP-3.
+        01 WS-ORDER-TOTAL           PIC S9(7)V99 COMP-3.
+
+        01 WS-ADDED-TOTAL-MSG.
+            05 FILLER                PIC X(16) VALUE
+                'ORDER ADDED. $'.
+            05 WS-ADDED-TOTAL-AMT    PIC ZZZZ9.99.
+            05 FILLER                PIC X(16) VALUE SPACES.
+
+        LINKAGE SECTION.
+            01 DFHCOMMAREA.
+                05 LK-TRANSFER    PIC X(3).
+
+        PROCEDURE DIVISION.
+
+        000-START-LOGIC.
+
+            EXEC CICS HANDLE AID
+                PF4 (999-EXIT)
+            END-EXEC.
+
+            EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+                DUPKEY(920-DUPLICATE-INVOICE)
+                DUPREC(920-DUPLICATE-INVOICE)
+            END-EXEC.
+
+            IF EIBCALEN = 3
+                GO TO 100-FIRST-TIME
+            END-IF.
+
+            EXEC CICS
+                RECEIVE MAP('MAP2') MAPSET('BOMAP2')
+            END-EXEC.
+
+            GO TO 600-ADD-ORDER.
+
+        100-FIRST-TIME.
+            MOVE LOW-VALUES TO MAP2O.
+            MOVE '  NEW ORDER  ' TO TITLEO.
+            MOVE DFHBMPRF TO INVNUMA.
+
+            EXEC CICS
+                SEND MAP('MAP2') MAPSET('BOMAP2') ERASE
+            END-EXEC.
+
+            EXEC CICS RETURN TRANSID('BO03') END-EXEC.
+
+        600-ADD-ORDER.
+
+            PERFORM 601-LOOKUP-CUSTOMER THRU 602-LOOKUP-DONE.
+
+            IF NAMEL IS LESS THAN 4
+                MOVE 'CONTACT NAME MUST BE AT LEAST 4 LONG' TO MSGO
+                MOVE 919 TO WS-CURSOR-POS
+                MOVE -1 TO NAMEL
+                MOVE DFHUNIMD TO NAMEA
+
+                GO TO 910-SEND-MAP-ERR
+            END-IF.
+
+            IF ADDLN1L IS LESS THAN 3
+                MOVE 'ADDRESS LINE 1 MUST BE AT LEAST 3 LONG' TO MSGO
+                MOVE 1079 TO WS-CURSOR-POS
+                MOVE -1 TO ADDLN1L
+                MOVE DFHUNIMD TO ADDLN1A
+
+                GO TO 910-SEND-MAP-ERR
+            END-IF.
+
+            IF ADDLN2L IS LESS THAN 3
+                MOVE 'ADDRESS LINE 2 MUST BE AT LEAST 3 LONG' TO MSGO
+                MOVE 1159 TO WS-CURSOR-POS
+                MOVE -1 TO ADDLN2L
+                MOVE DFHUNIMD TO ADDLN2A
+
+                GO TO 910-SEND-MAP-ERR
+            END-IF.
+
+            IF ADDLN3L > 0 AND < 3
+                MOVE 'ADDRESS LINE 3 MUST BE AT LEAST 3 LONG' TO MSGO
+                MOVE 1239 TO WS-CURSOR-POS
+                MOVE DFHUNIMD TO ADDLN3A
+
+                GO TO 910-SEND-MAP-ERR
+            END-IF.
+
+            MOVE POSTAL1I TO WS-POSTAL-1.
+            MOVE POSTAL2I TO WS-POSTAL-2.
+
+            IF WS-POSTAL-CHAR-1 IS NUMERIC
+                MOVE 'INVALID POSTAL CODE' TO MSGO
+                MOVE 1319 TO WS-CURSOR-POS
+                MOVE DFHUNIMD TO POSTAL1A
+
+                GO TO 910-SEND-MAP-ERR
+            END-IF.
+
+            IF WS-POSTAL-CHAR-2 IS NOT NUMERIC
+                MOVE 'INVALID POSTAL CODE' TO MSGO
+                MOVE 1319 TO WS-CURSOR-POS
+                MOVE DFHUNIMD TO POSTAL1A
+
+                GO TO 910-SEND-MAP-ERR
+            END-IF.
+
+            IF WS-POSTAL-CHAR-3 IS NUMERIC
+                MOVE 'INVALID POSTAL CODE' TO MSGO
+                MOVE 1319 TO WS-CURSOR-POS
+                MOVE DFHUNIMD TO POSTAL1A
+
+                GO TO 910-SEND-MAP-ERR
+            END-IF.
+
+            IF WS-POSTAL-CHAR-4 IS NOT NUMERIC
+                MOVE 'INVALID POSTAL CODE' TO MSGO
+                MOVE 1323 TO WS-CURSOR-POS
+                MOVE DFHUNIMD TO POSTAL2A
+
+                GO TO 910-SEND-MAP-ERR
+            END-IF.
+
+            IF WS-POSTAL-CHAR-5 IS NUMERIC
+                MOVE 'INVALID POSTAL CODE' TO MSGO
+                MOVE 1323 TO WS-CURSOR-POS
+                MOVE DFHUNIMD TO POSTAL2A
+
+                GO TO 910-SEND-MAP-ERR
+            END-IF.
+
+            IF PROD1-1L EQUALS ZERO
+                MOVE 'A PRODUCT MUST BE ENTERED' TO MSGO
+                MOVE 439 TO WS-CURSOR-POS
+                MOVE DFHUNIMD TO PROD1-1A
+
+                GO TO 910-SEND-MAP-ERR
+            ELSE IF PROD1-2I IS NOT NUMERIC
+                MOVE 'PRODUCTS MUST FOLLOW FORMAT (XXXX 9999)' TO MSGO
+                MOVE 444 TO WS-CURSOR-POS
+                MOVE DFHUNIMD TO PROD1-2A
+
+                GO TO 910-SEND-MAP-ERR
+            ELSE
+                ADD 1 TO WS-VALID-PART-COUNT
+            END-IF.
+
+            IF WS-VALID-PART-COUNT < 1
+                MOVE 'AT LEAST 1 PART REQUIRED' TO MSGO
+                MOVE 439 TO WS-CURSOR-POS
+
+                GO TO 910-SEND-MAP-ERR
+            END-IF.
+
+            MOVE PROD1-1I TO WS-PRODUCT-CODE-1(1).
+            MOVE PROD1-2I TO WS-PRODUCT-CODE-2(1).
+            MOVE PROD2-1I TO WS-PRODUCT-CODE-1(2).
+            MOVE PROD2-2I TO WS-PRODUCT-CODE-2(2).
+            MOVE PROD3-1I TO WS-PRODUCT-CODE-1(3).
+            MOVE PROD3-2I TO WS-PRODUCT-CODE-2(3).
+            MOVE PROD4-1I TO WS-PRODUCT-CODE-1(4).
+            MOVE PROD4-2I TO WS-PRODUCT-CODE-2(4).
+            MOVE PROD5-1I TO WS-PRODUCT-CODE-1(5).
+            MOVE PROD5-2I TO WS-PRODUCT-CODE-2(5).
+
+            MOVE 5 TO LK-PART-COUNT.
+            MOVE WS-PRODUCT-CODE-1(1) TO LK-PRODUCT(1).
+            MOVE WS-PRODUCT-CODE-1(2) TO LK-PRODUCT(2).
+            MOVE WS-PRODUCT-CODE-1(3) TO LK-PRODUCT(3).
+            MOVE WS-PRODUCT-CODE-1(4) TO LK-PRODUCT(4).
+            MOVE WS-PRODUCT-CODE-1(5) TO LK-PRODUCT(5).
+
+            EXEC CICS LINK
+                PROGRAM('BOPRGPC')
+                COMMAREA(WS-PART-EDIT)
+                LENGTH(WS-PART-EDIT-LENGTH)
+            END-EXEC.
+
+            IF LK-DESC(1) IS NUMERIC
+                MOVE 'SQL ERROR' TO MSGO
+                MOVE DFHUNIMD TO PROD1-1A
+
+                GO TO 910-SEND-MAP-ERR
+            ELSE IF LK-DESC(1) EQUALS 'PART NOT FOUND'
+                MOVE LK-DESC(1) TO MSGO
+                MOVE DFHUNIMD TO PROD1-1A
+
+                GO TO 910-SEND-MAP-ERR
+            END-IF.
+
+            PERFORM 605-CHECK-PART-RESULT
+                VARYING WS-COUNTER FROM 2 BY 1
+                UNTIL WS-COUNTER > 5.
+
+            MOVE LOW-VALUES TO ORDFILE-RECORD.
+
+            PERFORM 603-NEXT-INVOICE-NUMBER.
+
+            MOVE NAMEI TO ORDFILE-NAME.
+            MOVE ADDLN1I TO ORDFILE-ADDR-LINE1.
+            MOVE ADDLN2I TO ORDFILE-ADDR-LINE2.
+            MOVE ADDLN3I TO ORDFILE-ADDR-LINE3.
+            MOVE POSTAL1I TO ORDFILE-POSTAL-1.
+            MOVE POSTAL2I TO ORDFILE-POSTAL-2.
+            MOVE ARCODEI TO ORDFILE-AREA-CODE.
+            MOVE EXCHNOI TO ORDFILE-EXCHANGE.
+            MOVE PHONNUMI TO ORDFILE-PHONE-NUM.
+            MOVE PROD1-1I TO ORDFILE-P1A.
+            MOVE PROD1-2I TO ORDFILE-P1B.
+            MOVE PROD2-1I TO ORDFILE-P2A.
+            MOVE PROD2-2I TO ORDFILE-P2B.
+            MOVE PROD3-1I TO ORDFILE-P3A.
+            MOVE PROD3-2I TO ORDFILE-P3B.
+            MOVE PROD4-1I TO ORDFILE-P4A.
+            MOVE PROD4-2I TO ORDFILE-P4B.
+            MOVE PROD5-1I TO ORDFILE-P5A.
+            MOVE PROD5-2I TO ORDFILE-P5B.
+
+            EXEC CICS ASSIGN ABSTIME(WS-ABSTIME) END-EXEC.
+            EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                YYYYMMDD(ORDFILE-ORDER-DATE)
+                DATESEP(0)
+            END-EXEC.
+
+            MOVE ZERO TO WS-ORDER-TOTAL.
+            MOVE ZERO TO ORDFILE-EXT-AMT(6).
+            MOVE ZERO TO ORDFILE-EXT-AMT(7).
+            MOVE ZERO TO ORDFILE-EXT-AMT(8).
+            MOVE ZERO TO ORDFILE-EXT-AMT(9).
+            MOVE ZERO TO ORDFILE-EXT-AMT(10).
+
+            PERFORM 611-ADD-EXTENDED-PRICE
+                VARYING WS-COUNTER FROM 1 BY 1
+                UNTIL WS-COUNTER > 5.
+
+            MOVE WS-ORDER-TOTAL TO ORDFILE-ORDER-TOTAL.
+
+            EXEC CICS WRITE FILE('ORDFILE')
+                FROM(ORDFILE-RECORD)
+                LENGTH(ORDFILE-LENGTH)
+                RIDFLD(ORDFILE-KEY)
+            END-EXEC.
+
+            PERFORM 609-SYNC-CUSTOMER THRU 610-CUST-ALREADY-ON-FILE.
+
+            MOVE LOW-VALUES TO MAP2O.
+            MOVE WS-ORDER-TOTAL TO WS-ADDED-TOTAL-AMT.
+            MOVE WS-ADDED-TOTAL-MSG TO MSGO.
+            MOVE '  NEW ORDER  ' TO TITLEO.
+            MOVE ORDFILE-INVOICE-NO TO INVNUMO.
+            MOVE DFHBMPRF TO INVNUMA.
+
+            EXEC CICS
+                SEND MAP('MAP2') MAPSET('BOMAP2') ERASE
+            END-EXEC.
+
+            EXEC CICS RETURN TRANSID('BO03') END-EXEC.
+
+        601-LOOKUP-CUSTOMER.
+            MOVE ARCODEI  TO CUST-AREA-CODE.
+            MOVE EXCHNOI  TO CUST-EXCHANGE.
+            MOVE PHONNUMI TO CUST-PHONE-NUM.
+
+            EXEC CICS HANDLE CONDITION
+                NOTFND(602-LOOKUP-DONE)
+            END-EXEC.
+
+            EXEC CICS READ FILE('CUSTFILE')
+                INTO(CUST-RECORD)
+                RIDFLD(CUST-KEY)
+                LENGTH(CUST-LENGTH)
+            END-EXEC.
+
+            IF NAMEI EQUALS SPACES
+                MOVE CUST-NAME TO NAMEI
+                MOVE 20 TO NAMEL
+            END-IF.
+
+            IF ADDLN1I EQUALS SPACES
+                MOVE CUST-ADDR-LINE1 TO ADDLN1I
+                MOVE 20 TO ADDLN1L
+            END-IF.
+
+            IF ADDLN2I EQUALS SPACES
+                MOVE CUST-ADDR-LINE2 TO ADDLN2I
+                MOVE 20 TO ADDLN2L
+            END-IF.
+
+            IF ADDLN3I EQUALS SPACES
+                MOVE CUST-ADDR-LINE3 TO ADDLN3I
+            END-IF.
+
+            IF POSTAL1I EQUALS SPACES
+                MOVE CUST-POSTAL-1 TO POSTAL1I
+            END-IF.
+
+            IF POSTAL2I EQUALS SPACES
+                MOVE CUST-POSTAL-2 TO POSTAL2I
+            END-IF.
+
+        602-LOOKUP-DONE.
+            CONTINUE.
+
+        603-NEXT-INVOICE-NUMBER.
+            EXEC CICS HANDLE CONDITION
+                NOTFND(604-INVCTL-NOT-FOUND)
+            END-EXEC.
+
+            EXEC CICS READ FILE('INVCTL')
+                INTO(INVCTL-RECORD)
+                RIDFLD(INVCTL-KEY)
+                LENGTH(INVCTL-LENGTH)
+                UPDATE
+            END-EXEC.
+
+            ADD 1 TO INVCTL-LAST-INVOICE.
+
+            MOVE INVCTL-LAST-INVOICE TO ORDFILE-INVOICE-NO.
+
+            EXEC CICS REWRITE FILE('INVCTL')
+                FROM(INVCTL-RECORD)
+                LENGTH(INVCTL-LENGTH)
+            END-EXEC.
+
+        604-INVCTL-NOT-FOUND.
+            MOVE 'INVOICE CONTROL RECORD MISSING - CALL SUPPORT'
+                TO MSGO
+            MOVE 439 TO WS-CURSOR-POS
+
+            GO TO 910-SEND-MAP-ERR.
+
+        605-CHECK-PART-RESULT.
+            IF WS-PRODUCT-CODE-1(WS-COUNTER) EQUALS LOW-VALUES
+                OR WS-PRODUCT-CODE-1(WS-COUNTER) EQUALS SPACES
+                CONTINUE
+            ELSE IF LK-DESC(WS-COUNTER) IS NUMERIC
+                MOVE 'SQL ERROR' TO MSGO
+                MOVE 439 TO WS-CURSOR-POS
+
+                GO TO 910-SEND-MAP-ERR
+            ELSE IF LK-DESC(WS-COUNTER) EQUALS 'PART NOT FOUND'
+                MOVE LK-DESC(WS-COUNTER) TO MSGO
+                MOVE 439 TO WS-CURSOR-POS
+
+                GO TO 910-SEND-MAP-ERR
+            END-IF.
+
+        609-SYNC-CUSTOMER.
+            MOVE ORDFILE-AREA-CODE  TO CUST-AREA-CODE.
+            MOVE ORDFILE-EXCHANGE   TO CUST-EXCHANGE.
+            MOVE ORDFILE-PHONE-NUM  TO CUST-PHONE-NUM.
+            MOVE ORDFILE-NAME       TO CUST-NAME.
+            MOVE ORDFILE-ADDR-LINE1 TO CUST-ADDR-LINE1.
+            MOVE ORDFILE-ADDR-LINE2 TO CUST-ADDR-LINE2.
+            MOVE ORDFILE-ADDR-LINE3 TO CUST-ADDR-LINE3.
+            MOVE ORDFILE-POSTAL-1   TO CUST-POSTAL-1.
+            MOVE ORDFILE-POSTAL-2   TO CUST-POSTAL-2.
+
+            EXEC CICS HANDLE CONDITION
+                DUPREC(610-CUST-ALREADY-ON-FILE)
+            END-EXEC.
+
+            EXEC CICS WRITE FILE('CUSTFILE')
+                FROM(CUST-RECORD)
+                RIDFLD(CUST-KEY)
+                LENGTH(CUST-LENGTH)
+            END-EXEC.
+
+        610-CUST-ALREADY-ON-FILE.
+            EXEC CICS HANDLE CONDITION
+                DUPREC(920-DUPLICATE-INVOICE)
+            END-EXEC.
+
+        611-ADD-EXTENDED-PRICE.
+            IF WS-PRODUCT-CODE-1(WS-COUNTER) EQUALS LOW-VALUES
+                OR WS-PRODUCT-CODE-1(WS-COUNTER) EQUALS SPACES
+                MOVE ZERO TO ORDFILE-EXT-AMT(WS-COUNTER)
+            ELSE
+                MOVE WS-PRODUCT-CODE-2(WS-COUNTER) TO WS-QTY-NUM
+                COMPUTE WS-EXT-PRICE =
+                    LK-PRICE(WS-COUNTER) * WS-QTY-NUM
+                MOVE WS-EXT-PRICE TO ORDFILE-EXT-AMT(WS-COUNTER)
+                ADD WS-EXT-PRICE TO WS-ORDER-TOTAL
+            END-IF.
+
+        920-DUPLICATE-INVOICE.
+            MOVE 'AN ORDER ALREADY EXISTS FOR THAT INVOICE'
+                TO MSGO.
+            MOVE -1 TO INVNUML.
+            MOVE DFHUNIMD TO INVNUMA.
+
+            GO TO 910-SEND-MAP-ERR.
+
+        910-SEND-MAP-ERR.
+            EXEC CICS
+                SEND MAP('MAP2') MAPSET('BOMAP2') CURSOR(WS-CURSOR-POS)
+            END-EXEC.
+
+            EXEC CICS RETURN TRANSID('BO03') END-EXEC.
+
+        999-EXIT.
+            EXEC CICS XCTL
+                PROGRAM('BOPRGM')
+                COMMAREA(WS-TRANSFER-FIELD)
+                LENGTH(WS-TRANSFER-LENGTH)
+            END-EXEC.
