@@ -11,9 +11,11 @@
         WORKING-STORAGE SECTION.
 
         COPY 'BOMAP1'.
-        
+        COPY 'AUDITLOG-LAYOUT'.
+
         01 WS-TRANSFER-FIELD    PIC X(3).
         01 WS-TRANSFER-LENGTH   PIC S9(4) COMP VALUE 3.
+        01 WS-AUDIT-ABSTIME     PIC S9(15) COMP-3.
 
         LINKAGE SECTION.
             01 DFHCOMMAREA.
@@ -31,10 +33,12 @@
                 PF4(600-CHOICE-4)
             END-EXEC.
             
-            EXEC CICS HANDLE CONDITION 
-                MAPFAIL(100-FIRST-TIME) 
+            EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
             END-EXEC.
-            
+
+            PERFORM 050-LOG-AUDIT THRU 051-AUDIT-LOGGED.
+
             IF EIBCALEN = 3
                 GO TO 100-FIRST-TIME
             END-IF.
@@ -45,7 +49,34 @@
             END-EXEC.
             
             GO TO 200-MAIN-LOGIC.
-            
+
+        050-LOG-AUDIT.
+            MOVE EIBTRMID TO AUDITLOG-TERM.
+            MOVE EIBTRNID TO AUDITLOG-TRANS.
+
+            EXEC CICS ASSIGN ABSTIME(WS-AUDIT-ABSTIME) END-EXEC.
+
+            EXEC CICS FORMATTIME ABSTIME(WS-AUDIT-ABSTIME)
+                YYYYMMDD(AUDITLOG-DATE)
+                TIME(AUDITLOG-TIME)
+                DATESEP(0)
+                TIMESEP(0)
+            END-EXEC.
+
+            EXEC CICS HANDLE CONDITION
+                DUPKEY(051-AUDIT-LOGGED)
+                DUPREC(051-AUDIT-LOGGED)
+            END-EXEC.
+
+            EXEC CICS WRITE FILE('AUDITLOG')
+                FROM(AUDITLOG-RECORD)
+                RIDFLD(AUDITLOG-KEY)
+                LENGTH(AUDITLOG-LENGTH)
+            END-EXEC.
+
+        051-AUDIT-LOGGED.
+            EXIT.
+
         100-FIRST-TIME.
             MOVE LOW-VALUES TO MAP1O.
             
@@ -66,6 +97,10 @@
                 GO TO 500-CHOICE-3
             ELSE IF CHOICEI IS EQUAL TO '4'
                 GO TO 600-CHOICE-4
+            ELSE IF CHOICEI IS EQUAL TO '5'
+                GO TO 700-CHOICE-5
+            ELSE IF CHOICEI IS EQUAL TO '6'
+                GO TO 800-CHOICE-6
             ELSE
                 GO TO 999-SEND-ERROR-MSG
             END-IF.
@@ -97,8 +132,22 @@
             EXEC CICS SEND MAP('MAP1') MAPSET('BOMAP1') END-EXEC.
             EXEC CICS RETURN END-EXEC.
 
+        700-CHOICE-5.
+            EXEC CICS XCTL
+                PROGRAM('BOPRGP')
+                COMMAREA(WS-TRANSFER-FIELD)
+                LENGTH(WS-TRANSFER-LENGTH)
+            END-EXEC.
+
+        800-CHOICE-6.
+            EXEC CICS XCTL
+                PROGRAM('BOPRGO')
+                COMMAREA(WS-TRANSFER-FIELD)
+                LENGTH(WS-TRANSFER-LENGTH)
+            END-EXEC.
+
         999-SEND-ERROR-MSG.
             MOVE LOW-VALUES TO MAP1O.
-            MOVE 'PLEASE ENTER A VALUE BETWEEN 1 AND 4' TO MSGO.
+            MOVE 'PLEASE ENTER A VALUE BETWEEN 1 AND 6' TO MSGO.
             EXEC CICS SEND MAP('MAP1') MAPSET('BOMAP1') END-EXEC.
-            EXEC CICS RETURN TRANSID('BO01') END-EXEC.    
\ No newline at end of file
+            EXEC CICS RETURN TRANSID('BO01') END-EXEC.
\ No newline at end of file
