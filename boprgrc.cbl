@@ -0,0 +1,251 @@
+        $SET DB2 (DB=INFOSYS,UDB-VERSION=V8)
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.  BOPRGRC.
+        AUTHOR. OAKE.
+
+      * NIGHTLY PART-CODE RECONCILIATION - READS ORDFILE SEQUENTIALLY,
+      * CHECKS EVERY PRODUCT CODE ON EVERY INVOICE AGAINST
+      * BILLM.PART_CODES AND PRINTS AN EXCEPTION LIST OF INVOICES
+      * REFERENCING A PART CODE THAT NO LONGER EXISTS THERE.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. RS-6000.
+        OBJECT-COMPUTER. RS-6000.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ORDFILE-IN ASSIGN TO ORDFILE
+                ORGANIZATION IS INDEXED
+                ACCESS IS SEQUENTIAL
+                RECORD KEY IS ORDFILE-KEY
+                FILE STATUS IS WS-ORDFILE-STATUS.
+
+            SELECT EXCEPT-OUT ASSIGN TO EXCPRPT
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXCEPT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  ORDFILE-IN
+            LABEL RECORDS ARE STANDARD.
+        COPY 'ORDFILE-LAYOUT'.
+
+        FD  EXCEPT-OUT
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 100 CHARACTERS.
+        01  RPT-LINE                       PIC X(100).
+
+        WORKING-STORAGE SECTION.
+
+        EXEC SQL INCLUDE SQLCA END-EXEC.
+
+        01 WS-SQL-CODE                      PIC -9(8).
+
+        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+            01  SQL-PRODUCT-CODE            PIC X(8).
+            01  SQL-PRODUCT-DESC            PIC X(17).
+        EXEC SQL END DECLARE SECTION END-EXEC.
+
+        01 WS-ORDFILE-STATUS                PIC XX VALUE ZERO.
+            88 WS-ORDFILE-OK                 VALUE '00'.
+            88 WS-ORDFILE-EOF                VALUE '10'.
+
+        01 WS-EXCEPT-STATUS                 PIC XX VALUE ZERO.
+
+        01 WS-EOF-SW                        PIC X VALUE 'N'.
+            88 WS-EOF                        VALUE 'Y'.
+
+        01 WS-REC-COUNT                     PIC 9(7) COMP VALUE ZERO.
+        01 WS-EXCEPT-COUNT                  PIC 9(7) COMP VALUE ZERO.
+        01 WS-LINE-COUNT                    PIC 99 COMP VALUE 99.
+        01 WS-PAGE-COUNT                    PIC 9(4) COMP VALUE ZERO.
+        01 WS-MAX-LINES                     PIC 99 COMP VALUE 55.
+        01 WS-COUNTER                       PIC 99 COMP.
+
+        01 WS-CURRENT-DATE.
+            05 WS-CURR-YYYY                 PIC 9(4).
+            05 WS-CURR-MM                   PIC 9(2).
+            05 WS-CURR-DD                   PIC 9(2).
+
+        01 WS-PRODUCT-TABLE.
+            05 WS-PRODUCT-CODE OCCURS 10 TIMES
+                    PIC X(4).
+
+        01 RPT-TITLE-LINE.
+            05 RPT-TITLE-CC                 PIC X VALUE '1'.
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 FILLER                       PIC X(30)
+                VALUE 'PART CODE EXCEPTION REPORT'.
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 FILLER                       PIC X(5) VALUE 'DATE '.
+            05 RPT-TITLE-DATE                PIC 9999/99/99.
+            05 FILLER                       PIC X(5) VALUE SPACES.
+            05 FILLER                       PIC X(5) VALUE 'PAGE '.
+            05 RPT-TITLE-PAGE                PIC ZZZ9.
+            05 FILLER                       PIC X(24) VALUE SPACES.
+
+        01 RPT-COLUMN-LINE.
+            05 RPT-COL-CC                   PIC X VALUE SPACE.
+            05 FILLER                       PIC X(1) VALUE SPACE.
+            05 FILLER                       PIC X(7) VALUE 'INVOICE'.
+            05 FILLER                       PIC X(3) VALUE SPACES.
+            05 FILLER                       PIC X(20) VALUE 'NAME'.
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 FILLER                       PIC X(4) VALUE 'SLOT'.
+            05 FILLER                       PIC X(3) VALUE SPACES.
+            05 FILLER                       PIC X(8) VALUE 'PARTCODE'.
+            05 FILLER                       PIC X(3) VALUE SPACES.
+            05 FILLER                       PIC X(20) VALUE 'EXCEPTION'.
+            05 FILLER                       PIC X(22) VALUE SPACES.
+
+        01 RPT-DETAIL-LINE.
+            05 RPT-DET-CC                   PIC X VALUE SPACE.
+            05 FILLER                       PIC X(1) VALUE SPACE.
+            05 RPT-INVOICE                  PIC X(7).
+            05 FILLER                       PIC X(3) VALUE SPACES.
+            05 RPT-NAME                     PIC X(20).
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 RPT-SLOT                     PIC 99.
+            05 FILLER                       PIC X(5) VALUE SPACES.
+            05 RPT-PARTCODE                 PIC X(8).
+            05 FILLER                       PIC X(3) VALUE SPACES.
+            05 RPT-EXCEPTION                PIC X(20).
+            05 FILLER                       PIC X(22) VALUE SPACES.
+
+        01 RPT-TOTAL-LINE.
+            05 RPT-TOT-CC                   PIC X VALUE SPACE.
+            05 FILLER                       PIC X(1) VALUE SPACES.
+            05 FILLER                       PIC X(20)
+                VALUE 'INVOICES READ -     '.
+            05 RPT-TOT-READ                 PIC ZZZ,ZZ9.
+            05 FILLER                       PIC X(20)
+                VALUE '  EXCEPTIONS FOUND -'.
+            05 RPT-TOT-EXCEPT               PIC ZZZ,ZZ9.
+            05 FILLER                       PIC X(41) VALUE SPACES.
+
+        PROCEDURE DIVISION.
+
+        000-START-LOGIC.
+            OPEN INPUT ORDFILE-IN.
+            OPEN OUTPUT EXCEPT-OUT.
+
+            EXEC SQL
+                WHENEVER NOT FOUND GO TO 310-NOT-FOUND
+            END-EXEC.
+
+            EXEC SQL
+                WHENEVER SQLERROR GO TO 99-SQL-ERR
+            END-EXEC.
+
+            EXEC SQL
+                WHENEVER SQLWARNING CONTINUE
+            END-EXEC.
+
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+            MOVE WS-CURRENT-DATE TO RPT-TITLE-DATE.
+
+            PERFORM 200-READ-ORDFILE.
+
+            PERFORM 300-PROCESS-RECORD
+                UNTIL WS-EOF.
+
+            PERFORM 800-ENDFILE.
+
+            GO TO 999-EXIT.
+
+        100-PRINT-HEADERS.
+            ADD 1 TO WS-PAGE-COUNT.
+            MOVE WS-PAGE-COUNT TO RPT-TITLE-PAGE.
+
+            MOVE RPT-TITLE-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE RPT-COLUMN-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE ZERO TO WS-LINE-COUNT.
+
+        200-READ-ORDFILE.
+            READ ORDFILE-IN NEXT RECORD
+                AT END
+                    MOVE 'Y' TO WS-EOF-SW
+            END-READ.
+
+        300-PROCESS-RECORD.
+            ADD 1 TO WS-REC-COUNT.
+
+            MOVE ORDFILE-P1A  TO WS-PRODUCT-CODE(1).
+            MOVE ORDFILE-P2A  TO WS-PRODUCT-CODE(2).
+            MOVE ORDFILE-P3A  TO WS-PRODUCT-CODE(3).
+            MOVE ORDFILE-P4A  TO WS-PRODUCT-CODE(4).
+            MOVE ORDFILE-P5A  TO WS-PRODUCT-CODE(5).
+            MOVE ORDFILE-P6A  TO WS-PRODUCT-CODE(6).
+            MOVE ORDFILE-P7A  TO WS-PRODUCT-CODE(7).
+            MOVE ORDFILE-P8A  TO WS-PRODUCT-CODE(8).
+            MOVE ORDFILE-P9A  TO WS-PRODUCT-CODE(9).
+            MOVE ORDFILE-P10A TO WS-PRODUCT-CODE(10).
+
+            PERFORM 310-CHECK-PRODUCT THRU 310-EXIT
+                VARYING WS-COUNTER FROM 1 BY 1
+                UNTIL WS-COUNTER > 10.
+
+            PERFORM 200-READ-ORDFILE.
+
+        310-CHECK-PRODUCT.
+            IF WS-PRODUCT-CODE(WS-COUNTER) = SPACES
+                OR WS-PRODUCT-CODE(WS-COUNTER) = LOW-VALUES
+                GO TO 310-EXIT
+            END-IF.
+
+            MOVE WS-PRODUCT-CODE(WS-COUNTER) TO SQL-PRODUCT-CODE.
+
+            EXEC SQL SELECT PART_DESC
+                INTO :SQL-PRODUCT-DESC
+                FROM BILLM.PART_CODES
+                WHERE PART_CODE = :SQL-PRODUCT-CODE
+            END-EXEC.
+
+            GO TO 310-EXIT.
+
+            310-NOT-FOUND.
+                PERFORM 320-PRINT-EXCEPTION.
+
+            310-EXIT.
+                EXIT.
+
+        320-PRINT-EXCEPTION.
+            IF WS-LINE-COUNT >= WS-MAX-LINES
+                PERFORM 100-PRINT-HEADERS
+            END-IF.
+
+            ADD 1 TO WS-EXCEPT-COUNT.
+            ADD 1 TO WS-LINE-COUNT.
+
+            MOVE ORDFILE-INVOICE-NO TO RPT-INVOICE.
+            MOVE ORDFILE-NAME TO RPT-NAME.
+            MOVE WS-COUNTER TO RPT-SLOT.
+            MOVE WS-PRODUCT-CODE(WS-COUNTER) TO RPT-PARTCODE.
+            MOVE 'PART NOT FOUND' TO RPT-EXCEPTION.
+
+            MOVE RPT-DETAIL-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+        800-ENDFILE.
+            MOVE WS-REC-COUNT TO RPT-TOT-READ.
+            MOVE WS-EXCEPT-COUNT TO RPT-TOT-EXCEPT.
+
+            MOVE RPT-TOTAL-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            CLOSE ORDFILE-IN.
+            CLOSE EXCEPT-OUT.
+
+        99-SQL-ERR.
+            MOVE SQLCODE TO WS-SQL-CODE.
+            DISPLAY 'BOPRGRC SQL ERROR ' WS-SQL-CODE.
+            PERFORM 800-ENDFILE.
+            GO TO 999-EXIT.
+
+        999-EXIT.
+            STOP RUN.
