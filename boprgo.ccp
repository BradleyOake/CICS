@@ -0,0 +1,220 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.  BOPRGO.
+        AUTHOR. OAKE.
+
+      * REPORTS MENU - LETS STAFF KICK OFF THE ORDER REGISTER, PART
+      * CODE RECONCILIATION OR DELIVERY ROUTE EXTRACT WITHOUT HAVING
+      * TO ASK OPERATIONS TO SUBMIT THE JCL BY HAND.  EACH CHOICE
+      * WRITES THE SAME CARD IMAGES THAT SIT IN THE JCL LIBRARY
+      * (BOPRGR/BOPRGRC/BOPRGRP) OUT TO THE INTERNAL READER TD QUEUE
+      * SO JES PICKS THE JOB UP AND RUNS IT JUST AS IF IT HAD BEEN
+      * SUBMITTED FROM TSO.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. RS-6000.
+        OBJECT-COMPUTER. RS-6000.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+        COPY 'BOMAP5'.
+
+        01 WS-TRANSFER-FIELD    PIC X(3).
+        01 WS-TRANSFER-LENGTH   PIC S9(4) COMP VALUE 3.
+        01 WS-CARD-LENGTH       PIC S9(4) COMP VALUE 80.
+
+        01 WS-REGISTER-CARD-01 PIC X(80) VALUE
+       '//BOPRGR   JOB (ACCTNO),''ORDER REGISTER'',CLASS=A,MSGCLASS=X,'.
+        01 WS-REGISTER-CARD-02 PIC X(80) VALUE
+            '//             MSGLEVEL=(1,1),NOTIFY=&SYSUID'.
+        01 WS-REGISTER-CARD-03 PIC X(80) VALUE
+            '//STEP1    EXEC PGM=BOPRGR'.
+        01 WS-REGISTER-CARD-04 PIC X(80) VALUE
+            '//STEPLIB  DD   DSN=PROD.BILLM.LOADLIB,DISP=SHR'.
+        01 WS-REGISTER-CARD-05 PIC X(80) VALUE
+            '//ORDFILE  DD   DSN=PROD.BILLM.ORDFILE,DISP=SHR'.
+        01 WS-REGISTER-CARD-06 PIC X(80) VALUE
+            '//REGPRT   DD   SYSOUT=(A,,BOPRGR)'.
+        01 WS-REGISTER-CARD-07 PIC X(80) VALUE
+            '//SYSOUT   DD   SYSOUT=*'.
+
+        01 WS-RECON-CARD-01 PIC X(80) VALUE
+       '//BOPRGRC JOB (ACCTNO),''PART CODE RECON'',CLASS=A,MSGCLASS=X,'.
+        01 WS-RECON-CARD-02 PIC X(80) VALUE
+            '//             MSGLEVEL=(1,1),NOTIFY=&SYSUID'.
+        01 WS-RECON-CARD-03 PIC X(80) VALUE
+            '//STEP1    EXEC PGM=BOPRGRC'.
+        01 WS-RECON-CARD-04 PIC X(80) VALUE
+            '//STEPLIB  DD   DSN=PROD.BILLM.LOADLIB,DISP=SHR'.
+        01 WS-RECON-CARD-05 PIC X(80) VALUE
+            '//ORDFILE  DD   DSN=PROD.BILLM.ORDFILE,DISP=SHR'.
+        01 WS-RECON-CARD-06 PIC X(80) VALUE
+            '//EXCPRPT  DD   SYSOUT=(A,,BOPRGRC)'.
+        01 WS-RECON-CARD-07 PIC X(80) VALUE
+            '//SYSOUT   DD   SYSOUT=*'.
+
+        01 WS-POSTAL-CARD-01 PIC X(80) VALUE
+       '//BOPRGRP  JOB (ACCTNO),''DELIVERY ROUTE'',CLASS=A,MSGCLASS=X,'.
+        01 WS-POSTAL-CARD-02 PIC X(80) VALUE
+            '//             MSGLEVEL=(1,1),NOTIFY=&SYSUID'.
+        01 WS-POSTAL-CARD-03 PIC X(80) VALUE
+            '//STEP1    EXEC PGM=BOPRGRP'.
+        01 WS-POSTAL-CARD-04 PIC X(80) VALUE
+            '//STEPLIB  DD   DSN=PROD.BILLM.LOADLIB,DISP=SHR'.
+        01 WS-POSTAL-CARD-05 PIC X(80) VALUE
+            '//ORDFILE  DD   DSN=PROD.BILLM.ORDFILE,DISP=SHR'.
+        01 WS-POSTAL-CARD-06 PIC X(80) VALUE
+            '//ROUTEPRT DD   SYSOUT=(A,,BOPRGRP)'.
+        01 WS-POSTAL-CARD-07 PIC X(80) VALUE
+            '//SYSOUT   DD   SYSOUT=*'.
+
+        LINKAGE SECTION.
+            01 DFHCOMMAREA.
+                05 LK-TRANSFER    PIC X(3).
+
+        PROCEDURE DIVISION.
+
+        000-START-LOGIC.
+
+            EXEC CICS HANDLE AID
+                PF4 (999-EXIT)
+            END-EXEC.
+
+            EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+            END-EXEC.
+
+            IF EIBCALEN = 3
+                GO TO 100-FIRST-TIME
+            END-IF.
+
+            EXEC CICS
+                RECEIVE MAP('MAP5') MAPSET('BOMAP5')
+            END-EXEC.
+
+            GO TO 200-MAIN-LOGIC.
+
+        100-FIRST-TIME.
+            MOVE LOW-VALUES TO MAP5O.
+
+            EXEC CICS
+                SEND MAP('MAP5') MAPSET('BOMAP5') ERASE
+            END-EXEC.
+
+            EXEC CICS RETURN TRANSID('BO07') END-EXEC.
+
+        200-MAIN-LOGIC.
+
+            IF CHOICEI IS EQUAL TO '1'
+                GO TO 300-SUBMIT-REGISTER
+            ELSE IF CHOICEI IS EQUAL TO '2'
+                GO TO 400-SUBMIT-RECON
+            ELSE IF CHOICEI IS EQUAL TO '3'
+                GO TO 500-SUBMIT-POSTAL
+            ELSE
+                MOVE 'PLEASE ENTER A VALUE BETWEEN 1 AND 3' TO MSGO
+                GO TO 910-SEND-MAP-ERR
+            END-IF.
+
+        300-SUBMIT-REGISTER.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-REGISTER-CARD-01) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-REGISTER-CARD-02) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-REGISTER-CARD-03) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-REGISTER-CARD-04) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-REGISTER-CARD-05) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-REGISTER-CARD-06) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-REGISTER-CARD-07) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+
+            MOVE LOW-VALUES TO MAP5O.
+            MOVE 'ORDER REGISTER JOB SUBMITTED' TO MSGO.
+            GO TO 900-SEND-MAP.
+
+        400-SUBMIT-RECON.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-RECON-CARD-01) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-RECON-CARD-02) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-RECON-CARD-03) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-RECON-CARD-04) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-RECON-CARD-05) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-RECON-CARD-06) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-RECON-CARD-07) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+
+            MOVE LOW-VALUES TO MAP5O.
+            MOVE 'PART RECONCILIATION JOB SUBMITTED' TO MSGO.
+            GO TO 900-SEND-MAP.
+
+        500-SUBMIT-POSTAL.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-POSTAL-CARD-01) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-POSTAL-CARD-02) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-POSTAL-CARD-03) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-POSTAL-CARD-04) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-POSTAL-CARD-05) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-POSTAL-CARD-06) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+            EXEC CICS WRITEQ TD QUEUE('CRDR')
+                FROM(WS-POSTAL-CARD-07) LENGTH(WS-CARD-LENGTH)
+            END-EXEC.
+
+            MOVE LOW-VALUES TO MAP5O.
+            MOVE 'DELIVERY ROUTE JOB SUBMITTED' TO MSGO.
+            GO TO 900-SEND-MAP.
+
+        900-SEND-MAP.
+            EXEC CICS
+                SEND MAP('MAP5') MAPSET('BOMAP5')
+            END-EXEC.
+
+            EXEC CICS RETURN TRANSID('BO07') END-EXEC.
+
+        910-SEND-MAP-ERR.
+            EXEC CICS
+                SEND MAP('MAP5') MAPSET('BOMAP5')
+            END-EXEC.
+
+            EXEC CICS RETURN TRANSID('BO07') END-EXEC.
+
+        999-EXIT.
+            EXEC CICS XCTL
+                PROGRAM('BOPRGM')
+                COMMAREA(WS-TRANSFER-FIELD)
+                LENGTH(WS-TRANSFER-LENGTH)
+            END-EXEC.
