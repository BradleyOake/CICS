@@ -15,53 +15,71 @@
         
         01 WS-SQL-CODE          PIC -9(8).
         
-        EXEC SQL BEGIN DECLARE SECTION END-EXEC.   
+        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
             01  SQL-PRODUCT-CODE            PIC X(8).
             01  SQL-PRODUCT-DESC            PIC X(17).
+            01  SQL-PRODUCT-PRICE           PIC S9(5)V99 COMP-3.
         EXEC SQL END DECLARE SECTION END-EXEC.
-        
+
         LINKAGE SECTION.
             01  DFHCOMMAREA.
-                05  LK-PRODUCT  PIC X(8).
-                05  LK-DESC     PIC X(17).
-        
+                05  LK-PART-COUNT            PIC 99.
+                05  LK-PART-ENTRY OCCURS 10 TIMES
+                        INDEXED BY LK-PART-INDEX.
+                    10  LK-PRODUCT           PIC X(8).
+                    10  LK-DESC              PIC X(17).
+                    10  LK-PRICE             PIC S9(5)V99 COMP-3.
+
         PROCEDURE DIVISION.
-        
-            EXEC SQL 
-                WHENEVER NOT FOUND GO TO 10-CODE-ERR 
+
+            EXEC SQL
+                WHENEVER NOT FOUND GO TO 10-CODE-ERR
             END-EXEC.
-            
-            EXEC SQL 
-                WHENEVER SQLERROR GO TO 99-SQL-ERR 
+
+            EXEC SQL
+                WHENEVER SQLERROR GO TO 99-SQL-ERR
             END-EXEC.
-            
+
             EXEC SQL
                 WHENEVER SQLWARNING CONTINUE
             END-EXEC.
-            
-            PERFORM 10-CHECK-PART THRU 10-EXIT.
-            
+
+            PERFORM 10-CHECK-PART THRU 10-EXIT
+                VARYING LK-PART-INDEX FROM 1 BY 1
+                UNTIL LK-PART-INDEX > LK-PART-COUNT.
+
             EXEC CICS RETURN END-EXEC.
-            
+
         10-CHECK-PART.
-            MOVE LK-PRODUCT TO SQL-PRODUCT-CODE.
-            
-            EXEC SQL SELECT PART_DESC INTO :SQL-PRODUCT-DESC
+            IF LK-PRODUCT(LK-PART-INDEX) EQUALS SPACES
+                OR LK-PRODUCT(LK-PART-INDEX) EQUALS LOW-VALUES
+                MOVE SPACES TO LK-DESC(LK-PART-INDEX)
+                MOVE ZERO TO LK-PRICE(LK-PART-INDEX)
+                GO TO 10-EXIT
+            END-IF.
+
+            MOVE LK-PRODUCT(LK-PART-INDEX) TO SQL-PRODUCT-CODE.
+
+            EXEC SQL SELECT PART_DESC, PART_PRICE
+                INTO :SQL-PRODUCT-DESC, :SQL-PRODUCT-PRICE
                 FROM BILLM.PART_CODES
                 WHERE PART_CODE = :SQL-PRODUCT-CODE
             END-EXEC.
-            
-            MOVE SQL-PRODUCT-DESC TO LK-DESC.
-            
+
+            MOVE SQL-PRODUCT-DESC TO LK-DESC(LK-PART-INDEX).
+            MOVE SQL-PRODUCT-PRICE TO LK-PRICE(LK-PART-INDEX).
+
             GO TO 10-EXIT.
-            
+
             10-CODE-ERR.
-                MOVE 'PART NOT FOUND' TO LK-DESC.
-                
+                MOVE 'PART NOT FOUND' TO LK-DESC(LK-PART-INDEX).
+                MOVE ZERO TO LK-PRICE(LK-PART-INDEX).
+
             10-EXIT.
                 EXIT.
-                
+
             99-SQL-ERR.
                 MOVE SQLCODE TO WS-SQL-CODE.
-                MOVE WS-SQL-CODE TO LK-DESC.
+                MOVE WS-SQL-CODE TO LK-DESC(LK-PART-INDEX).
+                MOVE ZERO TO LK-PRICE(LK-PART-INDEX).
                 EXEC CICS RETURN END-EXEC.
\ No newline at end of file
