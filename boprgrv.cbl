@@ -0,0 +1,337 @@
+        $SET DB2 (DB=INFOSYS,UDB-VERSION=V8)
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.  BOPRGRV.
+        AUTHOR. OAKE.
+
+      * PART-MOVEMENT SUMMARY - READS ORDFILE SEQUENTIALLY, ADDS UP
+      * THE QUANTITY ORDERED FOR EACH PART CODE ACROSS EVERY INVOICE
+      * ON FILE, THEN PRINTS THEM RANKED HIGHEST VOLUME FIRST WITH
+      * THE DESCRIPTION PULLED FROM BILLM.PART_CODES, SO PURCHASING
+      * CAN SEE WHAT'S ACTUALLY MOVING.  RUN NIGHTLY OR ON DEMAND -
+      * SEE THE BOPRGRV JCL MEMBER.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. RS-6000.
+        OBJECT-COMPUTER. RS-6000.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ORDFILE-IN ASSIGN TO ORDFILE
+                ORGANIZATION IS INDEXED
+                ACCESS IS SEQUENTIAL
+                RECORD KEY IS ORDFILE-KEY
+                FILE STATUS IS WS-ORDFILE-STATUS.
+
+            SELECT MOVEMENT-OUT ASSIGN TO MOVEPRT
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-MOVEMENT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  ORDFILE-IN
+            LABEL RECORDS ARE STANDARD.
+        COPY 'ORDFILE-LAYOUT'.
+
+        FD  MOVEMENT-OUT
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 100 CHARACTERS.
+        01  RPT-LINE                       PIC X(100).
+
+        WORKING-STORAGE SECTION.
+
+        EXEC SQL INCLUDE SQLCA END-EXEC.
+
+        01 WS-SQL-CODE                      PIC -9(8).
+
+        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+            01  SQL-PRODUCT-CODE            PIC X(8).
+            01  SQL-PRODUCT-DESC            PIC X(17).
+        EXEC SQL END DECLARE SECTION END-EXEC.
+
+        01 WS-ORDFILE-STATUS                PIC XX VALUE ZERO.
+            88 WS-ORDFILE-OK                 VALUE '00'.
+            88 WS-ORDFILE-EOF                VALUE '10'.
+
+        01 WS-MOVEMENT-STATUS               PIC XX VALUE ZERO.
+
+        01 WS-EOF-SW                        PIC X VALUE 'N'.
+            88 WS-EOF                        VALUE 'Y'.
+
+        01 WS-FOUND-SW                      PIC X VALUE 'N'.
+            88 WS-FOUND                      VALUE 'Y'.
+
+        01 WS-REC-COUNT                     PIC 9(7) COMP VALUE ZERO.
+        01 WS-LINE-COUNT                    PIC 99 COMP VALUE 99.
+        01 WS-PAGE-COUNT                    PIC 9(4) COMP VALUE ZERO.
+        01 WS-MAX-LINES                     PIC 99 COMP VALUE 55.
+        01 WS-COUNTER                       PIC 99 COMP.
+        01 WS-QTY-NUM                       PIC 9(4).
+        01 WS-RANK                          PIC 9(4) COMP VALUE ZERO.
+
+        01 WS-CURRENT-DATE.
+            05 WS-CURR-YYYY                 PIC 9(4).
+            05 WS-CURR-MM                   PIC 9(2).
+            05 WS-CURR-DD                   PIC 9(2).
+
+        01 WS-PRODUCT-TABLE.
+            05 WS-PRODUCT-CODE OCCURS 10 TIMES.
+                10 WS-PRODUCT-CODE-1         PIC X(4).
+                10 WS-PRODUCT-CODE-2         PIC X(4).
+
+        01 WS-PART-COUNT                    PIC 9(4) COMP VALUE ZERO.
+        01 WS-PART-MAX                      PIC 9(4) COMP VALUE 500.
+        01 WS-PART-IDX                      PIC 9(4) COMP.
+        01 WS-PART-IDX2                     PIC 9(4) COMP.
+
+        01 WS-PART-TABLE.
+            05 WS-PART-ENTRY OCCURS 500 TIMES.
+                10 WS-PART-CODE              PIC X(4).
+                10 WS-PART-QTY                PIC S9(9) COMP-3.
+
+        01 WS-PART-TEMP.
+            05 WS-PART-TEMP-CODE             PIC X(4).
+            05 WS-PART-TEMP-QTY              PIC S9(9) COMP-3.
+
+        01 RPT-TITLE-LINE.
+            05 RPT-TITLE-CC                 PIC X VALUE '1'.
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 FILLER                       PIC X(25)
+                VALUE 'PART MOVEMENT SUMMARY'.
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 FILLER                       PIC X(5) VALUE 'DATE '.
+            05 RPT-TITLE-DATE                PIC 9999/99/99.
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 FILLER                       PIC X(5) VALUE 'PAGE '.
+            05 RPT-TITLE-PAGE                PIC ZZZ9.
+            05 FILLER                       PIC X(21) VALUE SPACES.
+
+        01 RPT-COLUMN-LINE.
+            05 RPT-COL-CC                   PIC X VALUE SPACE.
+            05 FILLER                       PIC X(1) VALUE SPACE.
+            05 FILLER                       PIC X(4) VALUE 'RANK'.
+            05 FILLER                       PIC X(3) VALUE SPACES.
+            05 FILLER                       PIC X(8) VALUE 'PARTCODE'.
+            05 FILLER                       PIC X(3) VALUE SPACES.
+            05 FILLER                       PIC X(17)
+                VALUE 'DESCRIPTION'.
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 FILLER                       PIC X(8) VALUE 'QTY SOLD'.
+            05 FILLER                       PIC X(46) VALUE SPACES.
+
+        01 RPT-DETAIL-LINE.
+            05 RPT-DET-CC                   PIC X VALUE SPACE.
+            05 FILLER                       PIC X(1) VALUE SPACE.
+            05 RPT-RANK                     PIC ZZZ9.
+            05 FILLER                       PIC X(3) VALUE SPACES.
+            05 RPT-PARTCODE                 PIC X(8).
+            05 FILLER                       PIC X(3) VALUE SPACES.
+            05 RPT-DESC                     PIC X(17).
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 RPT-QTY                      PIC ZZZ,ZZZ,ZZ9.
+            05 FILLER                       PIC X(47) VALUE SPACES.
+
+        01 RPT-TOTAL-LINE.
+            05 RPT-TOT-CC                   PIC X VALUE SPACE.
+            05 FILLER                       PIC X(1) VALUE SPACES.
+            05 FILLER                       PIC X(18)
+                VALUE 'INVOICES READ -   '.
+            05 RPT-TOT-COUNT                PIC ZZZ,ZZ9.
+            05 FILLER                       PIC X(18)
+                VALUE '  PART CODES FOUND'.
+            05 RPT-TOT-PARTS                PIC ZZZ9.
+            05 FILLER                       PIC X(51) VALUE SPACES.
+
+        PROCEDURE DIVISION.
+
+        000-START-LOGIC.
+            OPEN INPUT ORDFILE-IN.
+            OPEN OUTPUT MOVEMENT-OUT.
+
+            EXEC SQL
+                WHENEVER NOT FOUND GO TO 520-NOT-FOUND
+            END-EXEC.
+
+            EXEC SQL
+                WHENEVER SQLERROR GO TO 99-SQL-ERR
+            END-EXEC.
+
+            EXEC SQL
+                WHENEVER SQLWARNING CONTINUE
+            END-EXEC.
+
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+            MOVE WS-CURRENT-DATE TO RPT-TITLE-DATE.
+
+            PERFORM 200-READ-ORDFILE.
+
+            PERFORM 300-PROCESS-RECORD
+                UNTIL WS-EOF.
+
+            PERFORM 400-RANK-PARTS.
+
+            PERFORM 500-PRINT-PART THRU 510-PRINT-LINE
+                VARYING WS-RANK FROM 1 BY 1
+                UNTIL WS-RANK > WS-PART-COUNT.
+
+            PERFORM 800-ENDFILE.
+
+            GO TO 999-EXIT.
+
+        100-PRINT-HEADERS.
+            ADD 1 TO WS-PAGE-COUNT.
+            MOVE WS-PAGE-COUNT TO RPT-TITLE-PAGE.
+
+            MOVE RPT-TITLE-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE RPT-COLUMN-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE ZERO TO WS-LINE-COUNT.
+
+        200-READ-ORDFILE.
+            READ ORDFILE-IN NEXT RECORD
+                AT END
+                    MOVE 'Y' TO WS-EOF-SW
+            END-READ.
+
+        300-PROCESS-RECORD.
+            ADD 1 TO WS-REC-COUNT.
+
+            MOVE ORDFILE-P1A  TO WS-PRODUCT-CODE-1(1).
+            MOVE ORDFILE-P1B  TO WS-PRODUCT-CODE-2(1).
+            MOVE ORDFILE-P2A  TO WS-PRODUCT-CODE-1(2).
+            MOVE ORDFILE-P2B  TO WS-PRODUCT-CODE-2(2).
+            MOVE ORDFILE-P3A  TO WS-PRODUCT-CODE-1(3).
+            MOVE ORDFILE-P3B  TO WS-PRODUCT-CODE-2(3).
+            MOVE ORDFILE-P4A  TO WS-PRODUCT-CODE-1(4).
+            MOVE ORDFILE-P4B  TO WS-PRODUCT-CODE-2(4).
+            MOVE ORDFILE-P5A  TO WS-PRODUCT-CODE-1(5).
+            MOVE ORDFILE-P5B  TO WS-PRODUCT-CODE-2(5).
+            MOVE ORDFILE-P6A  TO WS-PRODUCT-CODE-1(6).
+            MOVE ORDFILE-P6B  TO WS-PRODUCT-CODE-2(6).
+            MOVE ORDFILE-P7A  TO WS-PRODUCT-CODE-1(7).
+            MOVE ORDFILE-P7B  TO WS-PRODUCT-CODE-2(7).
+            MOVE ORDFILE-P8A  TO WS-PRODUCT-CODE-1(8).
+            MOVE ORDFILE-P8B  TO WS-PRODUCT-CODE-2(8).
+            MOVE ORDFILE-P9A  TO WS-PRODUCT-CODE-1(9).
+            MOVE ORDFILE-P9B  TO WS-PRODUCT-CODE-2(9).
+            MOVE ORDFILE-P10A TO WS-PRODUCT-CODE-1(10).
+            MOVE ORDFILE-P10B TO WS-PRODUCT-CODE-2(10).
+
+            PERFORM 310-ACCUMULATE-PART
+                VARYING WS-COUNTER FROM 1 BY 1
+                UNTIL WS-COUNTER > 10.
+
+            PERFORM 200-READ-ORDFILE.
+
+        310-ACCUMULATE-PART.
+            IF WS-PRODUCT-CODE-1(WS-COUNTER) = SPACES
+                OR WS-PRODUCT-CODE-1(WS-COUNTER) = LOW-VALUES
+                CONTINUE
+            ELSE
+                MOVE WS-PRODUCT-CODE-2(WS-COUNTER) TO WS-QTY-NUM
+
+                MOVE 'N' TO WS-FOUND-SW
+
+                PERFORM 320-FIND-PART
+                    VARYING WS-PART-IDX FROM 1 BY 1
+                    UNTIL WS-PART-IDX > WS-PART-COUNT
+                        OR WS-FOUND
+
+                IF NOT WS-FOUND
+                    IF WS-PART-COUNT < WS-PART-MAX
+                        ADD 1 TO WS-PART-COUNT
+                        MOVE WS-PRODUCT-CODE-1(WS-COUNTER)
+                            TO WS-PART-CODE(WS-PART-COUNT)
+                        MOVE WS-QTY-NUM
+                            TO WS-PART-QTY(WS-PART-COUNT)
+                    ELSE
+                        DISPLAY 'BOPRGRV PART TABLE FULL - '
+                            WS-PRODUCT-CODE-1(WS-COUNTER)
+                            ' NOT ACCUMULATED'
+                    END-IF
+                END-IF
+            END-IF.
+
+        320-FIND-PART.
+            IF WS-PART-CODE(WS-PART-IDX)
+                    = WS-PRODUCT-CODE-1(WS-COUNTER)
+                ADD WS-QTY-NUM TO WS-PART-QTY(WS-PART-IDX)
+                MOVE 'Y' TO WS-FOUND-SW
+            END-IF.
+
+        400-RANK-PARTS.
+            IF WS-PART-COUNT < 2
+                CONTINUE
+            ELSE
+                PERFORM 410-RANK-PASS
+                    VARYING WS-PART-IDX FROM 1 BY 1
+                    UNTIL WS-PART-IDX > WS-PART-COUNT
+            END-IF.
+
+        410-RANK-PASS.
+            PERFORM 420-RANK-COMPARE
+                VARYING WS-PART-IDX2 FROM 1 BY 1
+                UNTIL WS-PART-IDX2 > WS-PART-COUNT - WS-PART-IDX.
+
+        420-RANK-COMPARE.
+            IF WS-PART-QTY(WS-PART-IDX2)
+                    < WS-PART-QTY(WS-PART-IDX2 + 1)
+                MOVE WS-PART-ENTRY(WS-PART-IDX2)
+                    TO WS-PART-TEMP
+                MOVE WS-PART-ENTRY(WS-PART-IDX2 + 1)
+                    TO WS-PART-ENTRY(WS-PART-IDX2)
+                MOVE WS-PART-TEMP
+                    TO WS-PART-ENTRY(WS-PART-IDX2 + 1)
+            END-IF.
+
+        500-PRINT-PART.
+            IF WS-LINE-COUNT >= WS-MAX-LINES
+                PERFORM 100-PRINT-HEADERS
+            END-IF.
+
+            ADD 1 TO WS-LINE-COUNT.
+
+            MOVE WS-PART-CODE(WS-RANK) TO SQL-PRODUCT-CODE.
+            MOVE SPACES TO SQL-PRODUCT-DESC.
+
+            EXEC SQL SELECT PART_DESC
+                INTO :SQL-PRODUCT-DESC
+                FROM BILLM.PART_CODES
+                WHERE PART_CODE = :SQL-PRODUCT-CODE
+            END-EXEC.
+
+            GO TO 510-PRINT-LINE.
+
+            520-NOT-FOUND.
+                MOVE 'UNKNOWN PART CODE' TO SQL-PRODUCT-DESC.
+
+            510-PRINT-LINE.
+                MOVE WS-RANK TO RPT-RANK.
+                MOVE WS-PART-CODE(WS-RANK) TO RPT-PARTCODE.
+                MOVE SQL-PRODUCT-DESC TO RPT-DESC.
+                MOVE WS-PART-QTY(WS-RANK) TO RPT-QTY.
+
+                MOVE RPT-DETAIL-LINE TO RPT-LINE.
+                WRITE RPT-LINE.
+
+        800-ENDFILE.
+            MOVE WS-REC-COUNT TO RPT-TOT-COUNT.
+            MOVE WS-PART-COUNT TO RPT-TOT-PARTS.
+
+            MOVE RPT-TOTAL-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            CLOSE ORDFILE-IN.
+            CLOSE MOVEMENT-OUT.
+
+        99-SQL-ERR.
+            MOVE SQLCODE TO WS-SQL-CODE.
+            DISPLAY 'BOPRGRV SQL ERROR ' WS-SQL-CODE.
+            PERFORM 800-ENDFILE.
+            GO TO 999-EXIT.
+
+        999-EXIT.
+            STOP RUN.
