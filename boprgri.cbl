@@ -0,0 +1,442 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.  BOPRGRI.
+        AUTHOR. OAKE.
+
+      * BULK ORDER IMPORT - READS A FIXED-FORMAT EXTRACT OF ORDERS
+      * (SEE COPYBOOK IMPORT-LAYOUT), RUNS EACH ONE THROUGH THE SAME
+      * PRODUCT-FORMAT, NAME/ADDRESS-LENGTH AND POSTAL-CODE EDITS
+      * BOPRGU ALREADY APPLIES ONLINE, AUTO-ASSIGNS THE NEXT INVOICE
+      * NUMBER FROM INVCTL AND WRITES GOOD ORDERS TO ORDFILE.  A
+      * RECORD THAT FAILS AN EDIT IS SKIPPED AND LOGGED TO THE
+      * IMPREJ EXCEPTION REPORT RATHER THAN STOPPING THE RUN.
+      *
+      * CHECKPOINTS AFTER EVERY INPUT RECORD INTO IMPCTL - IF THE
+      * JOB GETS CUT OFF PARTWAY THROUGH, THE NEXT RUN SKIPS BACK
+      * OVER THE RECORDS ALREADY PROCESSED INSTEAD OF RE-IMPORTING
+      * THEM.  SEE THE BOPRGRI JCL MEMBER.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. RS-6000.
+        OBJECT-COMPUTER. RS-6000.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT IMPORT-IN ASSIGN TO IMPORTIN
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-IMPORT-STATUS.
+
+            SELECT REJECT-OUT ASSIGN TO IMPREJ
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-REJECT-STATUS.
+
+            SELECT ORDFILE-OUT ASSIGN TO ORDFILE
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS ORDFILE-KEY
+                FILE STATUS IS WS-ORDFILE-STATUS.
+
+            SELECT INVCTL-FILE ASSIGN TO INVCTL
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS INVCTL-KEY
+                FILE STATUS IS WS-INVCTL-STATUS.
+
+            SELECT IMPCTL-FILE ASSIGN TO IMPCTL
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS IMPCTL-KEY
+                FILE STATUS IS WS-IMPCTL-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  IMPORT-IN
+            LABEL RECORDS ARE STANDARD.
+        COPY 'IMPORT-LAYOUT'.
+
+        FD  REJECT-OUT
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 100 CHARACTERS.
+        01  RPT-LINE                       PIC X(100).
+
+        FD  ORDFILE-OUT
+            LABEL RECORDS ARE STANDARD.
+        COPY 'ORDFILE-LAYOUT'.
+
+        FD  INVCTL-FILE
+            LABEL RECORDS ARE STANDARD.
+        COPY 'INVCTL-LAYOUT'.
+
+        FD  IMPCTL-FILE
+            LABEL RECORDS ARE STANDARD.
+        COPY 'IMPCTL-LAYOUT'.
+
+        WORKING-STORAGE SECTION.
+
+        01 WS-IMPORT-STATUS                 PIC XX VALUE ZERO.
+            88 WS-IMPORT-OK                  VALUE '00'.
+            88 WS-IMPORT-EOF                  VALUE '10'.
+
+        01 WS-REJECT-STATUS                 PIC XX VALUE ZERO.
+        01 WS-ORDFILE-STATUS                PIC XX VALUE ZERO.
+        01 WS-INVCTL-STATUS                 PIC XX VALUE ZERO.
+        01 WS-IMPCTL-STATUS                 PIC XX VALUE ZERO.
+
+        01 WS-EOF-SW                        PIC X VALUE 'N'.
+            88 WS-EOF                        VALUE 'Y'.
+
+        01 WS-EDIT-ERROR-SW                 PIC X VALUE 'N'.
+            88 WS-EDIT-ERROR                  VALUE 'Y'.
+
+        01 WS-EDIT-MSG                      PIC X(40) VALUE SPACES.
+
+        01 WS-REC-COUNT                     PIC 9(7) COMP VALUE ZERO.
+        01 WS-GOOD-COUNT                    PIC 9(7) COMP VALUE ZERO.
+        01 WS-REJECT-COUNT                  PIC 9(7) COMP VALUE ZERO.
+        01 WS-SKIP-COUNT                    PIC 9(7) COMP VALUE ZERO.
+        01 WS-COUNTER                       PIC 99 COMP.
+
+        01 WS-CURRENT-DATE.
+            05 WS-CURR-YYYY                 PIC 9(4).
+            05 WS-CURR-MM                   PIC 9(2).
+            05 WS-CURR-DD                   PIC 9(2).
+
+        01 WS-POSTAL-CODE.
+            05 WS-POSTAL-1.
+                10 WS-POSTAL-CHAR-1         PIC X.
+                10 WS-POSTAL-CHAR-2         PIC X.
+                10 WS-POSTAL-CHAR-3         PIC X.
+            05 WS-POSTAL-2.
+                10 WS-POSTAL-CHAR-4         PIC X.
+                10 WS-POSTAL-CHAR-5         PIC X.
+                10 WS-POSTAL-CHAR-6         PIC X.
+
+        01 WS-TRIM-DATA                     PIC X(20).
+        01 WS-TRIM-LEN                      PIC 99 COMP.
+        01 WS-TRIM-SPACES                   PIC 99 COMP.
+
+        01 RPT-REJECT-LINE.
+            05 FILLER                       PIC X(7) VALUE 'RECORD '.
+            05 RPT-REJ-NUMBER                PIC ZZZ,ZZ9.
+            05 FILLER                       PIC X(4) VALUE ' ON '.
+            05 RPT-REJ-NAME                  PIC X(20).
+            05 FILLER                       PIC X(3) VALUE ' - '.
+            05 RPT-REJ-MSG                   PIC X(40).
+            05 FILLER                       PIC X(23) VALUE SPACES.
+
+        01 RPT-TOTAL-LINE.
+            05 FILLER                       PIC X(16)
+                VALUE 'RECORDS READ - '.
+            05 RPT-TOT-READ                  PIC ZZZ,ZZ9.
+            05 FILLER                       PIC X(12)
+                VALUE '  IMPORTED -'.
+            05 RPT-TOT-GOOD                  PIC ZZZ,ZZ9.
+            05 FILLER                       PIC X(12)
+                VALUE '  REJECTED -'.
+            05 RPT-TOT-REJECT                 PIC ZZZ,ZZ9.
+            05 FILLER                       PIC X(21) VALUE SPACES.
+
+        PROCEDURE DIVISION.
+
+        000-START-LOGIC.
+            OPEN INPUT IMPORT-IN.
+            OPEN OUTPUT REJECT-OUT.
+            OPEN I-O ORDFILE-OUT.
+            OPEN I-O INVCTL-FILE.
+            OPEN I-O IMPCTL-FILE.
+
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+            MOVE '1' TO IMPCTL-KEY.
+
+            READ IMPCTL-FILE INTO IMPCTL-RECORD
+                KEY IS IMPCTL-KEY
+                INVALID KEY
+                    MOVE ZERO TO IMPCTL-LAST-RECORD
+            END-READ.
+
+            MOVE IMPCTL-LAST-RECORD TO WS-SKIP-COUNT.
+
+            IF WS-SKIP-COUNT > ZERO
+                PERFORM 150-SKIP-RECORDS
+                    VARYING WS-COUNTER FROM 1 BY 1
+                    UNTIL WS-COUNTER > WS-SKIP-COUNT
+                       OR WS-EOF
+            END-IF.
+
+            PERFORM 200-READ-IMPORT.
+
+            PERFORM 300-PROCESS-RECORD
+                UNTIL WS-EOF.
+
+            PERFORM 800-ENDFILE.
+
+            STOP RUN.
+
+        150-SKIP-RECORDS.
+            READ IMPORT-IN
+                AT END
+                    SET WS-EOF TO TRUE
+            END-READ.
+
+            IF NOT WS-EOF
+                ADD 1 TO WS-REC-COUNT
+            END-IF.
+
+        200-READ-IMPORT.
+            READ IMPORT-IN
+                AT END
+                    SET WS-EOF TO TRUE
+            END-READ.
+
+        300-PROCESS-RECORD.
+            ADD 1 TO WS-REC-COUNT.
+
+            MOVE 'N' TO WS-EDIT-ERROR-SW.
+            PERFORM 310-EDIT-RECORD THRU 310-EXIT.
+
+            IF WS-EDIT-ERROR
+                PERFORM 320-WRITE-REJECT
+                ADD 1 TO WS-REJECT-COUNT
+            ELSE
+                PERFORM 330-BUILD-ORDER
+                PERFORM 340-WRITE-ORDER
+                IF WS-EDIT-ERROR
+                    PERFORM 320-WRITE-REJECT
+                    ADD 1 TO WS-REJECT-COUNT
+                ELSE
+                    ADD 1 TO WS-GOOD-COUNT
+                END-IF
+            END-IF.
+
+            MOVE WS-REC-COUNT TO IMPCTL-LAST-RECORD.
+            REWRITE IMPCTL-RECORD.
+
+            PERFORM 200-READ-IMPORT.
+
+        310-EDIT-RECORD.
+            MOVE IMPORT-NAME TO WS-TRIM-DATA.
+            PERFORM 510-TRIM-SPACES.
+
+            IF WS-TRIM-LEN IS LESS THAN 4
+                MOVE 'CONTACT NAME MUST BE AT LEAST 4 LONG'
+                    TO WS-EDIT-MSG
+                SET WS-EDIT-ERROR TO TRUE
+                GO TO 310-EXIT
+            END-IF.
+
+            MOVE IMPORT-ADDR-LINE1 TO WS-TRIM-DATA.
+            PERFORM 510-TRIM-SPACES.
+
+            IF WS-TRIM-LEN IS LESS THAN 3
+                MOVE 'ADDRESS LINE 1 MUST BE AT LEAST 3 LONG'
+                    TO WS-EDIT-MSG
+                SET WS-EDIT-ERROR TO TRUE
+                GO TO 310-EXIT
+            END-IF.
+
+            MOVE IMPORT-ADDR-LINE2 TO WS-TRIM-DATA.
+            PERFORM 510-TRIM-SPACES.
+
+            IF WS-TRIM-LEN IS LESS THAN 3
+                MOVE 'ADDRESS LINE 2 MUST BE AT LEAST 3 LONG'
+                    TO WS-EDIT-MSG
+                SET WS-EDIT-ERROR TO TRUE
+                GO TO 310-EXIT
+            END-IF.
+
+            MOVE IMPORT-ADDR-LINE3 TO WS-TRIM-DATA.
+            PERFORM 510-TRIM-SPACES.
+
+            IF WS-TRIM-LEN > 0 AND < 3
+                MOVE 'ADDRESS LINE 3 MUST BE AT LEAST 3 LONG'
+                    TO WS-EDIT-MSG
+                SET WS-EDIT-ERROR TO TRUE
+                GO TO 310-EXIT
+            END-IF.
+
+            MOVE IMPORT-POSTAL-1 TO WS-POSTAL-1.
+            MOVE IMPORT-POSTAL-2 TO WS-POSTAL-2.
+
+            IF WS-POSTAL-CHAR-1 IS NUMERIC
+                OR WS-POSTAL-CHAR-2 IS NOT NUMERIC
+                OR WS-POSTAL-CHAR-3 IS NUMERIC
+                OR WS-POSTAL-CHAR-4 IS NOT NUMERIC
+                OR WS-POSTAL-CHAR-5 IS NUMERIC
+                OR WS-POSTAL-CHAR-6 IS NOT NUMERIC
+                MOVE 'INVALID POSTAL CODE' TO WS-EDIT-MSG
+                SET WS-EDIT-ERROR TO TRUE
+                GO TO 310-EXIT
+            END-IF.
+
+            IF WS-POSTAL-CHAR-1 = 'D' OR = 'F' OR = 'I' OR = 'O'
+                OR = 'Q' OR = 'U'
+                OR WS-POSTAL-CHAR-3 = 'D' OR = 'F' OR = 'I' OR = 'O'
+                OR = 'Q' OR = 'U'
+                OR WS-POSTAL-CHAR-5 = 'D' OR = 'F' OR = 'I' OR = 'O'
+                OR = 'Q' OR = 'U'
+                MOVE 'INVALID POSTAL CODE LETTER' TO WS-EDIT-MSG
+                SET WS-EDIT-ERROR TO TRUE
+                GO TO 310-EXIT
+            END-IF.
+
+            IF IMPORT-AREA-CODE IS NOT NUMERIC
+                OR IMPORT-EXCHANGE IS NOT NUMERIC
+                OR IMPORT-PHONE-NUM IS NOT NUMERIC
+                MOVE 'PHONE NUMBER MUST BE NUMERIC' TO WS-EDIT-MSG
+                SET WS-EDIT-ERROR TO TRUE
+                GO TO 310-EXIT
+            END-IF.
+
+            MOVE ZERO TO WS-COUNTER.
+            PERFORM 315-EDIT-PRODUCT
+                VARYING WS-COUNTER FROM 1 BY 1
+                UNTIL WS-COUNTER > 10
+                   OR WS-EDIT-ERROR.
+
+            IF WS-EDIT-ERROR
+                GO TO 310-EXIT
+            END-IF.
+
+        310-EXIT.
+            EXIT.
+
+        315-EDIT-PRODUCT.
+            IF IMPORT-PROD-CODE(WS-COUNTER) = SPACES
+                IF WS-COUNTER = 1
+                    MOVE 'A PRODUCT MUST BE ENTERED' TO WS-EDIT-MSG
+                    SET WS-EDIT-ERROR TO TRUE
+                END-IF
+            ELSE
+                IF IMPORT-PROD-QTY(WS-COUNTER) IS NOT NUMERIC
+                    MOVE 'PRODUCTS MUST FOLLOW FORMAT (XXXX 9999)'
+                        TO WS-EDIT-MSG
+                    SET WS-EDIT-ERROR TO TRUE
+                END-IF
+            END-IF.
+
+        320-WRITE-REJECT.
+            MOVE WS-REC-COUNT TO RPT-REJ-NUMBER.
+            MOVE IMPORT-NAME TO RPT-REJ-NAME.
+            MOVE WS-EDIT-MSG TO RPT-REJ-MSG.
+            MOVE RPT-REJECT-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+        330-BUILD-ORDER.
+            PERFORM 335-NEXT-INVOICE-NUMBER.
+
+            MOVE IMPORT-NAME TO ORDFILE-NAME.
+            MOVE IMPORT-ADDR-LINE1 TO ORDFILE-ADDR-LINE1.
+            MOVE IMPORT-ADDR-LINE2 TO ORDFILE-ADDR-LINE2.
+            MOVE IMPORT-ADDR-LINE3 TO ORDFILE-ADDR-LINE3.
+            MOVE IMPORT-POSTAL-1 TO ORDFILE-POSTAL-1.
+            MOVE IMPORT-POSTAL-2 TO ORDFILE-POSTAL-2.
+            MOVE IMPORT-AREA-CODE TO ORDFILE-AREA-CODE.
+            MOVE IMPORT-EXCHANGE TO ORDFILE-EXCHANGE.
+            MOVE IMPORT-PHONE-NUM TO ORDFILE-PHONE-NUM.
+
+            MOVE IMPORT-PROD-CODE(1) TO ORDFILE-P1A.
+            MOVE IMPORT-PROD-QTY(1)  TO ORDFILE-P1B.
+            MOVE IMPORT-PROD-CODE(2) TO ORDFILE-P2A.
+            MOVE IMPORT-PROD-QTY(2)  TO ORDFILE-P2B.
+            MOVE IMPORT-PROD-CODE(3) TO ORDFILE-P3A.
+            MOVE IMPORT-PROD-QTY(3)  TO ORDFILE-P3B.
+            MOVE IMPORT-PROD-CODE(4) TO ORDFILE-P4A.
+            MOVE IMPORT-PROD-QTY(4)  TO ORDFILE-P4B.
+            MOVE IMPORT-PROD-CODE(5) TO ORDFILE-P5A.
+            MOVE IMPORT-PROD-QTY(5)  TO ORDFILE-P5B.
+            MOVE IMPORT-PROD-CODE(6) TO ORDFILE-P6A.
+            MOVE IMPORT-PROD-QTY(6)  TO ORDFILE-P6B.
+            MOVE IMPORT-PROD-CODE(7) TO ORDFILE-P7A.
+            MOVE IMPORT-PROD-QTY(7)  TO ORDFILE-P7B.
+            MOVE IMPORT-PROD-CODE(8) TO ORDFILE-P8A.
+            MOVE IMPORT-PROD-QTY(8)  TO ORDFILE-P8B.
+            MOVE IMPORT-PROD-CODE(9) TO ORDFILE-P9A.
+            MOVE IMPORT-PROD-QTY(9)  TO ORDFILE-P9B.
+            MOVE IMPORT-PROD-CODE(10) TO ORDFILE-P10A.
+            MOVE IMPORT-PROD-QTY(10)  TO ORDFILE-P10B.
+
+            MOVE WS-CURRENT-DATE TO ORDFILE-ORDER-DATE.
+            MOVE ZERO TO ORDFILE-ORDER-TOTAL.
+
+            MOVE ZERO TO WS-COUNTER.
+            PERFORM 336-ZERO-EXT-PRICE
+                VARYING WS-COUNTER FROM 1 BY 1
+                UNTIL WS-COUNTER > 10.
+
+        335-NEXT-INVOICE-NUMBER.
+            MOVE '1' TO INVCTL-KEY.
+
+            READ INVCTL-FILE INTO INVCTL-RECORD
+                KEY IS INVCTL-KEY
+                INVALID KEY
+                    DISPLAY 'BOPRGRI - INVCTL RECORD NOT FOUND'
+                    PERFORM 810-ABORT-ENDFILE
+                    STOP RUN
+            END-READ.
+
+            ADD 1 TO INVCTL-LAST-INVOICE.
+
+            MOVE INVCTL-LAST-INVOICE TO ORDFILE-INVOICE-NO.
+
+            REWRITE INVCTL-RECORD
+                INVALID KEY
+                    DISPLAY 'BOPRGRI - INVCTL REWRITE FAILED'
+                    PERFORM 810-ABORT-ENDFILE
+                    STOP RUN
+            END-REWRITE.
+
+        336-ZERO-EXT-PRICE.
+            MOVE ZERO TO ORDFILE-EXT-AMT(WS-COUNTER).
+
+        340-WRITE-ORDER.
+            WRITE ORDFILE-RECORD
+                INVALID KEY
+                    MOVE 'DUPLICATE INVOICE NUMBER - RECORD SKIPPED'
+                        TO WS-EDIT-MSG
+                    SET WS-EDIT-ERROR TO TRUE
+            END-WRITE.
+
+        510-TRIM-SPACES.
+            INSPECT FUNCTION REVERSE(WS-TRIM-DATA)
+                TALLYING WS-TRIM-SPACES FOR LEADING SPACES.
+
+            COMPUTE WS-TRIM-LEN =
+                    LENGTH OF WS-TRIM-DATA - WS-TRIM-SPACES.
+
+        800-ENDFILE.
+            MOVE WS-REC-COUNT TO RPT-TOT-READ.
+            MOVE WS-GOOD-COUNT TO RPT-TOT-GOOD.
+            MOVE WS-REJECT-COUNT TO RPT-TOT-REJECT.
+            MOVE RPT-TOTAL-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE ZERO TO IMPCTL-LAST-RECORD.
+            REWRITE IMPCTL-RECORD.
+
+            CLOSE IMPORT-IN.
+            CLOSE REJECT-OUT.
+            CLOSE ORDFILE-OUT.
+            CLOSE INVCTL-FILE.
+            CLOSE IMPCTL-FILE.
+
+      * USED ONLY WHEN 335-NEXT-INVOICE-NUMBER HITS INVCTL TROUBLE
+      * PARTWAY THROUGH THE RUN - THE CHECKPOINT ALREADY WRITTEN BY
+      * 300-PROCESS-RECORD FOR EVERY RECORD PROCESSED SO FAR MUST
+      * SURVIVE THE ABORT SO A RESTART PICKS UP AFTER IT INSTEAD OF
+      * REPROCESSING RECORDS ALREADY WRITTEN TO ORDFILE-OUT.
+        810-ABORT-ENDFILE.
+            MOVE WS-REC-COUNT TO RPT-TOT-READ.
+            MOVE WS-GOOD-COUNT TO RPT-TOT-GOOD.
+            MOVE WS-REJECT-COUNT TO RPT-TOT-REJECT.
+            MOVE RPT-TOTAL-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            CLOSE IMPORT-IN.
+            CLOSE REJECT-OUT.
+            CLOSE ORDFILE-OUT.
+            CLOSE INVCTL-FILE.
+            CLOSE IMPCTL-FILE.
+
+        999-EXIT.
+            STOP RUN.
