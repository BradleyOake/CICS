@@ -13,6 +13,7 @@
         COPY 'BOMAP3'.
         COPY 'DFHBMSCA'.
         COPY 'ORDFILE-LAYOUT'.
+        COPY 'AUDITLOG-LAYOUT'.
 
         01 RECORD-LINE.
            05 FILLER           PIC X(10)    VALUE SPACES.
@@ -33,32 +34,70 @@
         01 WS-TRANSFER-FIELD    PIC X(7).
         01 WS-TRANSFER-LENGTH   PIC S9(4) COMP VALUE 7.
 
+        01 WS-BROWSE-FILE       PIC X(8).
+        01 WS-BROWSE-KEY        PIC X(20).
+
         01 TS-RECORD.
           05 TS-PREFIXES        PIC X(3) OCCURS 10 TIMES.
+          05 TS-COUNT           PIC 9(2) VALUE ZERO.
+          05 TS-POINTER         PIC 9(2) VALUE ZERO.
 
-        01 TS-RECORD-LENGTH     PIC S9(4) COMP VALUE 30.
+        01 TS-RECORD-LENGTH     PIC S9(4) COMP VALUE 34.
 
         01 TS-NAME.
            05 TS-TERMID                      PIC XXXX.
            05 TS-ID                          PIC XXXX.
 
-* LINKAGE SECTION.
-*     01 DFHCOMMAREA.
-*         05 LK-TRANSFER    PIC X(3).
+        01 WS-RECALL-SW         PIC X VALUE 'N'.
+           88 WS-IS-RECALL              VALUE 'Y'.
+
+        01 WS-TS-EXISTS-SW      PIC X VALUE 'Y'.
+        01 WS-SHIFT-IDX         PIC 99.
+        01 WS-AUDIT-ABSTIME     PIC S9(15) COMP-3.
+
+        01 WS-PAGE-NAME.
+           05 WS-PAGE-TERMID                 PIC XXXX.
+           05 WS-PAGE-QID                    PIC XXXX VALUE 'PAGQ'.
+
+        01 WS-PAGE-RECORD.
+           05 WS-PAGE-NO                     PIC 9(2) VALUE 1.
+           05 WS-PAGE-MATCHES                PIC 9(4) VALUE ZERO.
+           05 WS-PAGE-FILE                   PIC X(8) VALUE SPACES.
+           05 WS-PAGE-KEY                    PIC X(20) VALUE SPACES.
+
+        01 WS-PAGE-RECORD-LENGTH  PIC S9(4) COMP VALUE 34.
+
+        01 WS-PAGE-EXISTS-SW     PIC X VALUE 'Y'.
+
+        01 WS-PAGE-NO-ED         PIC Z9.
+        01 WS-PAGE-MATCHES-ED    PIC ZZZ9.
+
+        01 WS-COUNT-MISMATCH-SW  PIC X VALUE 'N'.
+           88 WS-COUNT-MISMATCH           VALUE 'Y'.
+
+      * LINKAGE SECTION.
+      *     01 DFHCOMMAREA.
+      *         05 LK-TRANSFER    PIC X(3).
 
         PROCEDURE DIVISION.
 
 		000-START-LOGIC.
             EXEC CICS HANDLE AID
                 PF4 (999-EXIT)
+                PF5 (260-RECALL-SEARCH)
                 PF7 (250-HOTKEY-BROWSE-BACK)
                 PF8 (240-HOTKEY-BROWSE-FORWARD)
             END-EXEC.
 
             MOVE EIBTRMID TO TS-TERMID.
+            MOVE 'PFXQ' TO TS-ID.
+
+            MOVE EIBTRMID TO WS-PAGE-TERMID.
 
             EXEC CICS IGNORE CONDITION DUPKEY END-EXEC.
 
+            EXEC CICS IGNORE CONDITION DUPREC END-EXEC.
+
             EXEC CICS IGNORE CONDITION NOTFND END-EXEC.
 
             EXEC CICS HANDLE CONDITION
@@ -66,9 +105,11 @@
                 ENDFILE(800-ENDFILE)
             END-EXEC.
 
-* IF EIBCALEN = 3
-*     GO TO 100-FIRST-TIME
-* END-IF.
+            PERFORM 050-LOG-AUDIT.
+
+      * IF EIBCALEN = 3
+      *     GO TO 100-FIRST-TIME
+      * END-IF.
 
             EXEC CICS
                 RECEIVE MAP('MAP3') MAPSET('BOMAP3')
@@ -76,6 +117,25 @@
 
             GO TO 200-MAIN-LOGIC.
 
+        050-LOG-AUDIT.
+            MOVE EIBTRMID TO AUDITLOG-TERM.
+            MOVE EIBTRNID TO AUDITLOG-TRANS.
+
+            EXEC CICS ASSIGN ABSTIME(WS-AUDIT-ABSTIME) END-EXEC.
+
+            EXEC CICS FORMATTIME ABSTIME(WS-AUDIT-ABSTIME)
+                YYYYMMDD(AUDITLOG-DATE)
+                TIME(AUDITLOG-TIME)
+                DATESEP(0)
+                TIMESEP(0)
+            END-EXEC.
+
+            EXEC CICS WRITE FILE('AUDITLOG')
+                FROM(AUDITLOG-RECORD)
+                RIDFLD(AUDITLOG-KEY)
+                LENGTH(AUDITLOG-LENGTH)
+            END-EXEC.
+
         100-FIRST-TIME.
             EXEC CICS
               IGNORE CONDITION QIDERR
@@ -85,6 +145,10 @@
               DELETEQ QUEUE(TS-NAME)
             END-EXEC.
 
+            EXEC CICS
+              DELETEQ QUEUE(WS-PAGE-NAME)
+            END-EXEC.
+
             MOVE LOW-VALUES TO MAP3O.
 
             GO TO 900-SEND-MAP.
@@ -115,14 +179,63 @@
                 GO TO 910-SEND-MAP-ERR
             END-IF.
 
-            IF SEARCHI IS ALPHABETIC
+            IF INVSRCHI IS NOT EQUAL TO SPACES
+                AND INVSRCHL > 0
+
+                IF INVSRCHL IS NOT EQUAL TO 7
+                    MOVE 'INVOICE NUMBER MUST BE 7 DIGITS' TO MSGO
+                    GO TO 910-SEND-MAP-ERR
+                END-IF
+
+                IF INVSRCHI IS NOT NUMERIC
+                    MOVE 'INVOICE NUMBER MUST BE 7 DIGITS' TO MSGO
+                    GO TO 910-SEND-MAP-ERR
+                END-IF
+
+                MOVE 'ORDFILE' TO WS-BROWSE-FILE
+                MOVE INVSRCHI TO ORDFILE-INVOICE-NO
+                MOVE ORDFILE-KEY TO WS-BROWSE-KEY
+
+                EXEC CICS STARTBR FILE(WS-BROWSE-FILE)
+                    RIDFLD(WS-BROWSE-KEY)
+                END-EXEC
+
+                MOVE LOW-VALUES TO MAP3O
+
+                PERFORM 220-BROWSE-FORWARD
+                    VARYING LINE-NO FROM 1 BY 1
+                    UNTIL LINE-NO > 10
+
+                EXEC CICS ENDBR
+                    FILE(WS-BROWSE-FILE)
+                END-EXEC
+
+                PERFORM 290-LOAD-PAGE-INFO THRU 292-PAGE-LOADED
+                MOVE ZERO TO WS-PAGE-MATCHES
+                MOVE 1 TO WS-PAGE-NO
+                MOVE WS-BROWSE-FILE TO WS-PAGE-FILE
+                MOVE WS-BROWSE-KEY TO WS-PAGE-KEY
+                PERFORM 295-SAVE-PAGE-INFO
+                PERFORM 285-BUILD-PAGE-DISPLAY
+
+                MOVE DFHBMPRO TO INVSRCHA
+                MOVE DFHBMFSE TO XFERA
+                GO TO 900-SEND-MAP
+
+            ELSE IF SEARCHI IS ALPHABETIC
                 AND SEARCHI IS NOT EQUAL TO SPACES
-                AND SEARCHL > 3
+                AND SEARCHL >= 3
+
+                IF NOT WS-IS-RECALL
+                    PERFORM 270-REMEMBER-SEARCH
+                END-IF
 
+                MOVE 'ORDNAME' TO WS-BROWSE-FILE
                 MOVE SEARCHI TO ORDFILE-NAME
+                MOVE ORDFILE-NAME TO WS-BROWSE-KEY
 
-                EXEC CICS STARTBR FILE('ORDNAME')
-                    RIDFLD(ORDFILE-NAME)
+                EXEC CICS STARTBR FILE(WS-BROWSE-FILE)
+                    RIDFLD(WS-BROWSE-KEY)
                 END-EXEC
 
                 MOVE LOW-VALUES TO MAP3O
@@ -132,9 +245,17 @@
                     UNTIL LINE-NO > 10
 
                 EXEC CICS ENDBR
-                    FILE('ORDNAME')
+                    FILE(WS-BROWSE-FILE)
                 END-EXEC
 
+                PERFORM 290-LOAD-PAGE-INFO THRU 292-PAGE-LOADED
+                PERFORM 280-COUNT-MATCHES THRU 282-COUNT-DONE
+                MOVE 1 TO WS-PAGE-NO
+                MOVE WS-BROWSE-FILE TO WS-PAGE-FILE
+                MOVE WS-BROWSE-KEY TO WS-PAGE-KEY
+                PERFORM 295-SAVE-PAGE-INFO
+                PERFORM 285-BUILD-PAGE-DISPLAY
+
                 MOVE DFHBMPRO TO SEARCHA
                 MOVE DFHBMFSE TO XFERA
                 GO TO 900-SEND-MAP
@@ -155,9 +276,9 @@
 
         220-BROWSE-FORWARD.
 
-            EXEC CICS READNEXT FILE('ORDNAME')
+            EXEC CICS READNEXT FILE(WS-BROWSE-FILE)
                 INTO(ORDFILE-RECORD)
-                RIDFLD(ORDFILE-NAME)
+                RIDFLD(WS-BROWSE-KEY)
                 LENGTH(ORDFILE-LENGTH)
             END-EXEC.
 
@@ -172,9 +293,9 @@
 
         230-BROWSE-BACK.
 
-            EXEC CICS READPREV FILE('ORDNAME')
+            EXEC CICS READPREV FILE(WS-BROWSE-FILE)
                 INTO(ORDFILE-RECORD)
-                RIDFLD(ORDFILE-NAME)
+                RIDFLD(WS-BROWSE-KEY)
                 LENGTH(ORDFILE-LENGTH)
             END-EXEC.
 
@@ -193,11 +314,20 @@
                 HANDLE CONDITION ENDFILE(800-ENDFILE)
             END-EXEC.
 
+            PERFORM 290-LOAD-PAGE-INFO THRU 292-PAGE-LOADED.
+            MOVE WS-PAGE-FILE TO WS-BROWSE-FILE.
+
             MOVE LINEI(10) TO RECORD-LINE.
-            MOVE RL-NAME TO ORDFILE-NAME.
+            IF WS-BROWSE-FILE EQUALS 'ORDFILE'
+                MOVE RL-NUM TO ORDFILE-INVOICE-NO
+                MOVE ORDFILE-KEY TO WS-BROWSE-KEY
+            ELSE
+                MOVE RL-NAME TO ORDFILE-NAME
+                MOVE ORDFILE-NAME TO WS-BROWSE-KEY
+            END-IF.
 
-            EXEC CICS STARTBR FILE('ORDNAME')
-                RIDFLD(ORDFILE-NAME)
+            EXEC CICS STARTBR FILE(WS-BROWSE-FILE)
+                RIDFLD(WS-BROWSE-KEY)
             END-EXEC.
 
             PERFORM 220-BROWSE-FORWARD
@@ -205,9 +335,13 @@
                 UNTIL LINE-NO > 10.
 
             EXEC CICS ENDBR
-                FILE('ORDNAME')
+                FILE(WS-BROWSE-FILE)
             END-EXEC.
 
+            ADD 1 TO WS-PAGE-NO.
+            PERFORM 295-SAVE-PAGE-INFO.
+            PERFORM 285-BUILD-PAGE-DISPLAY.
+
             GO TO 900-SEND-MAP.
 
         250-HOTKEY-BROWSE-BACK.
@@ -216,11 +350,20 @@
                 HANDLE CONDITION ENDFILE(800-ENDFILE)
             END-EXEC.
 
+            PERFORM 290-LOAD-PAGE-INFO THRU 292-PAGE-LOADED.
+            MOVE WS-PAGE-FILE TO WS-BROWSE-FILE.
+
             MOVE LINEI(10) TO RECORD-LINE.
-            MOVE RL-NAME TO ORDFILE-NAME.
+            IF WS-BROWSE-FILE EQUALS 'ORDFILE'
+                MOVE RL-NUM TO ORDFILE-INVOICE-NO
+                MOVE ORDFILE-KEY TO WS-BROWSE-KEY
+            ELSE
+                MOVE RL-NAME TO ORDFILE-NAME
+                MOVE ORDFILE-NAME TO WS-BROWSE-KEY
+            END-IF.
 
-            EXEC CICS STARTBR FILE('ORDNAME')
-                RIDFLD(ORDFILE-NAME)
+            EXEC CICS STARTBR FILE(WS-BROWSE-FILE)
+                RIDFLD(WS-BROWSE-KEY)
             END-EXEC.
 
             PERFORM 230-BROWSE-BACK
@@ -228,11 +371,208 @@
                 UNTIL LINE-NO < 1.
 
             EXEC CICS ENDBR
-                FILE('ORDNAME')
+                FILE(WS-BROWSE-FILE)
             END-EXEC.
 
+            IF WS-PAGE-NO > 1
+                SUBTRACT 1 FROM WS-PAGE-NO
+            END-IF.
+            PERFORM 295-SAVE-PAGE-INFO.
+            PERFORM 285-BUILD-PAGE-DISPLAY.
+
             GO TO 900-SEND-MAP.
 
+        260-RECALL-SEARCH.
+
+            EXEC CICS
+                HANDLE CONDITION QIDERR(265-NO-HISTORY)
+            END-EXEC.
+
+            EXEC CICS READQ TS QUEUE(TS-NAME)
+                INTO(TS-RECORD)
+                LENGTH(TS-RECORD-LENGTH)
+                ITEM(1)
+            END-EXEC.
+
+            IF TS-COUNT EQUALS ZERO
+                GO TO 265-NO-HISTORY
+            END-IF.
+
+            ADD 1 TO TS-POINTER.
+
+            IF TS-POINTER > TS-COUNT
+                MOVE 1 TO TS-POINTER
+            END-IF.
+
+            MOVE SPACES TO SEARCHI.
+            MOVE TS-PREFIXES(TS-POINTER) TO SEARCHI(1:3).
+            MOVE 3 TO SEARCHL.
+            SET WS-IS-RECALL TO TRUE.
+
+            EXEC CICS WRITEQ TS QUEUE(TS-NAME)
+                FROM(TS-RECORD)
+                LENGTH(TS-RECORD-LENGTH)
+                ITEM(1)
+                REWRITE
+            END-EXEC.
+
+            GO TO 200-MAIN-LOGIC.
+
+        265-NO-HISTORY.
+            MOVE 'NO PREVIOUS SEARCHES TO RECALL' TO MSGO.
+
+            GO TO 910-SEND-MAP-ERR.
+
+        270-REMEMBER-SEARCH.
+
+            MOVE 'Y' TO WS-TS-EXISTS-SW.
+
+            EXEC CICS
+                HANDLE CONDITION QIDERR(271-FIRST-SEARCH)
+            END-EXEC.
+
+            EXEC CICS READQ TS QUEUE(TS-NAME)
+                INTO(TS-RECORD)
+                LENGTH(TS-RECORD-LENGTH)
+                ITEM(1)
+            END-EXEC.
+
+            GO TO 272-SHIFT-PREFIXES.
+
+        271-FIRST-SEARCH.
+            MOVE LOW-VALUES TO TS-RECORD.
+            MOVE ZERO TO TS-COUNT.
+            MOVE ZERO TO TS-POINTER.
+            MOVE 'N' TO WS-TS-EXISTS-SW.
+
+        272-SHIFT-PREFIXES.
+            PERFORM 273-SHIFT-ONE
+                VARYING WS-SHIFT-IDX FROM 10 BY -1
+                UNTIL WS-SHIFT-IDX < 2.
+
+            MOVE SEARCHI(1:3) TO TS-PREFIXES(1).
+            MOVE ZERO TO TS-POINTER.
+
+            IF TS-COUNT < 10
+                ADD 1 TO TS-COUNT
+            END-IF.
+
+            IF WS-TS-EXISTS-SW EQUALS 'Y'
+                EXEC CICS WRITEQ TS QUEUE(TS-NAME)
+                    FROM(TS-RECORD)
+                    LENGTH(TS-RECORD-LENGTH)
+                    ITEM(1)
+                    REWRITE
+                END-EXEC
+            ELSE
+                EXEC CICS WRITEQ TS QUEUE(TS-NAME)
+                    FROM(TS-RECORD)
+                    LENGTH(TS-RECORD-LENGTH)
+                END-EXEC
+            END-IF.
+
+        273-SHIFT-ONE.
+            MOVE TS-PREFIXES(WS-SHIFT-IDX - 1)
+                TO TS-PREFIXES(WS-SHIFT-IDX).
+
+        280-COUNT-MATCHES.
+            MOVE ZERO TO WS-PAGE-MATCHES.
+            MOVE 'N' TO WS-COUNT-MISMATCH-SW.
+
+            MOVE 'ORDNAME' TO WS-BROWSE-FILE.
+            MOVE SEARCHI TO ORDFILE-NAME.
+            MOVE ORDFILE-NAME TO WS-BROWSE-KEY.
+
+            EXEC CICS
+                HANDLE CONDITION ENDFILE(282-COUNT-DONE)
+            END-EXEC.
+
+            EXEC CICS STARTBR FILE(WS-BROWSE-FILE)
+                RIDFLD(WS-BROWSE-KEY)
+            END-EXEC.
+
+            PERFORM 281-COUNT-ONE
+                UNTIL WS-COUNT-MISMATCH.
+
+        282-COUNT-DONE.
+            EXEC CICS ENDBR
+                FILE(WS-BROWSE-FILE)
+            END-EXEC.
+
+            EXEC CICS
+                HANDLE CONDITION ENDFILE(800-ENDFILE)
+            END-EXEC.
+
+        281-COUNT-ONE.
+            EXEC CICS READNEXT FILE(WS-BROWSE-FILE)
+                INTO(ORDFILE-RECORD)
+                RIDFLD(WS-BROWSE-KEY)
+                LENGTH(ORDFILE-LENGTH)
+            END-EXEC.
+
+            IF ORDFILE-NAME(1:SEARCHL) NOT = SEARCHI(1:SEARCHL)
+                MOVE 'Y' TO WS-COUNT-MISMATCH-SW
+            ELSE
+                ADD 1 TO WS-PAGE-MATCHES
+            END-IF.
+
+        285-BUILD-PAGE-DISPLAY.
+            MOVE WS-PAGE-NO TO WS-PAGE-NO-ED.
+
+            IF WS-PAGE-MATCHES > ZERO
+                MOVE WS-PAGE-MATCHES TO WS-PAGE-MATCHES-ED
+                STRING 'MATCHES ' DELIMITED BY SIZE
+                    WS-PAGE-MATCHES-ED DELIMITED BY SIZE
+                    ' PAGE ' DELIMITED BY SIZE
+                    WS-PAGE-NO-ED DELIMITED BY SIZE
+                    INTO PAGEO
+                END-STRING
+            ELSE
+                STRING 'PAGE ' DELIMITED BY SIZE
+                    WS-PAGE-NO-ED DELIMITED BY SIZE
+                    INTO PAGEO
+                END-STRING
+            END-IF.
+
+        290-LOAD-PAGE-INFO.
+            MOVE 'Y' TO WS-PAGE-EXISTS-SW.
+
+            EXEC CICS
+                HANDLE CONDITION QIDERR(291-PAGE-FIRST)
+            END-EXEC.
+
+            EXEC CICS READQ TS QUEUE(WS-PAGE-NAME)
+                INTO(WS-PAGE-RECORD)
+                LENGTH(WS-PAGE-RECORD-LENGTH)
+                ITEM(1)
+            END-EXEC.
+
+            GO TO 292-PAGE-LOADED.
+
+        291-PAGE-FIRST.
+            MOVE 'N' TO WS-PAGE-EXISTS-SW.
+            MOVE 1 TO WS-PAGE-NO.
+            MOVE ZERO TO WS-PAGE-MATCHES.
+
+        292-PAGE-LOADED.
+            EXIT.
+
+        295-SAVE-PAGE-INFO.
+            IF WS-PAGE-EXISTS-SW EQUALS 'Y'
+                EXEC CICS WRITEQ TS QUEUE(WS-PAGE-NAME)
+                    FROM(WS-PAGE-RECORD)
+                    LENGTH(WS-PAGE-RECORD-LENGTH)
+                    ITEM(1)
+                    REWRITE
+                END-EXEC
+            ELSE
+                EXEC CICS WRITEQ TS QUEUE(WS-PAGE-NAME)
+                    FROM(WS-PAGE-RECORD)
+                    LENGTH(WS-PAGE-RECORD-LENGTH)
+                END-EXEC
+                MOVE 'Y' TO WS-PAGE-EXISTS-SW
+            END-IF.
+
         800-ENDFILE.
             MOVE 'AYY LMAO' TO SEARCHO.
 
