@@ -0,0 +1,233 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.  BOPRGR.
+        AUTHOR. OAKE.
+
+      * PRINTED ORDER REGISTER - READS ORDFILE SEQUENTIALLY AND
+      * LISTS EVERY INVOICE ON FILE (INVOICE NUMBER, NAME, PHONE,
+      * PRODUCTS) WITH PAGE BREAKS, A RECORD COUNT AND A DOLLAR
+      * TOTAL AT THE END.  RUN NIGHTLY OR ON DEMAND - SEE THE
+      * BOPRGR JCL MEMBER.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. RS-6000.
+        OBJECT-COMPUTER. RS-6000.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ORDFILE-IN ASSIGN TO ORDFILE
+                ORGANIZATION IS INDEXED
+                ACCESS IS SEQUENTIAL
+                RECORD KEY IS ORDFILE-KEY
+                FILE STATUS IS WS-ORDFILE-STATUS.
+
+            SELECT REGISTER-OUT ASSIGN TO REGPRT
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-REGISTER-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  ORDFILE-IN
+            LABEL RECORDS ARE STANDARD.
+        COPY 'ORDFILE-LAYOUT'.
+
+        FD  REGISTER-OUT
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 160 CHARACTERS.
+        01  RPT-LINE                       PIC X(160).
+
+        WORKING-STORAGE SECTION.
+
+        01 WS-ORDFILE-STATUS                PIC XX VALUE ZERO.
+            88 WS-ORDFILE-OK                 VALUE '00'.
+            88 WS-ORDFILE-EOF                VALUE '10'.
+
+        01 WS-REGISTER-STATUS               PIC XX VALUE ZERO.
+
+        01 WS-EOF-SW                        PIC X VALUE 'N'.
+            88 WS-EOF                        VALUE 'Y'.
+
+        01 WS-REC-COUNT                     PIC 9(7) COMP VALUE ZERO.
+        01 WS-LINE-COUNT                    PIC 99 COMP VALUE 99.
+        01 WS-PAGE-COUNT                    PIC 9(4) COMP VALUE ZERO.
+        01 WS-MAX-LINES                     PIC 99 COMP VALUE 55.
+        01 WS-GRAND-TOTAL                   PIC S9(9)V99 COMP-3
+                                             VALUE ZERO.
+        01 WS-COUNTER                       PIC 99 COMP.
+
+        01 WS-CURRENT-DATE.
+            05 WS-CURR-YYYY                 PIC 9(4).
+            05 WS-CURR-MM                   PIC 9(2).
+            05 WS-CURR-DD                   PIC 9(2).
+
+        01 WS-PRODUCT-TABLE.
+            05 WS-PRODUCT-CODE OCCURS 10 TIMES.
+                10 WS-PRODUCT-CODE-1         PIC X(4).
+                10 WS-PRODUCT-CODE-2         PIC X(4).
+
+        01 RPT-TITLE-LINE.
+            05 RPT-TITLE-CC                 PIC X VALUE '1'.
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 FILLER                       PIC X(22)
+                VALUE 'ORDER REGISTER'.
+            05 FILLER                       PIC X(14) VALUE SPACES.
+            05 FILLER                       PIC X(5) VALUE 'DATE '.
+            05 RPT-TITLE-DATE                PIC 9999/99/99.
+            05 FILLER                       PIC X(10) VALUE SPACES.
+            05 FILLER                       PIC X(5) VALUE 'PAGE '.
+            05 RPT-TITLE-PAGE                PIC ZZZ9.
+            05 FILLER                       PIC X(75) VALUE SPACES.
+
+        01 RPT-COLUMN-LINE.
+            05 RPT-COL-CC                   PIC X VALUE SPACE.
+            05 FILLER                       PIC X(1) VALUE SPACE.
+            05 FILLER                       PIC X(7) VALUE 'INVOICE'.
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 FILLER                       PIC X(20) VALUE 'NAME'.
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 FILLER                       PIC X(14) VALUE 'PHONE'.
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 FILLER                       PIC X(40)
+                VALUE 'PRODUCTS (CODE/QTY)'.
+            05 FILLER                       PIC X(50) VALUE SPACES.
+            05 FILLER                       PIC X(9) VALUE '   TOTAL'.
+
+        01 RPT-DETAIL-LINE.
+            05 RPT-DET-CC                   PIC X VALUE SPACE.
+            05 FILLER                       PIC X(1) VALUE SPACE.
+            05 RPT-INVOICE                  PIC X(7).
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 RPT-NAME                     PIC X(20).
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 RPT-PHONE                    PIC X(14).
+            05 FILLER                       PIC X(2) VALUE SPACES.
+            05 RPT-PRODUCTS.
+                10 RPT-PROD OCCURS 10 TIMES.
+                    15 RPT-PROD-CODE        PIC X(4).
+                    15 FILLER               PIC X VALUE '/'.
+                    15 RPT-PROD-QTY         PIC X(4).
+                    15 FILLER               PIC X VALUE SPACE.
+            05 RPT-TOTAL                    PIC ZZZZ9.99.
+
+        01 RPT-TOTAL-LINE.
+            05 RPT-TOT-CC                   PIC X VALUE SPACE.
+            05 FILLER                       PIC X(1) VALUE SPACES.
+            05 FILLER                       PIC X(18)
+                VALUE 'ORDERS ON FILE -  '.
+            05 RPT-TOT-COUNT                PIC ZZZ,ZZ9.
+            05 FILLER                       PIC X(16)
+                VALUE '  REGISTER TOTAL'.
+            05 RPT-TOT-AMOUNT                PIC ZZ,ZZZ,ZZ9.99.
+            05 FILLER                       PIC X(85) VALUE SPACES.
+
+        PROCEDURE DIVISION.
+
+        000-START-LOGIC.
+            OPEN INPUT ORDFILE-IN.
+            OPEN OUTPUT REGISTER-OUT.
+
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+            MOVE WS-CURRENT-DATE TO RPT-TITLE-DATE.
+
+            PERFORM 200-READ-ORDFILE.
+
+            PERFORM 300-PROCESS-RECORD
+                UNTIL WS-EOF.
+
+            PERFORM 800-ENDFILE.
+
+            GO TO 999-EXIT.
+
+        100-PRINT-HEADERS.
+            ADD 1 TO WS-PAGE-COUNT.
+            MOVE WS-PAGE-COUNT TO RPT-TITLE-PAGE.
+
+            MOVE RPT-TITLE-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE RPT-COLUMN-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE ZERO TO WS-LINE-COUNT.
+
+        200-READ-ORDFILE.
+            READ ORDFILE-IN NEXT RECORD
+                AT END
+                    MOVE 'Y' TO WS-EOF-SW
+            END-READ.
+
+        300-PROCESS-RECORD.
+            IF WS-LINE-COUNT >= WS-MAX-LINES
+                PERFORM 100-PRINT-HEADERS
+            END-IF.
+
+            ADD 1 TO WS-REC-COUNT.
+            ADD 1 TO WS-LINE-COUNT.
+            ADD ORDFILE-ORDER-TOTAL TO WS-GRAND-TOTAL.
+
+            MOVE ORDFILE-P1A  TO WS-PRODUCT-CODE-1(1).
+            MOVE ORDFILE-P1B  TO WS-PRODUCT-CODE-2(1).
+            MOVE ORDFILE-P2A  TO WS-PRODUCT-CODE-1(2).
+            MOVE ORDFILE-P2B  TO WS-PRODUCT-CODE-2(2).
+            MOVE ORDFILE-P3A  TO WS-PRODUCT-CODE-1(3).
+            MOVE ORDFILE-P3B  TO WS-PRODUCT-CODE-2(3).
+            MOVE ORDFILE-P4A  TO WS-PRODUCT-CODE-1(4).
+            MOVE ORDFILE-P4B  TO WS-PRODUCT-CODE-2(4).
+            MOVE ORDFILE-P5A  TO WS-PRODUCT-CODE-1(5).
+            MOVE ORDFILE-P5B  TO WS-PRODUCT-CODE-2(5).
+            MOVE ORDFILE-P6A  TO WS-PRODUCT-CODE-1(6).
+            MOVE ORDFILE-P6B  TO WS-PRODUCT-CODE-2(6).
+            MOVE ORDFILE-P7A  TO WS-PRODUCT-CODE-1(7).
+            MOVE ORDFILE-P7B  TO WS-PRODUCT-CODE-2(7).
+            MOVE ORDFILE-P8A  TO WS-PRODUCT-CODE-1(8).
+            MOVE ORDFILE-P8B  TO WS-PRODUCT-CODE-2(8).
+            MOVE ORDFILE-P9A  TO WS-PRODUCT-CODE-1(9).
+            MOVE ORDFILE-P9B  TO WS-PRODUCT-CODE-2(9).
+            MOVE ORDFILE-P10A TO WS-PRODUCT-CODE-1(10).
+            MOVE ORDFILE-P10B TO WS-PRODUCT-CODE-2(10).
+
+            MOVE SPACES TO RPT-PRODUCTS.
+
+            PERFORM 310-BUILD-PRODUCT-COLUMN
+                VARYING WS-COUNTER FROM 1 BY 1
+                UNTIL WS-COUNTER > 10.
+
+            MOVE ORDFILE-INVOICE-NO TO RPT-INVOICE.
+            MOVE ORDFILE-NAME TO RPT-NAME.
+            STRING ORDFILE-AREA-CODE DELIMITED BY SIZE
+                '-' DELIMITED BY SIZE
+                ORDFILE-EXCHANGE DELIMITED BY SIZE
+                '-' DELIMITED BY SIZE
+                ORDFILE-PHONE-NUM DELIMITED BY SIZE
+                INTO RPT-PHONE
+            END-STRING.
+            MOVE ORDFILE-ORDER-TOTAL TO RPT-TOTAL.
+
+            MOVE RPT-DETAIL-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            PERFORM 200-READ-ORDFILE.
+
+        310-BUILD-PRODUCT-COLUMN.
+            IF WS-PRODUCT-CODE-1(WS-COUNTER) = LOW-VALUES
+                OR WS-PRODUCT-CODE-1(WS-COUNTER) = SPACES
+                CONTINUE
+            ELSE
+                MOVE WS-PRODUCT-CODE-1(WS-COUNTER)
+                    TO RPT-PROD-CODE(WS-COUNTER)
+                MOVE WS-PRODUCT-CODE-2(WS-COUNTER)
+                    TO RPT-PROD-QTY(WS-COUNTER)
+            END-IF.
+
+        800-ENDFILE.
+            MOVE WS-REC-COUNT TO RPT-TOT-COUNT.
+            MOVE WS-GRAND-TOTAL TO RPT-TOT-AMOUNT.
+
+            MOVE RPT-TOTAL-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            CLOSE ORDFILE-IN.
+            CLOSE REGISTER-OUT.
+
+        999-EXIT.
+            STOP RUN.
